@@ -0,0 +1,17 @@
+      *-----------------------------------------------------------------
+      * CKPT_CAIXA.CPY
+      * PONTO DE CONTROLE DO FECHAMENTO DE CAIXA (CKPTCAIXA.DAT),
+      * REGISTRO UNICO. GRAVADO A CADA LOTE DE ALUGUEIS PROCESSADOS
+      * PARA QUE UM REINICIO APOS QUEDA NAO RECONTE O QUE JA FOI
+      * SOMADO NEM ZERE O QUE FALTA PROCESSAR.
+      *-----------------------------------------------------------------
+       01 CKPT-REC.
+           02 CKPT-CHAVE             PIC 9(01).
+            02 CKPT-DATA             PIC 9(08).
+            02 CKPT-ULTIMO-ID        PIC 9(11).
+            02 CKPT-DINHEIRO-ALUG    PIC 9(07)V99.
+            02 CKPT-DINHEIRO-MULTA   PIC 9(07)V99.
+            02 CKPT-CARTAO-ALUG      PIC 9(07)V99.
+            02 CKPT-CARTAO-MULTA     PIC 9(07)V99.
+            02 CKPT-PIX-ALUG         PIC 9(07)V99.
+            02 CKPT-PIX-MULTA        PIC 9(07)V99.
