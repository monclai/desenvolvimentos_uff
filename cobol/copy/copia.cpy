@@ -0,0 +1,16 @@
+      *-----------------------------------------------------------------
+      * COPIA.CPY
+      * LAYOUT DO CADASTRO DE COPIAS FISICAS (COPIA.DAT), UMA LINHA
+      * POR DISCO (CODIGO DE BARRAS), APONTANDO PARA O TITULO NO
+      * CATALOGO (FS-ID DE LISTA_DE_FILMES.DAT). PERMITE SABER QUAL
+      * EXEMPLAR EXATO O CLIENTE ALUGOU OU DEVOLVEU, E NAO SO O TITULO.
+      *-----------------------------------------------------------------
+       01 COPIA-REC.
+           02 COPIA-KEY.
+               03 COPIA-BARCODE   PIC X(13).
+            02 COPIA-FILME-ID     PIC 9(11).
+            02 COPIA-STATUS       PIC X(01).
+                88 COPIA-DISPONIVEL     VALUE "D".
+                88 COPIA-ALUGADA        VALUE "A".
+                88 COPIA-DANIFICADA     VALUE "X".
+            02 FILLER             PIC X(15).
