@@ -0,0 +1,19 @@
+      *-----------------------------------------------------------------
+      * PARCEIRO.CPY
+      * LAYOUT DO REGISTRO DE VENDEDOR/COMPRADOR (PARCEIRO.DAT) - OS
+      * FORNECEDORES DE QUEM A LOJA COMPRA MERCADORIA E OS COMPRADORES
+      * ATACADISTAS PARA QUEM ELA VENDE, SEPARADO DO CADASTRO DE
+      * CLIENTES DE BALCAO (FUNC.DAT).
+      *-----------------------------------------------------------------
+       01 FILE1-REC.
+           02 FS-KEY.
+               03 FS-CODIGO    PIC 9(05).
+            02 FS-NOME         PIC X(40).
+            02 FS-DOCUMENTO    PIC 9(14).
+            02 FS-TIPO         PIC X(01).
+                88 FS-VENDEDOR          VALUE "V".
+                88 FS-COMPRADOR         VALUE "C".
+            02 FS-TELEFONE     PIC 9(11).
+            02 FS-ATIVO        PIC X(01).
+                88 FS-ATIVO-SIM         VALUE "S".
+                88 FS-ATIVO-NAO         VALUE "N".
