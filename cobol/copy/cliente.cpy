@@ -0,0 +1,28 @@
+      *-----------------------------------------------------------------
+      * CLIENTE.CPY
+      * LAYOUT DO REGISTRO DE FUNCIONARIO/CLIENTE (FUNC.DAT).
+      * COMPARTILHADO POR CADASTRO_CLIENTE, TELA_LOGIN E POR PROGRAMAS
+      * QUE PRECISAM VALIDAR UM CLIENTE (ALUGUEL, RELATORIOS).
+      *-----------------------------------------------------------------
+       01 FILE1-REC.
+           02 FS-KEY.
+               03 FS-ID        PIC 9(03).
+            02 FS-NOME         PIC X(40).
+            02 FS-SENHA        PIC X(40).
+            02 FS-CPF          PIC 9(14).
+            02 FS-TIPO-PESSOA  PIC X(01).
+                88 FS-PESSOA-FISICA     VALUE "F".
+                88 FS-PESSOA-JURIDICA   VALUE "J".
+            02 FS-TENTATIVAS    PIC 9(02).
+            02 FS-BLOQUEADO     PIC X(01).
+                88 FS-TRAVADO         VALUE "S".
+            02 FS-CREDITO-BLOQUEADO PIC X(01).
+                88 FS-CREDITO-TRAVADO VALUE "S".
+            02 FS-TELEFONE          PIC 9(11).
+            02 FS-DATA-CADASTRO     PIC 9(08).
+            02 FS-FILIAL            PIC 9(02).
+            02 FS-ADMIN             PIC X(01).
+                88 FS-E-ADMIN         VALUE "S".
+            02 FS-ATIVO             PIC X(01).
+                88 FS-ATIVO-SIM         VALUE "S".
+                88 FS-ATIVO-NAO         VALUE "N".
