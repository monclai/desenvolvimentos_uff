@@ -0,0 +1,16 @@
+      *-----------------------------------------------------------------
+      * CKPT_ROSTER.CPY
+      * PONTO DE CONTROLE DA SINCRONIZACAO NOTURNA DE ALUNOS.DAT
+      * (CKPTROSTER.DAT), REGISTRO UNICO. GRAVADO A CADA REGISTRO
+      * COPIADO PARA SAIDA.DAT E MARCADO QUANDO O REGISTRO NOTURNO E
+      * INCLUIDO, PARA QUE UM REINICIO APOS QUEDA NAO RECOPIE NEM
+      * REINCLUA O QUE JA FOI PROCESSADO.
+      *-----------------------------------------------------------------
+       01 CKPT-REC.
+           02 CKPT-CHAVE             PIC 9(01).
+            02 CKPT-DATA             PIC 9(08).
+            02 CKPT-ULTIMO-NUM       PIC 9(03).
+            02 CKPT-QTD-COPIADOS     PIC 9(07).
+            02 CKPT-APENDICE-FEITO   PIC X(01).
+                88 CKPT-APENDICE-SIM      VALUE "S".
+                88 CKPT-APENDICE-NAO      VALUE "N".
