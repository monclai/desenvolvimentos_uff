@@ -0,0 +1,15 @@
+      *-----------------------------------------------------------------
+      * RESERVA.CPY
+      * LAYOUT DA FILA DE RESERVA (RESERVA.DAT) PARA FILMES SEM COPIA
+      * DISPONIVEL NO MOMENTO DO PEDIDO.
+      *-----------------------------------------------------------------
+       01 RES-REC.
+           02 RES-KEY.
+               03 RES-ID          PIC 9(11) BLANK WHEN ZEROS.
+            02 RES-CLIENTE-ID     PIC 9(03).
+            02 RES-FILME-ID       PIC 9(11).
+            02 RES-DATA-SOLIC     PIC 9(08).
+            02 RES-STATUS         PIC X(01).
+                88 RES-PENDENTE         VALUE "P".
+                88 RES-ATENDIDA         VALUE "A".
+            02 FILLER             PIC X(15).
