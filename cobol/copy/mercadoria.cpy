@@ -0,0 +1,16 @@
+      *-----------------------------------------------------------------
+      * MERCADORIA.CPY
+      * LAYOUT DO REGISTRO DO CADASTRO DE MERCADORIA (MERCADORIA.DAT) -
+      * OS SALGADINHOS/POSTERES/BRINDES VENDIDOS NO BALCAO DA LOJA.
+      * COMPARTILHADO POR CADMERCADORIA E POR PROGRAMAS QUE PRECISAM
+      * CONSULTAR O ESTOQUE (REGISTRO DE VENDAS, RELATORIOS).
+      *-----------------------------------------------------------------
+       01 FILE1-REC.
+           02 FS-KEY.
+               03 FS-CODIGO    PIC 9(05).
+            02 FS-DESCRICAO    PIC X(40).
+            02 FS-PRECO        PIC 9(05)V99.
+            02 FS-QTD-ESTOQUE  PIC 9(05) COMP.
+            02 FS-ATIVO        PIC X(01).
+                88 FS-ATIVO-SIM         VALUE "S".
+                88 FS-ATIVO-NAO         VALUE "N".
