@@ -0,0 +1,13 @@
+      *-----------------------------------------------------------------
+      * PARAM_LOCACAO.CPY
+      * PARAMETROS DE COBRANCA DA LOCADORA (TARIFA.DAT), REGISTRO UNICO.
+      * PERMITE ATUALIZAR O PRAZO PADRAO DE ALUGUEL, A TAXA DE MULTA
+      * POR DIA DE ATRASO E O TETO MAXIMO DE MULTA POR ALUGUEL SEM
+      * ALTERAR A LOGICA DO PROGRAMA.
+      *-----------------------------------------------------------------
+       01 PARAM-REC.
+           02 PARAM-CHAVE            PIC 9(01).
+            02 PARAM-PRAZO-DIAS      PIC 9(03).
+            02 PARAM-TAXA-MULTA-DIA  PIC 9(03)V99.
+            02 PARAM-TAXA-DIARIA     PIC 9(03)V99.
+            02 PARAM-MULTA-MAXIMA    PIC 9(05)V99.
