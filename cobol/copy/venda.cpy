@@ -0,0 +1,21 @@
+      *-----------------------------------------------------------------
+      * VENDA.CPY
+      * LAYOUT DO REGISTRO DE VENDA DE MERCADORIA (VENDA.DAT) - O
+      * LIVRO-CAIXA DE VENDAS DE BALCAO DA LOJA.
+      * COMPARTILHADO PELO PROGRAMA REGISTRO_VENDA E PELOS RELATORIOS
+      * QUE PRECISAM LER O HISTORICO DE VENDAS.
+      *-----------------------------------------------------------------
+       01 VD-REC.
+           02 VD-KEY.
+               03 VD-ID            PIC 9(11) BLANK WHEN ZEROS.
+            02 VD-CLIENTE-ID       PIC 9(03).
+            02 VD-MERCADORIA-COD   PIC 9(05).
+            02 VD-QUANTIDADE       PIC 9(05).
+            02 VD-PRECO-UNIT       PIC 9(05)V99.
+            02 VD-VALOR-TOTAL      PIC 9(07)V99.
+            02 VD-FORMA-PAGTO      PIC X(01).
+                88 VD-DINHEIRO           VALUE "D".
+                88 VD-CARTAO             VALUE "C".
+                88 VD-PIX                VALUE "P".
+            02 VD-DATA-VENDA       PIC 9(08).
+            02 VD-FILIAL           PIC 9(02).
