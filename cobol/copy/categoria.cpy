@@ -0,0 +1,10 @@
+      *-----------------------------------------------------------------
+      * CATEGORIA.CPY
+      * LAYOUT DO CADASTRO MESTRE DE CATEGORIAS (CATEGORIA.DAT), USADO
+      * PARA VALIDAR FS-CATEGORIA EM REGISTRO_DE_FILMES E EVITAR
+      * GRAFIAS DIFERENTES PARA A MESMA CATEGORIA.
+      *-----------------------------------------------------------------
+       01 CAT-REC.
+           02 CAT-KEY.
+               03 CAT-NOME       PIC X(40).
+            02 FILLER            PIC X(10).
