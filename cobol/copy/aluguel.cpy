@@ -0,0 +1,26 @@
+      *-----------------------------------------------------------------
+      * ALUGUEL.CPY
+      * LAYOUT DO REGISTRO DE ALUGUEL (ALUGUEL.DAT).
+      * COMPARTILHADO PELO PROGRAMA ALUGUEL E PELOS RELATORIOS/BATCHES
+      * QUE PRECISAM LER O HISTORICO DE ALUGUEIS.
+      *-----------------------------------------------------------------
+       01 AL-REC.
+           02 AL-KEY.
+               03 AL-ID           PIC 9(11) BLANK WHEN ZEROS.
+            02 AL-CLIENTE-ID      PIC 9(03).
+            02 AL-FILME-ID        PIC 9(11).
+            02 AL-DATA-ALUGUEL    PIC 9(08).
+            02 AL-DATA-PREVISTA   PIC 9(08).
+            02 AL-MULTA           PIC 9(05)V99.
+            02 AL-VALOR           PIC 9(05)V99.
+            02 AL-FORMA-PAGTO     PIC X(01).
+                88 AL-DINHEIRO          VALUE "D".
+                88 AL-CARTAO            VALUE "C".
+                88 AL-PIX               VALUE "P".
+            02 AL-STATUS          PIC X(01).
+                88 AL-EM-ABERTO         VALUE "A".
+                88 AL-DEVOLVIDO         VALUE "D".
+            02 AL-DATA-DEVOLUCAO  PIC 9(08).
+            02 AL-COPIA-BARCODE   PIC X(13).
+            02 AL-FILIAL          PIC 9(02).
+            02 FILLER             PIC X(01).
