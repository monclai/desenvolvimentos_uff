@@ -0,0 +1,19 @@
+      *-----------------------------------------------------------------
+      * ASSINATURA.CPY
+      * LAYOUT DO PLANO DE ASSINATURA MENSAL (ASSINATURA.DAT) - ALUGUEL
+      * ILIMITADO POR MENSALIDADE, EM VEZ DE COBRANCA POR TITULO.
+      *-----------------------------------------------------------------
+       01 FILE1-REC.
+           02 FS-KEY.
+               03 FS-ID            PIC 9(11) BLANK WHEN ZEROS.
+           02 FS-CLIENTE-ID        PIC 9(03).
+           02 FS-PLANO             PIC X(01).
+               88 FS-PLANO-BASICO          VALUE "B".
+               88 FS-PLANO-PADRAO          VALUE "P".
+               88 FS-PLANO-VIP             VALUE "V".
+           02 FS-VALOR-MENSAL      PIC 9(05)V99.
+           02 FS-DATA-RENOVACAO    PIC 9(08).
+           02 FS-STATUS            PIC X(01).
+               88 FS-STATUS-ATIVA          VALUE "A".
+               88 FS-STATUS-CANCELADA      VALUE "C".
+               88 FS-STATUS-INADIMPLENTE   VALUE "I".
