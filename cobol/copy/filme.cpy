@@ -0,0 +1,19 @@
+      *-----------------------------------------------------------------
+      * FILME.CPY
+      * LAYOUT DO REGISTRO DO CATALOGO DE FILMES (LISTA_DE_FILMES.DAT).
+      * COMPARTILHADO POR REGISTRO_DE_FILMES E POR PROGRAMAS QUE
+      * PRECISAM CONSULTAR O CATALOGO (ALUGUEL, RELATORIOS).
+      *-----------------------------------------------------------------
+       01 FILE1-REC.
+           02 FS-KEY.
+               03 FS-ID        PIC 9(11) BLANK WHEN ZEROS.
+            02 FS-CATEGORIA    PIC X(40).
+            02 FS-NOME-FILME   PIC X(40).
+            02 FS-QTD-TOTAL       PIC 9(05) COMP.
+            02 FS-QTD-DISPONIVEL  PIC 9(05) COMP.
+            02 FS-TAXA-DIARIA     PIC 9(03)V99.
+            02 FS-ATIVO           PIC X(01).
+                88 FS-ATIVO-SIM         VALUE "S".
+                88 FS-ATIVO-NAO         VALUE "N".
+            02 FS-FILIAL          PIC 9(02).
+            02 FILLER          PIC X(04).
