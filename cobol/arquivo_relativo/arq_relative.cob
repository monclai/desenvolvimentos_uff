@@ -1,35 +1,199 @@
-000000 IDENTIFICATION DIVISION.
-000000 PROGRAM-ID arq_reletivo.
-000000*
-000000 ENVIRONMENT DIVISION.
-000000 INPUT-OUTPUT SECTION.
-000000 FILE CONTROL.
-000000 SELECT nome-de-arquivo
-000000 ASSIGN TO referencia-externa-de-arquivo
-000000 ORGANIZATION IS RELATIVE
-000000 [ACCESS MODE IS modo-de-acesso]
-000000 [RELATIVE KEY IS chave-relativa].
-000000*
-000000 DATA DIVISION.
-000000 FILE SECTION
-000000 FD nome-de-arquivo
-000000 [RECORD tamanho-de-registro].
-000000 01 nome-de-registro.
-000000 02 nome-de-campo ...
-000000 ...
-000000 ...
-000000*
-000000 WORKING-STORAGE SECTION.
-000000 [01 chave-relativa PIC 9(5) BINARY].
-000000*
-000000 PROCEDURE DIVISION.
-000000 OPEN modo-de-abertura nome-de-arquivo.
-000000 MOVE posição-relativa-de-registro TO chave-relativa.
-000000 READ nome-de-arquivo.
-000000 START nome-de-arquivo.
-000000 REWRITE nome-de-registro.
-000000 DELETE nome-de-arquivo.
-000000 WRITE nome-de-registro.
-000000 CLOSE nome-de-arquivo.
-000000
-       STOP RUN.
\ No newline at end of file
+       identification division.
+       program-id. arq_relativo.
+
+      *=================================================================
+      * ALOCADOR DE VAGAS FISICAS (PRATELEIRA) PARA COPIAS DE DVD.
+      * USA ORGANIZATION IS RELATIVE PORQUE O NUMERO RELATIVO DO
+      * REGISTRO E, ELE MESMO, O NUMERO DA VAGA FISICA NA PRATELEIRA -
+      * NAO HA CHAVE DE NEGOCIO SEPARADA COMO EM COPIA.CPY (QUE E
+      * INDEXADO PELO CODIGO DE BARRAS); AQUI O QUE IMPORTA E ONDE O
+      * DISCO FICA FISICAMENTE GUARDADO.
+      *=================================================================
+       environment division.
+      *=================================================================
+       input-output section.
+      *-----------------------------------------------------------------
+       file-control.
+
+       select prateleira-file
+           assign to "PRATELEIRA.dat"
+           organization is relative
+           access mode is dynamic
+           relative key is ws-vaga
+           file status is ws-fs.
+
+      *=================================================================
+       data division.
+      *=================================================================
+       file section.
+      *-----------------------------------------------------------------
+
+       fd prateleira-file.
+       01 prateleira-rec.
+           02 prat-barcode         pic x(13).
+           02 prat-filme-id        pic 9(11).
+           02 prat-ocupado         pic x(01).
+               88 prat-ocupado-sim         value "s".
+               88 prat-ocupado-nao         value "n" spaces.
+
+      *-----------------------------------------------------------------
+       working-storage section.
+      *-----------------------------------------------------------------
+
+       77 ws-fs                pic 99.
+           88 fs-ok                    value zeros.
+           88 fs-nao-existe             value 35.
+
+       77 ws-vaga              pic 9(05).
+       77 ws-total-vagas       pic 9(05) value 200.
+
+       77 ws-barcode           pic x(13).
+       77 ws-filme-id          pic 9(11).
+
+       77 ws-flag-vaga         pic x(01).
+           88 achou-vaga               value "s".
+           88 nao-achou-vaga           value "n".
+
+       77 ws-opcao             pic x(01).
+           88 e-alocar                 value "1".
+           88 e-consultar              value "2".
+           88 e-liberar                value "3".
+           88 e-encerrar               value "x" "X".
+
+      *=================================================================
+       procedure division.
+      *=================================================================
+
+      *-----------------------------------------------------------------
+       a00-mainline.
+      *-----------------------------------------------------------------
+
+           perform a01-abrir-arquivo.
+           perform a02-menu until e-encerrar.
+           close prateleira-file.
+           stop run.
+
+      *-----------------------------------------------------------------
+      * ABRE (OU CRIA) A PRATELEIRA NA PRIMEIRA EXECUCAO
+
+       a01-abrir-arquivo.
+
+           open i-o prateleira-file.
+           if fs-nao-existe
+               open output prateleira-file
+               close prateleira-file
+               open i-o prateleira-file
+           end-if.
+
+      *-----------------------------------------------------------------
+
+       a02-menu.
+
+           display " ".
+           display "1 - ALOCAR COPIA EM UMA VAGA LIVRE".
+           display "2 - CONSULTAR UMA VAGA".
+           display "3 - LIBERAR UMA VAGA".
+           display "X - ENCERRAR".
+           display "OPCAO: " with no advancing.
+           accept ws-opcao.
+
+           evaluate true
+               when e-alocar    perform a03-alocar-copia
+               when e-consultar perform a04-consulta-vaga
+               when e-liberar   perform a05-liberar-vaga
+               when e-encerrar  continue
+               when other       display "OPCAO INVALIDA"
+           end-evaluate.
+
+      *-----------------------------------------------------------------
+      * PROCURA A PRIMEIRA VAGA LIVRE (REGISTRO AINDA NAO GRAVADO OU
+      * JA LIBERADO) E GRAVA A COPIA NELA
+
+       a03-alocar-copia.
+
+           display "CODIGO DE BARRAS DA COPIA: " with no advancing.
+           accept ws-barcode.
+           display "ID DO FILME: " with no advancing.
+           accept ws-filme-id.
+
+           move zeros to ws-vaga.
+           move "n" to ws-flag-vaga.
+           perform a06-procura-vaga-livre
+               until achou-vaga or nao-achou-vaga.
+
+           if nao-achou-vaga
+               display "NAO HA VAGAS LIVRES NA PRATELEIRA"
+           else
+               move ws-barcode  to prat-barcode
+               move ws-filme-id to prat-filme-id
+               set prat-ocupado-sim to true
+               rewrite prateleira-rec
+                   invalid key
+                       write prateleira-rec
+               end-rewrite
+               display "COPIA ALOCADA NA VAGA " ws-vaga
+           end-if.
+
+      *-----------------------------------------------------------------
+
+       a04-consulta-vaga.
+
+           display "NUMERO DA VAGA: " with no advancing.
+           accept ws-vaga.
+
+           read prateleira-file
+               invalid key
+                   display "VAGA INEXISTENTE"
+               not invalid key
+                   if prat-ocupado-sim
+                       display "BARCODE: " prat-barcode
+                       display "FILME ID: " prat-filme-id
+                   else
+                       display "VAGA LIVRE"
+                   end-if
+           end-read.
+
+      *-----------------------------------------------------------------
+
+       a05-liberar-vaga.
+
+           display "NUMERO DA VAGA: " with no advancing.
+           accept ws-vaga.
+
+           read prateleira-file
+               invalid key
+                   display "VAGA INEXISTENTE"
+               not invalid key
+                   if prat-ocupado-nao
+                       display "VAGA JA ESTAVA LIVRE"
+                   else
+                       set prat-ocupado-nao to true
+                       rewrite prateleira-rec
+                       display "VAGA " ws-vaga " LIBERADA"
+                   end-if
+           end-read.
+
+      *-----------------------------------------------------------------
+      * AVANCA UMA VAGA POR VEZ ATE ACHAR UM REGISTRO INEXISTENTE OU
+      * LIBERADO, OU ATE ESGOTAR O TAMANHO DA PRATELEIRA
+
+       a06-procura-vaga-livre.
+
+           add 1 to ws-vaga.
+           if ws-vaga > ws-total-vagas
+               set nao-achou-vaga to true
+               go to a06-procura-vaga-livre-fim
+           end-if.
+
+           read prateleira-file
+               invalid key
+                   set achou-vaga to true
+                   go to a06-procura-vaga-livre-fim
+           end-read.
+
+           if prat-ocupado-nao
+               set achou-vaga to true
+           end-if.
+
+       a06-procura-vaga-livre-fim.
+           continue.
