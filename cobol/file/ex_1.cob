@@ -5,33 +5,42 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
        SELECT ARQ-ENTRADA
-           ASSIGN TO "/home/monclai/Documentos/cobol/exemplos/file/alunos.dat"
+           ASSIGN TO WS-ARQ-ENTRADA
            ORGANIZATION IS LINE SEQUENTIAL
            ACCESS IS SEQUENTIAL
            FILE STATUS IS WS-FS.
-       
+
        DATA DIVISION.
            FILE SECTION.
            FD ARQ-ENTRADA.
            01 REG-DATA.
            05 ALU-NUM PIC 9(03).
            05 ALU-NOME PIC A(25).
-       
+
            WORKING-STORAGE SECTION.
+           77 WS-ARQ-ENTRADA PIC X(100).
            77 WS-FS PIC 99.
            77 WS-FLAG PIC 9 VALUE 0.
+           77 WS-LOG-PROGRAMA PIC X(20).
+           77 WS-LOG-OPERACAO PIC X(20).
            01 WS-ALU.
                05 WS-ALUNUM PIC 9(03).
                05 WS-ALUNOME PIC A(25).
            01 WS-EOF PIC A(1).
-       
+
        PROCEDURE DIVISION.
-       
+
        A01-PROCESSA.
+       ACCEPT WS-ARQ-ENTRADA FROM ENVIRONMENT "ARQ_ENTRADA".
+       IF WS-ARQ-ENTRADA = SPACES
+           MOVE "alunos.dat" TO WS-ARQ-ENTRADA.
        OPEN INPUT ARQ-ENTRADA.
-       
+
        IF WS-FS <> 0
            DISPLAY "ERRO DE ABERTURA WS-FS: " WS-FS
+           MOVE "PGM001" TO WS-LOG-PROGRAMA
+           MOVE "ABERTURA ARQ-ENTRADA" TO WS-LOG-OPERACAO
+           CALL "LOG-ERRO" USING WS-LOG-PROGRAMA WS-LOG-OPERACAO WS-FS
            CLOSE ARQ-ENTRADA
            STOP RUN.
        
@@ -46,4 +55,4 @@
        STOP RUN.
        
        A02-IMPRIME.
-       DISPLAY WS-ALU.
\ No newline at end of file
+       DISPLAY WS-ALU.
