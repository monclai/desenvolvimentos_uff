@@ -4,16 +4,16 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
        SELECT ARQ-ENTRADA
-           ASSIGN TO "/home/monclai/Documentos/cobol/exemplos/file/alunos.dat"
-           ORGANIZATION IS LINE SEQUENTIAL.
-           ACESS IS SEQUENTIAL
+           ASSIGN TO WS-ARQ-ENTRADA
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS IS SEQUENTIAL
            FILE STATUS IS WS-FS.
        SELECT ARQ-SAIDA
-           ASSIGN TO "/home/monclai/Documentos/cobol/exemplos/file/saida.dat"
-           ORGANIZATION IS LINE SEQUENTIAL.
-           ACESS IS SEQUENTIAL
+           ASSIGN TO WS-ARQ-SAIDA
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS IS SEQUENTIAL
            FILE STATUS IS WS-FS2.
-       
+
        DATA DIVISION.
        FILE SECTION.
        FD ARQ-ENTRADA.
@@ -23,25 +23,41 @@
        FD ARQ-SAIDA.
        01 REG-SAIDA.
            05 SAIDA-NOME PIC A(25).
-       
+
        WORKING-STORAGE SECTION.
+       77 WS-ARQ-ENTRADA PIC X(100).
+       77 WS-ARQ-SAIDA PIC X(100).
        77 WS-FS PIC 99.
        77 WS-FS2 PIC 99.
+       77 WS-LOG-PROGRAMA PIC X(20).
+       77 WS-LOG-OPERACAO PIC X(20).
        01 WS-ALU.
            05 WS-ALUNUM PIC 9(03).
            05 WS-ALUNOME PIC A(25).
        01 WS-EOF PIC A(1).
-       
+
        PROCEDURE DIVISION.
        A01-PROCESSA.
+       ACCEPT WS-ARQ-ENTRADA FROM ENVIRONMENT "ARQ_ENTRADA".
+       IF WS-ARQ-ENTRADA = SPACES
+           MOVE "alunos.dat" TO WS-ARQ-ENTRADA.
+       ACCEPT WS-ARQ-SAIDA FROM ENVIRONMENT "ARQ_SAIDA".
+       IF WS-ARQ-SAIDA = SPACES
+           MOVE "saida.dat" TO WS-ARQ-SAIDA.
        OPEN INPUT ARQ-ENTRADA.
        IF WS-FS <> 0
        DISPLAY "ERRO DE ABERTURA WS-FS: "WS-FS
+       MOVE "EX_3" TO WS-LOG-PROGRAMA
+       MOVE "ABERTURA ARQ-ENTRADA" TO WS-LOG-OPERACAO
+       CALL "LOG-ERRO" USING WS-LOG-PROGRAMA WS-LOG-OPERACAO WS-FS
        CLOSE ARQ-ENTRADA
        STOP RUN.
        OPEN OUTPUT ARQ-SAIDA
        IF WS-FS2 <> 0
            DISPLAY "ERRO DE ABERTURA DE SAIDA WS-FS2: "WS-FS2
+           MOVE "EX_3" TO WS-LOG-PROGRAMA
+           MOVE "ABERTURA ARQ-SAIDA" TO WS-LOG-OPERACAO
+           CALL "LOG-ERRO" USING WS-LOG-PROGRAMA WS-LOG-OPERACAO WS-FS2
            CLOSE ARQ-ENTRADA
            STOP RUN.
        
@@ -55,7 +71,7 @@
        CLOSE ARQ-ENTRADA ARQ-SAIDA.
        STOP RUN.
        
-       A02-IMPRIME
+       A02-IMPRIME.
        DISPLAY WS-ALU.
        MOVE ALU-NOME TO SAIDA-NOME.
-       WRITE REG-SAIDA.
\ No newline at end of file
+       WRITE REG-SAIDA.
