@@ -4,7 +4,7 @@
            INPUT-OUTPUT SECTION.
            FILE-CONTROL.
            SELECT ARQ-ENTRADA
-           ASSIGN TO "/home/monclai/Documentos/cobol/exemplos/file/alunos.dat"
+           ASSIGN TO WS-ARQ-ENTRADA
            ORGANIZATION IS LINE SEQUENTIAL
            ACCESS IS SEQUENTIAL
            FILE STATUS IS WS-FS.
@@ -15,16 +15,26 @@
                    05 ALU-NUM PIC 9(03).
                    05 ALU-NOME PIC A(25).
            WORKING-STORAGE SECTION.
+               77 WS-ARQ-ENTRADA PIC X(100).
                77 WS-FS PIC 99.
+               77 WS-LOG-PROGRAMA PIC X(20).
+               77 WS-LOG-OPERACAO PIC X(20).
                01 WS-ALU.
                    05 WS-ALUNUM PIC 9(03).
                    05 WS-ALUNOME PIC A(25).
                01 WS-EOF PIC A(1).
-                      
+
        PROCEDURE DIVISION.
+              ACCEPT WS-ARQ-ENTRADA FROM ENVIRONMENT "ARQ_ENTRADA".
+              IF WS-ARQ-ENTRADA = SPACES
+                  MOVE "alunos.dat" TO WS-ARQ-ENTRADA.
               OPEN INPUT ARQ-ENTRADA.
               IF WS-FS <> 0
                   DISPLAY "ERRO NA ABERTURA WS-FS: " WS-FS
+                  MOVE "PGM001" TO WS-LOG-PROGRAMA
+                  MOVE "ABERTURA ARQENT" TO WS-LOG-OPERACAO
+                  CALL "LOG-ERRO" USING WS-LOG-PROGRAMA WS-LOG-OPERACAO
+                      WS-FS
                   CLOSE ARQ-ENTRADA
               STOP RUN.
               PERFORM UNTIL WS-EOF = "Y"
@@ -45,4 +55,4 @@
                   MOVE 115 TO ALU-NUM.
                   MOVE " MESTRE Lee" TO ALU-NOME.
                   WRITE REG-DATA.
-                  CLOSE ARQ-ENTRADA.
\ No newline at end of file
+                  CLOSE ARQ-ENTRADA.
