@@ -0,0 +1,83 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LOG-ERRO.
+
+      *=================================================================
+      * SUBROTINA CHAMAVEL QUE GRAVA UMA LINHA NO LOG DE ERROS DE
+      * ARQUIVO (ERRLOG.DAT) TODA VEZ QUE UM PROGRAMA CHAMADOR RECEBE
+      * UM FILE STATUS RUIM DE UM OPEN/READ/WRITE/REWRITE, PARA QUE
+      * UMA FALHA DURANTE UM JOB NOTURNO NAO SEJA PERDIDA SO PORQUE
+      * NINGUEM ESTAVA OLHANDO O CONSOLE.
+      *=================================================================
+       ENVIRONMENT DIVISION.
+      *=================================================================
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+       SELECT ERRLOG-FILE
+           ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS IS SEQUENTIAL
+           FILE STATUS IS WS-FS-LOG.
+
+      *=================================================================
+       DATA DIVISION.
+      *=================================================================
+       FILE SECTION.
+
+       FD ERRLOG-FILE VALUE OF FILE-ID IS "ERRLOG.dat".
+       01 ERRLOG-LINHA         PIC X(80).
+
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+      *-----------------------------------------------------------------
+
+       77 WS-FS-LOG            PIC 9(02).
+           88 WS-LOG-NAO-EXISTE        VALUE 35.
+
+       77 WS-DATA-HOJE         PIC 9(08).
+       77 WS-HORA-AGORA        PIC 9(08).
+
+       01 WS-LINHA.
+           02 WS-LIN-DATA          PIC 9(08).
+           02 FILLER               PIC X(01) VALUE SPACE.
+           02 WS-LIN-HORA          PIC 9(08).
+           02 FILLER               PIC X(01) VALUE SPACE.
+           02 WS-LIN-PROGRAMA      PIC X(20).
+           02 FILLER               PIC X(01) VALUE SPACE.
+           02 WS-LIN-OPERACAO      PIC X(20).
+           02 FILLER               PIC X(01) VALUE SPACE.
+           02 WS-LIN-STATUS        PIC 9(02).
+
+      *=================================================================
+       LINKAGE SECTION.
+      *=================================================================
+
+       01 LOG-PROGRAMA         PIC X(20).
+       01 LOG-OPERACAO         PIC X(20).
+       01 LOG-STATUS           PIC 9(02).
+
+      *=================================================================
+       PROCEDURE DIVISION USING LOG-PROGRAMA LOG-OPERACAO LOG-STATUS.
+      *=================================================================
+
+       INICIO.
+           ACCEPT WS-DATA-HOJE FROM DATE YYYYMMDD.
+           ACCEPT WS-HORA-AGORA FROM TIME.
+
+           OPEN EXTEND ERRLOG-FILE.
+           IF WS-LOG-NAO-EXISTE
+               OPEN OUTPUT ERRLOG-FILE
+           END-IF.
+
+           MOVE SPACES TO WS-LINHA.
+           MOVE WS-DATA-HOJE   TO WS-LIN-DATA.
+           MOVE WS-HORA-AGORA  TO WS-LIN-HORA.
+           MOVE LOG-PROGRAMA   TO WS-LIN-PROGRAMA.
+           MOVE LOG-OPERACAO   TO WS-LIN-OPERACAO.
+           MOVE LOG-STATUS     TO WS-LIN-STATUS.
+           MOVE WS-LINHA TO ERRLOG-LINHA.
+           WRITE ERRLOG-LINHA.
+
+           CLOSE ERRLOG-FILE.
+       INICIO-FIM.
+           EXIT PROGRAM.
