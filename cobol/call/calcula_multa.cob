@@ -0,0 +1,38 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CALCULA-MULTA.
+
+      *=================================================================
+      * SUBROTINA CHAMAVEL QUE CALCULA A MULTA DE UM ALUGUEL EM ATRASO
+      * (DIAS DE ATRASO X TAXA DIARIA DE MULTA), RESPEITANDO UM TETO
+      * MAXIMO CONFIGURAVEL, PARA QUE A DEVOLUCAO DE ALUGUEL E OS
+      * RELATORIOS QUE PRECISAM DA MESMA CONTA NAO DUPLIQUEM A FORMULA.
+      *=================================================================
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+      *=================================================================
+       LINKAGE SECTION.
+      *=================================================================
+
+       01 CM-DIAS-ATRASO       PIC S9(05).
+       01 CM-TAXA-MULTA-DIA    PIC 9(03)V99.
+       01 CM-MULTA-MAXIMA      PIC 9(05)V99.
+       01 CM-MULTA-CALCULADA   PIC 9(05)V99.
+
+      *=================================================================
+       PROCEDURE DIVISION USING CM-DIAS-ATRASO CM-TAXA-MULTA-DIA
+           CM-MULTA-MAXIMA CM-MULTA-CALCULADA.
+      *=================================================================
+
+       INICIO.
+           IF CM-DIAS-ATRASO > 0
+               COMPUTE CM-MULTA-CALCULADA
+                   = CM-DIAS-ATRASO * CM-TAXA-MULTA-DIA
+           ELSE
+               MOVE ZEROS TO CM-MULTA-CALCULADA
+           END-IF.
+           IF CM-MULTA-MAXIMA > ZEROS
+               AND CM-MULTA-CALCULADA > CM-MULTA-MAXIMA
+               MOVE CM-MULTA-MAXIMA TO CM-MULTA-CALCULADA
+           END-IF.
+       INICIO-FIM.
+           EXIT PROGRAM.
