@@ -0,0 +1,129 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. VALIDA-CNPJ.
+
+      *=================================================================
+      * SUBROTINA CHAMAVEL QUE CONFERE OS DOIS DIGITOS VERIFICADORES
+      * DE UM CNPJ, NO MESMO MOLDE DE VALIDA-CPF.COB (RECEBE O NUMERO
+      * JA DIGITADO PELO PROGRAMA CHAMADOR E DEVOLVE S/N). OS PESOS DO
+      * CNPJ NAO SEGUEM UMA PROGRESSAO LINEAR COMO OS DO CPF (CICLAM
+      * DE 2 A 9), POR ISSO FICAM EM TABELA EM VEZ DE UMA CONTA DIRETA.
+      *=================================================================
+       ENVIRONMENT DIVISION.
+      *=================================================================
+       DATA DIVISION.
+      *=================================================================
+       WORKING-STORAGE SECTION.
+      *-----------------------------------------------------------------
+
+       77 WS-SOMA              PIC 9(04).
+       77 WS-RESTO             PIC 9(02).
+       77 WS-DIGITO1           PIC 9(01).
+       77 WS-DIGITO2           PIC 9(01).
+       77 WS-I                 PIC 9(02).
+
+       01 WS-PESO1-VALORES.
+           02 FILLER           PIC 9(02) VALUE 05.
+           02 FILLER           PIC 9(02) VALUE 04.
+           02 FILLER           PIC 9(02) VALUE 03.
+           02 FILLER           PIC 9(02) VALUE 02.
+           02 FILLER           PIC 9(02) VALUE 09.
+           02 FILLER           PIC 9(02) VALUE 08.
+           02 FILLER           PIC 9(02) VALUE 07.
+           02 FILLER           PIC 9(02) VALUE 06.
+           02 FILLER           PIC 9(02) VALUE 05.
+           02 FILLER           PIC 9(02) VALUE 04.
+           02 FILLER           PIC 9(02) VALUE 03.
+           02 FILLER           PIC 9(02) VALUE 02.
+       01 WS-PESO1 REDEFINES WS-PESO1-VALORES.
+           02 WS-PESO1-N       PIC 9(02) OCCURS 12.
+
+       01 WS-PESO2-VALORES.
+           02 FILLER           PIC 9(02) VALUE 06.
+           02 FILLER           PIC 9(02) VALUE 05.
+           02 FILLER           PIC 9(02) VALUE 04.
+           02 FILLER           PIC 9(02) VALUE 03.
+           02 FILLER           PIC 9(02) VALUE 02.
+           02 FILLER           PIC 9(02) VALUE 09.
+           02 FILLER           PIC 9(02) VALUE 08.
+           02 FILLER           PIC 9(02) VALUE 07.
+           02 FILLER           PIC 9(02) VALUE 06.
+           02 FILLER           PIC 9(02) VALUE 05.
+           02 FILLER           PIC 9(02) VALUE 04.
+           02 FILLER           PIC 9(02) VALUE 03.
+           02 FILLER           PIC 9(02) VALUE 02.
+       01 WS-PESO2 REDEFINES WS-PESO2-VALORES.
+           02 WS-PESO2-N       PIC 9(02) OCCURS 13.
+
+      *=================================================================
+       LINKAGE SECTION.
+      *=================================================================
+
+       01 CNPJ-NUMERO          PIC 9(14).
+       01 CNPJ-DIGITOS REDEFINES CNPJ-NUMERO.
+           02 CNPJ-DIG         PIC 9(01) OCCURS 14.
+
+       01 CNPJ-VALIDO          PIC X(01).
+           88 CNPJ-OK                  VALUE "S".
+           88 CNPJ-INVALIDO            VALUE "N".
+
+      *=================================================================
+       PROCEDURE DIVISION USING CNPJ-NUMERO CNPJ-VALIDO.
+      *=================================================================
+
+       INICIO.
+           MOVE "S" TO CNPJ-VALIDO.
+           IF CNPJ-NUMERO EQUAL ZEROS
+               MOVE "N" TO CNPJ-VALIDO
+               GO INICIO-FIM
+           END-IF
+           PERFORM CALCULA-DIGITO1 THRU CALCULA-DIGITO1-FIM.
+           PERFORM CALCULA-DIGITO2 THRU CALCULA-DIGITO2-FIM.
+           IF CNPJ-DIG(13) NOT EQUAL WS-DIGITO1
+               OR CNPJ-DIG(14) NOT EQUAL WS-DIGITO2
+               MOVE "N" TO CNPJ-VALIDO
+           END-IF.
+       INICIO-FIM.
+           EXIT PROGRAM.
+
+      * -----------------------------------
+      * PRIMEIRO DIGITO: SOMA OS 12 PRIMEIROS ALGARISMOS PONDERADOS
+      * PELA TABELA WS-PESO1 (5,4,3,2,9,8,7,6,5,4,3,2).
+
+       CALCULA-DIGITO1.
+           MOVE ZEROS TO WS-SOMA.
+           PERFORM SOMA-DIGITO1 VARYING WS-I FROM 1 BY 1
+               UNTIL WS-I > 12.
+           COMPUTE WS-RESTO = FUNCTION MOD(WS-SOMA, 11).
+           IF WS-RESTO < 2
+               MOVE ZERO TO WS-DIGITO1
+           ELSE
+               COMPUTE WS-DIGITO1 = 11 - WS-RESTO
+           END-IF.
+       CALCULA-DIGITO1-FIM.
+
+       SOMA-DIGITO1.
+           COMPUTE WS-SOMA =
+               WS-SOMA + (CNPJ-DIG(WS-I) * WS-PESO1-N(WS-I)).
+
+      * -----------------------------------
+      * SEGUNDO DIGITO: SOMA OS 13 PRIMEIROS ALGARISMOS (OS 12 DA BASE
+      * MAIS O PRIMEIRO DIGITO VERIFICADOR) PONDERADOS PELA TABELA
+      * WS-PESO2 (6,5,4,3,2,9,8,7,6,5,4,3,2).
+
+       CALCULA-DIGITO2.
+           MOVE ZEROS TO WS-SOMA.
+           PERFORM SOMA-DIGITO2 VARYING WS-I FROM 1 BY 1
+               UNTIL WS-I > 12.
+           COMPUTE WS-SOMA =
+               WS-SOMA + (WS-DIGITO1 * WS-PESO2-N(13)).
+           COMPUTE WS-RESTO = FUNCTION MOD(WS-SOMA, 11).
+           IF WS-RESTO < 2
+               MOVE ZERO TO WS-DIGITO2
+           ELSE
+               COMPUTE WS-DIGITO2 = 11 - WS-RESTO
+           END-IF.
+       CALCULA-DIGITO2-FIM.
+
+       SOMA-DIGITO2.
+           COMPUTE WS-SOMA =
+               WS-SOMA + (CNPJ-DIG(WS-I) * WS-PESO2-N(WS-I)).
