@@ -0,0 +1,90 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. VALIDA-CPF.
+
+      *=================================================================
+      * SUBROTINA CHAMAVEL QUE CONFERE OS DOIS DIGITOS VERIFICADORES
+      * DE UM CPF, USANDO O MESMO ALGORITMO DE CPF.COB (CPF_DESCRIPTION
+      * / DIGIT_VERIFIC), SO QUE RECEBENDO O NUMERO JA DIGITADO PELO
+      * PROGRAMA CHAMADOR EM VEZ DE FAZER SEU PROPRIO ACCEPT.
+      *=================================================================
+       ENVIRONMENT DIVISION.
+      *=================================================================
+       DATA DIVISION.
+      *=================================================================
+       WORKING-STORAGE SECTION.
+      *-----------------------------------------------------------------
+
+       77 WS-SOMA              PIC 9(04).
+       77 WS-RESTO             PIC 9(02).
+       77 WS-DIGITO1           PIC 9(01).
+       77 WS-DIGITO2           PIC 9(01).
+       77 WS-I                 PIC 9(02).
+
+      *=================================================================
+       LINKAGE SECTION.
+      *=================================================================
+
+       01 CPF-NUMERO           PIC 9(11).
+       01 CPF-DIGITOS REDEFINES CPF-NUMERO.
+           02 CPF-DIG          PIC 9(01) OCCURS 11.
+
+       01 CPF-VALIDO           PIC X(01).
+           88 CPF-OK                   VALUE "S".
+           88 CPF-INVALIDO             VALUE "N".
+
+      *=================================================================
+       PROCEDURE DIVISION USING CPF-NUMERO CPF-VALIDO.
+      *=================================================================
+
+       INICIO.
+           MOVE "S" TO CPF-VALIDO.
+           IF CPF-NUMERO EQUAL ZEROS
+               MOVE "N" TO CPF-VALIDO
+               GO INICIO-FIM
+           END-IF
+           PERFORM CALCULA-DIGITO1 THRU CALCULA-DIGITO1-FIM.
+           PERFORM CALCULA-DIGITO2 THRU CALCULA-DIGITO2-FIM.
+           IF CPF-DIG(10) NOT EQUAL WS-DIGITO1
+               OR CPF-DIG(11) NOT EQUAL WS-DIGITO2
+               MOVE "N" TO CPF-VALIDO
+           END-IF.
+       INICIO-FIM.
+           EXIT PROGRAM.
+
+      * -----------------------------------
+      * PRIMEIRO DIGITO: SOMA OS 9 PRIMEIROS ALGARISMOS COM PESOS
+      * DECRESCENTES DE 10 A 2.
+
+       CALCULA-DIGITO1.
+           MOVE ZEROS TO WS-SOMA.
+           PERFORM SOMA-DIGITO1 VARYING WS-I FROM 1 BY 1
+               UNTIL WS-I > 9.
+           COMPUTE WS-RESTO = FUNCTION MOD(WS-SOMA, 11).
+           COMPUTE WS-DIGITO1 = 11 - WS-RESTO.
+           IF WS-DIGITO1 > 9
+               MOVE ZERO TO WS-DIGITO1
+           END-IF.
+       CALCULA-DIGITO1-FIM.
+
+       SOMA-DIGITO1.
+           COMPUTE WS-SOMA = WS-SOMA + (CPF-DIG(WS-I) * (11 - WS-I)).
+
+      * -----------------------------------
+      * SEGUNDO DIGITO: SOMA OS 10 PRIMEIROS ALGARISMOS (OS 9 DA BASE
+      * MAIS O PRIMEIRO DIGITO VERIFICADOR) COM PESOS DECRESCENTES DE
+      * 11 A 2.
+
+       CALCULA-DIGITO2.
+           MOVE ZEROS TO WS-SOMA.
+           PERFORM SOMA-DIGITO2 VARYING WS-I FROM 1 BY 1
+               UNTIL WS-I > 9.
+           COMPUTE WS-SOMA = WS-SOMA + (WS-DIGITO1 * 2).
+           COMPUTE WS-RESTO = FUNCTION MOD(WS-SOMA, 11).
+           COMPUTE WS-DIGITO2 = 11 - WS-RESTO.
+           IF WS-DIGITO2 > 9
+               MOVE ZERO TO WS-DIGITO2
+           END-IF.
+       CALCULA-DIGITO2-FIM.
+
+       SOMA-DIGITO2.
+           COMPUTE WS-SOMA = WS-SOMA + (CPF-DIG(WS-I) * (12 - WS-I)).
