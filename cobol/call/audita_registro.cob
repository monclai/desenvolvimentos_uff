@@ -0,0 +1,94 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AUDITA-REGISTRO.
+
+      *=================================================================
+      * SUBROTINA CHAMAVEL QUE GRAVA UMA LINHA NA TRILHA DE AUDITORIA
+      * DE CADASTRO (AUDITORIA.DAT) TODA VEZ QUE UM PROGRAMA CHAMADOR
+      * CONCLUI COM SUCESSO UM WRITE/REWRITE/DELETE EM UM ARQUIVO DE
+      * CADASTRO, PARA QUE SEMPRE SEJA POSSIVEL SABER QUEM ALTEROU QUAL
+      * REGISTRO E QUANDO.
+      *=================================================================
+       ENVIRONMENT DIVISION.
+      *=================================================================
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+       SELECT AUDITORIA-FILE
+           ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS IS SEQUENTIAL
+           FILE STATUS IS WS-FS-AUD.
+
+      *=================================================================
+       DATA DIVISION.
+      *=================================================================
+       FILE SECTION.
+
+       FD AUDITORIA-FILE VALUE OF FILE-ID IS "AUDITORIA.dat".
+       01 AUDITORIA-LINHA      PIC X(80).
+
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+      *-----------------------------------------------------------------
+
+       77 WS-FS-AUD            PIC 9(02).
+           88 WS-AUD-NAO-EXISTE        VALUE 35.
+
+       77 WS-DATA-HOJE         PIC 9(08).
+       77 WS-HORA-AGORA        PIC 9(08).
+       77 WS-USUARIO           PIC X(20).
+
+       01 WS-LINHA.
+           02 WS-LIN-DATA          PIC 9(08).
+           02 FILLER               PIC X(01) VALUE SPACE.
+           02 WS-LIN-HORA          PIC 9(08).
+           02 FILLER               PIC X(01) VALUE SPACE.
+           02 WS-LIN-USUARIO       PIC X(20).
+           02 FILLER               PIC X(01) VALUE SPACE.
+           02 WS-LIN-PROGRAMA      PIC X(20).
+           02 FILLER               PIC X(01) VALUE SPACE.
+           02 WS-LIN-OPERACAO      PIC X(10).
+           02 FILLER               PIC X(01) VALUE SPACE.
+           02 WS-LIN-CHAVE         PIC 9(11).
+
+      *=================================================================
+       LINKAGE SECTION.
+      *=================================================================
+
+       01 AUD-PROGRAMA         PIC X(20).
+       01 AUD-OPERACAO         PIC X(10).
+       01 AUD-CHAVE            PIC 9(11).
+
+      *=================================================================
+       PROCEDURE DIVISION USING AUD-PROGRAMA AUD-OPERACAO AUD-CHAVE.
+      *=================================================================
+
+       INICIO.
+           ACCEPT WS-DATA-HOJE FROM DATE YYYYMMDD.
+           ACCEPT WS-HORA-AGORA FROM TIME.
+           ACCEPT WS-USUARIO FROM ENVIRONMENT "USERNAME".
+           IF WS-USUARIO = SPACES
+               ACCEPT WS-USUARIO FROM ENVIRONMENT "USER"
+           END-IF.
+           IF WS-USUARIO = SPACES
+               MOVE "DESCONHECIDO" TO WS-USUARIO
+           END-IF.
+
+           OPEN EXTEND AUDITORIA-FILE.
+           IF WS-AUD-NAO-EXISTE
+               OPEN OUTPUT AUDITORIA-FILE
+           END-IF.
+
+           MOVE SPACES TO WS-LINHA.
+           MOVE WS-DATA-HOJE   TO WS-LIN-DATA.
+           MOVE WS-HORA-AGORA  TO WS-LIN-HORA.
+           MOVE WS-USUARIO     TO WS-LIN-USUARIO.
+           MOVE AUD-PROGRAMA   TO WS-LIN-PROGRAMA.
+           MOVE AUD-OPERACAO   TO WS-LIN-OPERACAO.
+           MOVE AUD-CHAVE      TO WS-LIN-CHAVE.
+           MOVE WS-LINHA TO AUDITORIA-LINHA.
+           WRITE AUDITORIA-LINHA.
+
+           CLOSE AUDITORIA-FILE.
+       INICIO-FIM.
+           EXIT PROGRAM.
