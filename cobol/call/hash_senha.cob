@@ -0,0 +1,50 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. HASH-SENHA.
+
+      *=================================================================
+      * SUBROTINA CHAMAVEL QUE TRANSFORMA UMA SENHA EM TEXTO CLARO NUM
+      * VALOR DE HASH DE TAMANHO FIXO, PARA QUE OS ARQUIVOS DE CADASTRO
+      * NUNCA GRAVEM A SENHA DIGITADA DIRETAMENTE. O MESMO ALGORITMO E
+      * USADO NA GRAVACAO (CADASTRO_CLIENTE) E NA CONFERENCIA (TELA_
+      * LOGIN), ENTAO OS DOIS PRECISAM PERMANECER EM SINCRONIA.
+      *=================================================================
+       ENVIRONMENT DIVISION.
+      *=================================================================
+       DATA DIVISION.
+      *=================================================================
+       WORKING-STORAGE SECTION.
+      *-----------------------------------------------------------------
+
+       77 WS-I                 PIC 9(02).
+       77 WS-CHAR              PIC 9(03).
+       77 WS-ACUM              PIC 9(09).
+       77 WS-TEMP              PIC 9(12).
+
+      *=================================================================
+       LINKAGE SECTION.
+      *=================================================================
+
+       01 HS-SENHA-CLARA       PIC X(40).
+       01 HS-SENHA-HASH        PIC X(40).
+
+      *=================================================================
+       PROCEDURE DIVISION USING HS-SENHA-CLARA HS-SENHA-HASH.
+      *=================================================================
+
+       INICIO.
+           MOVE 5381 TO WS-ACUM.
+           PERFORM CALCULA-HASH VARYING WS-I FROM 1 BY 1
+               UNTIL WS-I > 40.
+           MOVE SPACES TO HS-SENHA-HASH.
+           MOVE WS-ACUM TO HS-SENHA-HASH.
+       INICIO-FIM.
+           EXIT PROGRAM.
+
+      * -----------------------------------
+      * ACUMULA UM HASH TIPO DJB2, CARACTERE A CARACTERE, REDUZIDO POR
+      * MODULO A CADA PASSO PARA NAO ESTOURAR O TAMANHO DO CAMPO.
+
+       CALCULA-HASH.
+           MOVE FUNCTION ORD(HS-SENHA-CLARA(WS-I:1)) TO WS-CHAR.
+           COMPUTE WS-TEMP = (WS-ACUM * 31) + WS-CHAR.
+           COMPUTE WS-ACUM = FUNCTION MOD(WS-TEMP, 999999937).
