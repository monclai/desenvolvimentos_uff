@@ -1,18 +1,32 @@
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. TELA_LOGIN.
+       PROGRAM-ID. TELA_INICIAL_LOCADORA_V1.
 
-      *================================================================= 
+      *=================================================================
+      * VERSAO SUPERADA - MANTIDA SO COMO REGISTRO HISTORICO DESTE
+      * EXERCICIO. O MENU PRINCIPAL DA LOCADORA REALMENTE EM USO,
+      * ROTEADO POR CONEXAO E COM O MESMO LK-MODO-ADMIN QUE TELA_LOGIN
+      * PASSA, E cobol/exercicios/parte_02/locadora/v5.0/
+      * tela_inicial_locadora.cob. O PROGRAM-ID FOI RENOMEADO PARA
+      * TELA_INICIAL_LOCADORA_V1 PARA NAO COLIDIR COM O DA v5.0.
+      *=================================================================
        DATA DIVISION.
       *=================================================================
 
-      *----------------------------------------------------------------- 
+      *-----------------------------------------------------------------
        WORKING-STORAGE SECTION.
       *-----------------------------------------------------------------
 
        77 WS-OPCAO         PIC X.
-       77 WS-DUMMY         PIC X(01).  
-       
-      *----------------------------------------------------------------- 
+       77 WS-DUMMY         PIC X(01).
+
+      *-----------------------------------------------------------------
+       LINKAGE SECTION.
+      *-----------------------------------------------------------------
+
+       77 LK-MODO-ADMIN    PIC X(01).
+           88 LK-ADMIN             VALUE "S".
+
+      *-----------------------------------------------------------------
        SCREEN SECTION.
       *-----------------------------------------------------------------
 
@@ -27,18 +41,49 @@
            02 LINE 12 COL PLUS 1 PIC X TO WS-OPCAO.
            02 LINE 13 COL 15 VALUE "==================================".
 
-      *================================================================= 
-       PROCEDURE DIVISION.
+       01 MENU-ACAO-ADMIN.
+           02 BLANK SCREEN.
+           02 LINE 07 COL 15 VALUE "==================================".
+           02 LINE 08 COL 15 VALUE "[1] CADASTRAR NOVO CLIENTE".
+           02 LINE 09 COL 15 VALUE "[2] ALUGAR FILME".
+           02 LINE 10 COL 15 VALUE "[3] DEVOLVER FILME".
+           02 LINE 11 COL 15 VALUE "[4] MANUTENCAO DO CATALOGO".
+           02 LINE 12 COL 15 VALUE "[5] RELATORIO DE CAIXA".
+           02 LINE 13 COL 15 VALUE "[6] RELATORIO DE ATRASADOS".
+           02 LINE 14 COL 15 VALUE "[0] SAIR".
+           02 LINE 15 COL 15 VALUE "OPCAO: ".
+           02 LINE 15 COL PLUS 1 PIC X TO WS-OPCAO.
+           02 LINE 16 COL 15 VALUE "==================================".
+
+      *=================================================================
+       PROCEDURE DIVISION USING LK-MODO-ADMIN.
       *=================================================================
 
        INICIO.
 
-       DISPLAY MENU-ACAO-INICIAL.
-       ACCEPT MENU-ACAO-INICIAL.
+       IF LK-ADMIN
+           DISPLAY MENU-ACAO-ADMIN
+           ACCEPT MENU-ACAO-ADMIN
+       ELSE
+           DISPLAY MENU-ACAO-INICIAL
+           ACCEPT MENU-ACAO-INICIAL
+       END-IF.
 
        IF WS-OPCAO IS EQUAL 1
            CALL "cadastro_cliente".
 
+       IF WS-OPCAO IS EQUAL 2 OR WS-OPCAO IS EQUAL 3
+           CALL "aluguel".
+
+       IF LK-ADMIN AND WS-OPCAO IS EQUAL 4
+           CALL "registro_de_filmes".
+
+       IF LK-ADMIN AND WS-OPCAO IS EQUAL 5
+           CALL "relatorio_caixa".
+
+       IF LK-ADMIN AND WS-OPCAO IS EQUAL 6
+           CALL "relatorio_atrasados".
+
        ACCEPT WS-DUMMY.
 
        STOP RUN.
