@@ -12,11 +12,18 @@
        FILE-CONTROL.
 
        SELECT FILE-INPUT
-           ASSIGN TO "FUNC.dat"
+           ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS RANDOM
+           RECORD KEY IS FS-KEY
+           FILE STATUS IS FS-STAT.
+
+       SELECT AUDIT-FILE
+           ASSIGN TO "LOGIN_AUDIT.log"
            ORGANIZATION IS LINE SEQUENTIAL
            ACCESS MODE IS SEQUENTIAL
-           FILE STATUS IS FS-STAT.
-      
+           FILE STATUS IS FS-STAT-AUDIT.
+
 
       *================================================================= 
        DATA DIVISION.
@@ -26,34 +33,50 @@
        FILE SECTION.
       *-----------------------------------------------------------------
 
-       FD FILE-INPUT.
-       01 FILE-INPUT-REG.
-           02 FS-KEY.
-               03 FS-CPF   PIC 9(03).
-            02 FS-NOME     PIC X(40).
-            02 FS-SENHA    PIC X(20). 
+       FD FILE-INPUT VALUE OF FILE-ID IS "FUNC.dat".
+       COPY cliente.
+
+       FD AUDIT-FILE.
+       01 AUDIT-LINHA              PIC X(80).
 
       *----------------------------------------------------------------- 
        WORKING-STORAGE SECTION.
       *-----------------------------------------------------------------
 
        
-       77 FS-STAT          PIC 9.
+       77 FS-STAT          PIC 9(02).
+           88 FS-NAO-EXISTE        VALUE 35.
+       77 FS-STAT-AUDIT     PIC 9(02).
        77 WS-VERIFIC       PIC 9(01) VALUE ZERO.
-       
-
-       01 WS-EOF           PIC A(01).
+       77 WS-TENTATIVAS-MAX PIC 9(02) VALUE 3.
+       77 WS-RESULTADO      PIC X(15).
+       77 WS-LOG-PROGRAMA   PIC X(20).
+       77 WS-LOG-OPERACAO   PIC X(20).
 
        01 WS-USER.
-           02 WS-NOME      PIC X(40).
+           02 WS-ID        PIC 9(03).
            02 WS-SENHA     PIC X(40).
-           03 WS-CPF       PIC 9(11).
 
-       01 WS-FILE-INPUT-REG.
-           02 WS-FILE-KEY.
-               03 WS-FILE-ID    PIC 9(03).
-            02 WS-FILE-NOME     PIC X(40).
-            02 WS-FILE-SENHA    PIC X(20). 
+       77 WS-SENHA-HASH    PIC X(40).
+
+       01 WS-LINHA-AUDITORIA.
+           02 WS-LIN-DATA-HORA     PIC X(14).
+           02 FILLER               PIC X(02) VALUE SPACES.
+           02 WS-LIN-ID            PIC Z(02)9.
+           02 FILLER               PIC X(02) VALUE SPACES.
+           02 WS-LIN-NOME          PIC X(40).
+           02 FILLER               PIC X(02) VALUE SPACES.
+           02 WS-LIN-RESULTADO     PIC X(15).
+
+      *-----------------------------------------------------------------
+       LINKAGE SECTION.
+      *-----------------------------------------------------------------
+
+      * SAIDA: NAO E MAIS UM MODO ESCOLHIDO PELO CHAMADOR. E SEMPRE
+      * SOBRESCRITO EM LOGIN-OK COM FS-ADMIN DO PROPRIO REGISTRO DO
+      * FUNCIONARIO AUTENTICADO, ANTES DE SEGUIR PARA
+      * TELA_INICIAL_LOCADORA.
+       77 LK-MODO-ADMIN    PIC X(01).
 
 
       *----------------------------------------------------------------- 
@@ -63,44 +86,155 @@
        01 TELA-LOGIN.
            02 BLANK SCREEN.
            02 LINE 07 COL 15 VALUE "===========================".
-           02 LINE 08 COL 15 VALUE "NOME: ".
-           02 LINE 08 COL PLUS 1 PIC X(40) TO WS-NOME.
+           02 LINE 08 COL 15 VALUE "ID: ".
+           02 LINE 08 COL PLUS 1 PIC 9(03) TO WS-ID.
            02 LINE 09 COL 15 VALUE "SENHA: ".
            02 LINE 09 COL PLUS 1 PIC X(40) TO WS-SENHA.
            02 LINE 11 COL 15 VALUE "===========================".
 
-      *================================================================= 
-       PROCEDURE DIVISION.
-      *================================================================= 
-    
+      *=================================================================
+       PROCEDURE DIVISION USING LK-MODO-ADMIN.
+      *=================================================================
+
        INICIO.
 
+       MOVE ZERO TO WS-VERIFIC.
+       MOVE SPACES TO WS-RESULTADO.
        DISPLAY TELA-LOGIN.
        ACCEPT TELA-LOGIN.
 
-       PERFORM UNTIL WS-EOF = "Y"
-           READ FILE-INPUT INTO WS-FILE-INPUT-REG
-               AT END MOVE "Y" TO WS-EOF
-               NOT END PERFORM CONSULTA
-            END-READ 
-       END-PERFORM.
+       CALL "HASH-SENHA" USING WS-SENHA, WS-SENHA-HASH.
+
+       PERFORM ABRIR-ARQUIVOS THRU ABRIR-ARQUIVOS-FIM.
 
-       CLOSE FILE-INPUT.
+       MOVE WS-ID TO FS-ID.
+       READ FILE-INPUT
+           INVALID KEY
+               MOVE "NAO ENCONTRADO" TO WS-RESULTADO
+               PERFORM REGISTRA-AUDITORIA THRU REGISTRA-AUDITORIA-FIM
+           NOT INVALID KEY
+               PERFORM CONSULTA
+       END-READ.
+
+       CLOSE FILE-INPUT AUDIT-FILE.
 
        IF WS-VERIFIC IS EQUAL 1
-           CALL "tela_inicial_locadora"
-       ELSE 
-           DISPLAY "USUARIO NAO CADASTRADO"
+           CALL "tela_inicial_locadora" USING LK-MODO-ADMIN
+       ELSE
+           IF WS-RESULTADO = "BLOQUEADO"
+               DISPLAY "USUARIO BLOQUEADO"
+           ELSE
+               IF WS-RESULTADO = "DESATIVADO"
+                   DISPLAY "USUARIO DESATIVADO"
+               ELSE
+                   DISPLAY "USUARIO NAO CADASTRADO"
+               END-IF
+           END-IF
        END-IF.
 
        GOBACK.
 
-      *----------------------------------------------------------------- 
+      *-----------------------------------------------------------------
+      * REGISTRO ENCONTRADO PELA CHAVE FS-ID. TRATA BLOQUEIO/TENTATIVAS
+      * E GRAVA UMA LINHA DE AUDITORIA (SUCESSO, FALHA OU BLOQUEADO).
+
        CONSULTA.
-       IF WS-FILE-NOME = WS-NOME
-           IF WS-FILE-SENHA = WS-SENHA
-               SET WS-VERIFIC TO 1
+       IF FS-ATIVO-NAO
+           MOVE "DESATIVADO" TO WS-RESULTADO
+           PERFORM REGISTRA-AUDITORIA THRU REGISTRA-AUDITORIA-FIM
+       ELSE
+           IF FS-TRAVADO
+               MOVE "BLOQUEADO" TO WS-RESULTADO
+               PERFORM REGISTRA-AUDITORIA THRU REGISTRA-AUDITORIA-FIM
+           ELSE
+               IF FS-SENHA = WS-SENHA-HASH
+                   PERFORM LOGIN-OK THRU LOGIN-OK-FIM
+               ELSE
+                   PERFORM LOGIN-FALHOU THRU LOGIN-FALHOU-FIM
+               END-IF
+           END-IF
        END-IF.
 
-       
-       
\ No newline at end of file
+      * -----------------------------------
+      * SENHA CONFERIU: ZERA TENTATIVAS, GRAVA E REGISTRA SUCESSO.
+
+       LOGIN-OK.
+           MOVE ZERO TO FS-TENTATIVAS.
+           REWRITE FILE1-REC
+               INVALID KEY
+                   DISPLAY "ERRO AO GRAVAR FILE1-REC"
+               NOT INVALID KEY
+                   CONTINUE
+           END-REWRITE.
+           SET WS-VERIFIC TO 1.
+           IF FS-E-ADMIN
+               MOVE "S" TO LK-MODO-ADMIN
+           ELSE
+               MOVE "N" TO LK-MODO-ADMIN
+           END-IF.
+           MOVE "SUCESSO" TO WS-RESULTADO.
+           PERFORM REGISTRA-AUDITORIA THRU REGISTRA-AUDITORIA-FIM.
+       LOGIN-OK-FIM.
+
+      * -----------------------------------
+      * SENHA NAO CONFERIU: CONTA A TENTATIVA, BLOQUEIA SE ESTOUROU O
+      * LIMITE E REGISTRA A FALHA.
+
+       LOGIN-FALHOU.
+           ADD 1 TO FS-TENTATIVAS.
+           IF FS-TENTATIVAS >= WS-TENTATIVAS-MAX
+               MOVE "S" TO FS-BLOQUEADO
+           END-IF.
+           REWRITE FILE1-REC
+               INVALID KEY
+                   DISPLAY "ERRO AO GRAVAR FILE1-REC"
+               NOT INVALID KEY
+                   CONTINUE
+           END-REWRITE.
+           MOVE "FALHA" TO WS-RESULTADO.
+           PERFORM REGISTRA-AUDITORIA THRU REGISTRA-AUDITORIA-FIM.
+       LOGIN-FALHOU-FIM.
+
+      * -----------------------------------
+      * MONTA E GRAVA UMA LINHA NO LOG DE AUDITORIA DE LOGIN.
+
+       REGISTRA-AUDITORIA.
+           MOVE SPACES TO WS-LINHA-AUDITORIA.
+           MOVE FUNCTION CURRENT-DATE(1:14) TO WS-LIN-DATA-HORA.
+           MOVE FS-ID TO WS-LIN-ID.
+           MOVE FS-NOME TO WS-LIN-NOME.
+           MOVE WS-RESULTADO TO WS-LIN-RESULTADO.
+           MOVE WS-LINHA-AUDITORIA TO AUDIT-LINHA.
+           WRITE AUDIT-LINHA.
+       REGISTRA-AUDITORIA-FIM.
+
+      * -----------------------------------
+      * ABRE FUNC.DAT PARA LEITURA/ATUALIZACAO E O LOG DE AUDITORIA EM
+      * MODO ANEXACAO, CRIANDO CADA UM NA PRIMEIRA EXECUCAO.
+
+       ABRIR-ARQUIVOS.
+           OPEN I-O FILE-INPUT.
+           IF FS-NAO-EXISTE
+               OPEN OUTPUT FILE-INPUT
+               CLOSE FILE-INPUT
+               OPEN I-O FILE-INPUT
+           END-IF.
+           IF FS-STAT NOT = ZEROS AND NOT FS-NAO-EXISTE
+               MOVE "TELA_LOGIN" TO WS-LOG-PROGRAMA
+               MOVE "ABERTURA FILE-INPUT" TO WS-LOG-OPERACAO
+               CALL "LOG-ERRO" USING WS-LOG-PROGRAMA
+                   WS-LOG-OPERACAO FS-STAT
+           END-IF.
+           OPEN EXTEND AUDIT-FILE.
+           IF FS-STAT-AUDIT = 35
+               OPEN OUTPUT AUDIT-FILE
+               CLOSE AUDIT-FILE
+               OPEN EXTEND AUDIT-FILE
+           END-IF.
+           IF FS-STAT-AUDIT NOT = ZEROS AND FS-STAT-AUDIT NOT = 35
+               MOVE "TELA_LOGIN" TO WS-LOG-PROGRAMA
+               MOVE "ABERTURA AUDIT-FILE" TO WS-LOG-OPERACAO
+               CALL "LOG-ERRO" USING WS-LOG-PROGRAMA
+                   WS-LOG-OPERACAO FS-STAT-AUDIT
+           END-IF.
+       ABRIR-ARQUIVOS-FIM.
