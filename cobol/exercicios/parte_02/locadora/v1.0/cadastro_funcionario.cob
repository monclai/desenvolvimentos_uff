@@ -1,11 +1,14 @@
        identification division.
        program-id. cadastro_cliente.
 
+      *=================================================================
+      * CADASTRO DE FUNCIONARIOS/CLIENTES (FUNC.DAT). ESPELHA O PADRAO
+      * DE INCLUI/CONSULTA/ALTERA/EXCLUI JA USADO EM REGISTRO_DE_FILMES.
       *=================================================================
        environment division.
-      *================================================================= 
+      *=================================================================
        input-output section.
-      *----------------------------------------------------------------- 
+      *-----------------------------------------------------------------
        file-control.
 
        select file1
@@ -15,27 +18,62 @@
            file status is fs-stat
            record key is fs-key.
 
-      *================================================================= 
+      *=================================================================
        data division.
-      *================================================================= 
+      *=================================================================
        file section.
       *-----------------------------------------------------------------
 
        FD FILE1 VALUE OF FILE-ID IS "FUNC.dat".
-       01 FILE1-REC.
-           02 FS-KEY.
-               03 FS-ID    PIC 9(03).
-            02 FS-NOME     PIC X(40).
-            02 FS-SENHA    PIC X(40).
+       copy cliente.
 
-      *----------------------------------------------------------------- 
+      *-----------------------------------------------------------------
        working-storage section.
-      *----------------------------------------------------------------- 
-       77 WS-ID            PIC 9(01).
+      *-----------------------------------------------------------------
+
+       01 ws-modulo.
+           02 filler           pic x(11)   value "clientes-".
+           02 ws-op            pic x(20)   value spaces.
+
+       77 ws-opcao             pic x.
+           88 e-incluir                value is "1".
+           88 e-consultar              value is "2".
+           88 e-alterar                value is "3".
+           88 e-excluir                value is "4".
+           88 e-encerrar               value is "X" "x".
+
+       77 fs-stat              pic 9(02).
+           88 fs-ok                    value zeros.
+           88 fs-cancela               value 99.
+           88 fs-nao-existe            value 35.
+
+       77 ws-log-programa       pic x(20).
+       77 ws-log-operacao       pic x(20).
+
+       77 ws-erro              pic x.
+           88 e-sim                    values are "S" "s".
+
+       77 ws-cpf-valido         pic x.
+           88 cpf-valido                value "S".
+
+       77 ws-cpf-11             pic 9(11).
+
+       77 ws-senha-hash         pic x(40).
+       77 ws-senha-antiga       pic x(40).
 
-      *----------------------------------------------------------------- 
+       77 ws-numl              pic 999.
+       77 ws-numc              pic 999.
+       77 cor-fundo            pic 9       value 4.
+       77 cor-frente           pic 9       value 6.
+
+       77 ws-status            pic x(30).
+       77 ws-msgerro           pic x(80).
+
+       copy screenio.
+
+      *-----------------------------------------------------------------
        screen section.
-      *----------------------------------------------------------------- 
+      *-----------------------------------------------------------------
 
        01 SS-CLS.
            05 SS-FILLER.
@@ -64,30 +102,312 @@
            05 LINE 13 COL PLUS 1 USING WS-OPCAO AUTO.
 
        01 SS-TELA-REGISTRO.
+           05 SS-CHAVE FOREGROUND-COLOR 2.
+               10 LINE 10 COLUMN 10 VALUE "IDENTIFICACAO:".
+               10 COLUMN PLUS 2 PIC 9(03) USING fs-id.
            05 SS-DADOS.
                10 LINE 11 COLUMN 10 VALUE " NOME:".
                10 COLUMN PLUS 2 PIC X(40) USING FS-NOME.
                10 LINE 12 COLUMN 10 VALUE "SENHA:".
                10 COLUMN PLUS 2 PIC X(40) USING FS-SENHA.
+               10 LINE 13 COLUMN 10 VALUE "TIPO (F=FISICA/J=JURIDICA):".
+               10 COLUMN PLUS 2 PIC X(01) USING FS-TIPO-PESSOA.
+               10 LINE 14 COLUMN 10 VALUE "CPF/CNPJ:".
+               10 COLUMN PLUS 2 PIC 9(14) USING FS-CPF.
+               10 LINE 15 COLUMN 10 VALUE "TELEFONE:".
+               10 COLUMN PLUS 2 PIC 9(11) USING FS-TELEFONE.
+               10 LINE 16 COLUMN 10 VALUE "FILIAL:".
+               10 COLUMN PLUS 2 PIC 99 USING FS-FILIAL.
+               10 LINE 17 COLUMN 10 VALUE "ADMINISTRADOR (S/N):".
+               10 COLUMN PLUS 2 PIC X(01) USING FS-ADMIN.
 
        01 SS-ERRO.
            05 FILLER FOREGROUND-COLOR 4 BACKGROUND-COLOR 1 HIGHLIGHT.
                10 LINE WS-NUML COLUMN 2 PIC X(80) FROM WS-MSGERRO BELL.
                10 COLUMN PLUS 2 TO WS-ERRO.
 
-      *=================================================================  
+      *=================================================================
        PROCEDURE DIVISION.
-      *================================================================= 
+      *=================================================================
 
        INICIO.
 
-           DISPLAY SS-TELA-REGISTRO.
-           ACCEPT SS-TELA-REGISTRO.
+           SET ENVIRONMENT 'COB_SCREEN_EXCEPTIONS' TO 'Y'.
+           SET ENVIRONMENT 'COB_SCREEN_ESC' TO 'Y'.
+           SET ENVIRONMENT 'ESCDELAY' TO '25'.
+           ACCEPT WS-NUML FROM LINES
+           ACCEPT WS-NUMC FROM COLUMNS
+           PERFORM ABRIR-ARQUIVOS
+           PERFORM UNTIL E-ENCERRAR
+               MOVE "CADASTRO DE CLIENTES" TO WS-OP
+               MOVE "ESCOLHA A OPCAO" TO WS-STATUS
+               MOVE SPACES TO WS-OPCAO
+               DISPLAY SS-CLS
+               ACCEPT SS-MENU
+               EVALUATE TRUE
+                   WHEN E-INCLUIR
+                       PERFORM INCLUI THRU INCLUI-FIM
+                   WHEN E-CONSULTAR
+                       PERFORM CONSULTA THRU CONSULTA-FIM
+                   WHEN E-ALTERAR
+                       PERFORM ALTERA THRU ALTERA-FIM
+                   WHEN E-EXCLUIR
+                       PERFORM EXCLUI THRU EXCLUI-FIM
+               END-EVALUATE
+           END-PERFORM.
+
+       FINALIZA.
 
-       
        CLOSE FILE1.
-       STOP RUN.
+       GOBACK.
 
       * -----------------------------------
-      
-       
\ No newline at end of file
+
+       INCLUI.
+           MOVE "INCLUSAO" TO WS-OP.
+           MOVE "ESC PARA ENCERRAR" TO WS-STATUS.
+           DISPLAY SS-CLS.
+           MOVE SPACES TO FILE1-REC.
+           MOVE 1 TO FS-FILIAL.
+           MOVE "F" TO FS-TIPO-PESSOA.
+           MOVE ZEROS TO FS-TENTATIVAS.
+           MOVE SPACES TO FS-BLOQUEADO.
+           MOVE SPACES TO FS-CREDITO-BLOQUEADO.
+           MOVE "N" TO FS-ADMIN.
+
+           INCLUI-LOOP.
+           ACCEPT SS-TELA-REGISTRO.
+           IF COB-CRT-STATUS = COB-SCR-ESC
+               GO INCLUI-FIM
+           END-IF
+           IF FS-NOME EQUAL SPACES OR FS-SENHA EQUAL SPACES
+               MOVE "FAVOR INFORMAR NOME E SENHA" TO WS-MSGERRO
+               PERFORM MOSTRA-ERRO
+               GO INCLUI-LOOP
+           END-IF
+           IF FS-TELEFONE EQUAL ZEROS
+               MOVE "FAVOR INFORMAR O TELEFONE" TO WS-MSGERRO
+               PERFORM MOSTRA-ERRO
+               GO INCLUI-LOOP
+           END-IF
+           IF NOT (FS-PESSOA-FISICA OR FS-PESSOA-JURIDICA)
+               MOVE "TIPO DEVE SER F (FISICA) OU J (JURIDICA)"
+                   TO WS-MSGERRO
+               PERFORM MOSTRA-ERRO
+               GO INCLUI-LOOP
+           END-IF
+           IF NOT (FS-ADMIN EQUAL "S" OR FS-ADMIN EQUAL "N")
+               MOVE "ADMINISTRADOR DEVE SER S OU N" TO WS-MSGERRO
+               PERFORM MOSTRA-ERRO
+               GO INCLUI-LOOP
+           END-IF
+           PERFORM VALIDA-CPF THRU VALIDA-CPF-FIM.
+           IF NOT CPF-VALIDO
+               MOVE "CPF/CNPJ INVALIDO" TO WS-MSGERRO
+               PERFORM MOSTRA-ERRO
+               GO INCLUI-LOOP
+           END-IF
+           PERFORM HASH-SENHA THRU HASH-SENHA-FIM.
+           MOVE "S" TO FS-ATIVO.
+           ACCEPT FS-DATA-CADASTRO FROM DATE YYYYMMDD.
+           WRITE FILE1-REC
+           INVALID KEY
+           MOVE "REGISTRO JA CADASTRADO" TO WS-MSGERRO
+           PERFORM MOSTRA-ERRO
+           END-WRITE.
+           GO INCLUI.
+       INCLUI-FIM.
+
+      * -----------------------------------
+
+       CONSULTA.
+           MOVE "CONSULTA" TO WS-OP.
+           MOVE "ESC PARA ENCERRAR" TO WS-STATUS.
+           DISPLAY SS-CLS.
+           CONSULTA-LOOP.
+           MOVE SPACES TO FILE1-REC.
+           DISPLAY SS-TELA-REGISTRO.
+           PERFORM LE-CLIENTE THRU LE-CLIENTE-FIM.
+           IF FS-CANCELA
+               GO CONSULTA-FIM
+           END-IF
+           IF FS-OK
+               DISPLAY SS-DADOS
+               MOVE "PRESSIONE ENTER" TO WS-MSGERRO
+               PERFORM MOSTRA-ERRO
+           END-IF.
+           GO CONSULTA-LOOP.
+       CONSULTA-FIM.
+
+      * -----------------------------------
+
+       ALTERA.
+           MOVE "ALTERACAO" TO WS-OP.
+           MOVE "ESC PARA ENCERRAR" TO WS-STATUS.
+           DISPLAY SS-CLS.
+           ALTERA-LOOP.
+           MOVE SPACES TO FILE1-REC.
+           DISPLAY SS-TELA-REGISTRO.
+           PERFORM LE-CLIENTE THRU LE-CLIENTE-FIM.
+           IF FS-CANCELA
+               GO TO ALTERA-FIM
+           END-IF
+           IF FS-OK
+               MOVE FS-SENHA TO WS-SENHA-ANTIGA
+               MOVE SPACES TO FS-SENHA
+               ACCEPT SS-DADOS
+               IF COB-CRT-STATUS = COB-SCR-ESC
+               GO ALTERA-LOOP
+           END-IF
+           ELSE
+               GO ALTERA-LOOP
+           END-IF
+           IF FS-NOME EQUAL SPACES
+               MOVE "FAVOR INFORMAR O NOME" TO WS-MSGERRO
+               PERFORM MOSTRA-ERRO
+               GO ALTERA-LOOP
+           END-IF
+           IF FS-TELEFONE EQUAL ZEROS
+               MOVE "FAVOR INFORMAR O TELEFONE" TO WS-MSGERRO
+               PERFORM MOSTRA-ERRO
+               GO ALTERA-LOOP
+           END-IF
+           IF NOT (FS-PESSOA-FISICA OR FS-PESSOA-JURIDICA)
+               MOVE "TIPO DEVE SER F (FISICA) OU J (JURIDICA)"
+                   TO WS-MSGERRO
+               PERFORM MOSTRA-ERRO
+               GO ALTERA-LOOP
+           END-IF
+           IF NOT (FS-ADMIN EQUAL "S" OR FS-ADMIN EQUAL "N")
+               MOVE "ADMINISTRADOR DEVE SER S OU N" TO WS-MSGERRO
+               PERFORM MOSTRA-ERRO
+               GO ALTERA-LOOP
+           END-IF
+           PERFORM VALIDA-CPF THRU VALIDA-CPF-FIM.
+           IF NOT CPF-VALIDO
+               MOVE "CPF/CNPJ INVALIDO" TO WS-MSGERRO
+               PERFORM MOSTRA-ERRO
+               GO ALTERA-LOOP
+           END-IF
+           IF FS-SENHA EQUAL SPACES
+               MOVE WS-SENHA-ANTIGA TO FS-SENHA
+           ELSE
+               PERFORM HASH-SENHA THRU HASH-SENHA-FIM
+           END-IF
+           MOVE "N" TO WS-ERRO.
+           MOVE "CONFIRMA A ALTERACAO (S/N)?" TO WS-MSGERRO.
+           ACCEPT SS-ERRO.
+           IF NOT E-SIM
+               GO ALTERA-LOOP
+           END-IF
+           REWRITE FILE1-REC
+           INVALID KEY
+           MOVE "ERRO AO GRAVAR" TO WS-MSGERRO
+           PERFORM MOSTRA-ERRO
+           NOT INVALID KEY
+           CONTINUE
+           END-REWRITE.
+           GO ALTERA-LOOP.
+       ALTERA-FIM.
+
+      * -----------------------------------
+
+       EXCLUI.
+           MOVE "EXCLUSAO" TO WS-OP.
+           MOVE "ESC PARA ENCERRAR" TO WS-STATUS.
+           DISPLAY SS-CLS.
+           MOVE SPACES TO FILE1-REC.
+           DISPLAY SS-TELA-REGISTRO.
+           PERFORM LE-CLIENTE THRU LE-CLIENTE-FIM.
+           IF FS-CANCELA
+               GO EXCLUI-FIM
+           END-IF
+           IF NOT FS-OK
+               GO EXCLUI
+           END-IF
+           DISPLAY SS-DADOS.
+           IF FS-ATIVO-NAO
+               MOVE "CLIENTE JA ESTA DESATIVADO" TO WS-MSGERRO
+               PERFORM MOSTRA-ERRO
+               GO EXCLUI-FIM
+           END-IF
+           MOVE "N" TO WS-ERRO.
+           MOVE "CONFIRMA A EXCLUSAO (S/N)?" TO WS-MSGERRO.
+           ACCEPT SS-ERRO.
+           IF NOT E-SIM
+               GO EXCLUI-FIM
+           END-IF
+           MOVE "N" TO FS-ATIVO.
+           REWRITE FILE1-REC
+           INVALID KEY
+           MOVE "ERRO AO EXCLUIR" TO WS-MSGERRO
+           PERFORM MOSTRA-ERRO
+           END-REWRITE.
+       EXCLUI-FIM.
+
+      * -----------------------------------
+      * CONFERE OS DIGITOS VERIFICADORES DO DOCUMENTO DIGITADO. PESSOA
+      * FISICA USA A SUBROTINA VALIDA-CPF (MESMO ALGORITMO DE CPF.COB);
+      * PESSOA JURIDICA USA A SUBROTINA VALIDA-CNPJ, QUE SEGUE O MESMO
+      * MOLDE PARA OS 14 DIGITOS DO CNPJ.
+
+       VALIDA-CPF.
+           IF FS-PESSOA-JURIDICA
+               CALL "VALIDA-CNPJ" USING FS-CPF, WS-CPF-VALIDO
+           ELSE
+               MOVE FS-CPF TO WS-CPF-11
+               CALL "VALIDA-CPF" USING WS-CPF-11, WS-CPF-VALIDO
+           END-IF.
+       VALIDA-CPF-FIM.
+
+      * -----------------------------------
+      * SUBSTITUI A SENHA DIGITADA PELO SEU HASH ANTES DE GRAVAR, PARA
+      * NUNCA MANTER A SENHA EM TEXTO CLARO NO ARQUIVO.
+
+       HASH-SENHA.
+           CALL "HASH-SENHA" USING FS-SENHA, WS-SENHA-HASH.
+           MOVE WS-SENHA-HASH TO FS-SENHA.
+       HASH-SENHA-FIM.
+
+      * -----------------------------------
+      * LE CLIENTE E MOSTRA MENSAGEM SE CHAVE NAO EXISTE
+
+       LE-CLIENTE.
+
+           ACCEPT SS-CHAVE.
+           IF NOT COB-CRT-STATUS = COB-SCR-ESC
+               READ FILE1
+               INVALID KEY
+               MOVE "REGISTRO NAO ENCONTRADO" TO WS-MSGERRO
+               PERFORM MOSTRA-ERRO
+               END-READ
+               ELSE
+                   MOVE 99 to FS-STAT
+           END-IF.
+
+       LE-CLIENTE-FIM.
+
+      * -----------------------------------
+      * ABRE ARQUIVOS PARA ENTRADA E SAIDA
+
+       ABRIR-ARQUIVOS.
+           OPEN I-O FILE1
+           IF FS-NAO-EXISTE THEN
+               OPEN OUTPUT FILE1
+               CLOSE FILE1
+               OPEN I-O FILE1
+           END-IF.
+           IF NOT FS-OK
+               MOVE "CADASTRO_CLIENTE" TO WS-LOG-PROGRAMA
+               MOVE "ABERTURA FILE1" TO WS-LOG-OPERACAO
+               CALL "LOG-ERRO" USING WS-LOG-PROGRAMA
+                   WS-LOG-OPERACAO FS-STAT
+           END-IF.
+
+      * -----------------------------------
+      * MOSTRA MENSAGEM, ESPERA ENTER, ATUALIZA BARRA STATUS
+
+       MOSTRA-ERRO.
+           DISPLAY SS-ERRO
+           ACCEPT SS-ERRO
+           DISPLAY SS-STATUS.
