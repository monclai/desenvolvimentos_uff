@@ -11,6 +11,7 @@
 
        77 WS-OPCAO PIC 9(01).
        77 DUMMY PIC X(01).
+       77 WS-MODO-ADMIN PIC X(01).
        
       *----------------------------------------------------------------- 
        SCREEN SECTION.
@@ -20,24 +21,27 @@
            02 BLANK SCREEN.
            02 LINE 07 COL 15 VALUE "==================================".
            02 LINE 08 COL 15 VALUE "[1] LOGIN".
-           02 LINE 09 COL 15 VALUE "[2] LOGIN COMO ADMINISTRADOR".
            02 LINE 10 COL 15 VALUE "[0] SAIR ".
            02 LINE 11 COL 15 VALUE "OPCAO: ".
            02 LINE 11 COL PLUS 1 PIC 9(01) TO WS-OPCAO.
            02 LINE 13 COL 15 VALUE "==================================".
 
-      *================================================================= 
+      *=================================================================
        PROCEDURE DIVISION.
-      *================================================================= 
+      *=================================================================
 
        INICIO.
-       
+
        DISPLAY MENU-INICIAL.
-       ACCEPT MENU-INICIAL.       
+       ACCEPT MENU-INICIAL.
 
+      * O MODO ADMIN NAO E MAIS ESCOLHIDO AQUI: TELA_LOGIN DERIVA
+      * LK-MODO-ADMIN DO PROPRIO CADASTRO DO FUNCIONARIO QUE FIZER
+      * LOGIN, ENTAO SO EXISTE UMA OPCAO DE LOGIN.
        EVALUATE WS-OPCAO
            WHEN 1
-               CALL "tela_login"              
+               MOVE SPACES TO WS-MODO-ADMIN
+               CALL "tela_login" USING WS-MODO-ADMIN
                GO TO INICIO
            WHEN 0
               STOP RUN
