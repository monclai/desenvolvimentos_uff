@@ -1,7 +1,12 @@
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. TELA_INICIAL.
+       PROGRAM-ID. TELA_INICIAL_V2.
 
-      *================================================================= 
+      *=================================================================
+      * VERSAO SUPERADA - SEM CHAMADA A TELA_LOGIN, NAO TEM MAIS
+      * NENHUM CHAMADOR NA ARVORE. O PROGRAM-ID FOI RENOMEADO PARA
+      * TELA_INICIAL_V2 PARA NAO COLIDIR COM O DA v1.0, QUE E O
+      * REALMENTE CHAMADO POR MENU_PRINCIPAL_SISTEMA.COB.
+      *=================================================================
        DATA DIVISION.
       *================================================================= 
 
