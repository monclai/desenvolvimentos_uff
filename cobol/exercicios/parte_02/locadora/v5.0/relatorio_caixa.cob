@@ -0,0 +1,219 @@
+       identification division.
+       program-id. relatorio_caixa.
+
+      *=================================================================
+      * BATCH DE FECHAMENTO DIARIO. PERCORRE ALUGUEL.DAT E TOTALIZA,
+      * POR FORMA DE PAGAMENTO, O VALOR DOS ALUGUEIS FECHADOS NO DIA
+      * (AL-DATA-ALUGUEL) E AS MULTAS RECEBIDAS NAS DEVOLUCOES DO DIA
+      * (AL-DATA-DEVOLUCAO), PARA O CAIXA CONFERIR CONTRA O DIA.
+      *
+      * GRAVA UM PONTO DE CONTROLE (CKPTCAIXA.DAT) A CADA LOTE DE
+      * ALUGUEIS PROCESSADOS PARA QUE, SE O JOB CAIR NO MEIO (POR
+      * EXEMPLO COM OS ARQUIVOS INDEXADOS AINDA ABERTOS POR UMA SESSAO
+      * INTERATIVA QUE TRAVOU), UM REINICIO CONTINUE DE ONDE PAROU EM
+      * VEZ DE SOMAR DE NOVO O QUE JA FOI TOTALIZADO.
+      *=================================================================
+       environment division.
+      *=================================================================
+       input-output section.
+      *-----------------------------------------------------------------
+       file-control.
+
+       select aluguel-file
+           assign to disk
+           organization is indexed
+           access mode is dynamic
+           file status is fs-stat
+           record key is al-key.
+
+       select ckpt-file
+           assign to disk
+           organization is indexed
+           access mode is random
+           file status is fs-stat-ckpt
+           record key is ckpt-chave.
+
+      *=================================================================
+       data division.
+      *=================================================================
+       file section.
+      *-----------------------------------------------------------------
+
+       fd aluguel-file value of file-id is "ALUGUEL.dat".
+       copy aluguel.
+
+       fd ckpt-file value of file-id is "CKPTCAIXA.dat".
+       copy ckpt_caixa.
+
+      *-----------------------------------------------------------------
+       working-storage section.
+      *-----------------------------------------------------------------
+
+       77 fs-stat              pic 9(02).
+           88 fs-ok                    value zeros.
+           88 fs-nao-existe            value 35.
+           88 fs-fim                   value 10.
+
+       77 fs-stat-ckpt         pic 9(02).
+           88 fs-ckpt-ok               value zeros.
+           88 fs-ckpt-nao-existe       value 35.
+
+       77 ws-data-hoje         pic 9(08).
+       77 ws-contador-lote     pic 9(03) value zeros.
+
+       78 ws-tam-lote          value 10.
+
+       01 ws-tot-dinheiro.
+           02 ws-tot-dinheiro-alug     pic 9(07)V99 value zeros.
+           02 ws-tot-dinheiro-multa    pic 9(07)V99 value zeros.
+
+       01 ws-tot-cartao.
+           02 ws-tot-cartao-alug       pic 9(07)V99 value zeros.
+           02 ws-tot-cartao-multa      pic 9(07)V99 value zeros.
+
+       01 ws-tot-pix.
+           02 ws-tot-pix-alug          pic 9(07)V99 value zeros.
+           02 ws-tot-pix-multa         pic 9(07)V99 value zeros.
+
+      *=================================================================
+       PROCEDURE DIVISION.
+      *=================================================================
+
+       INICIO.
+
+           ACCEPT WS-DATA-HOJE FROM DATE YYYYMMDD.
+           OPEN INPUT ALUGUEL-FILE.
+           IF FS-NAO-EXISTE
+               DISPLAY "NENHUM ALUGUEL REGISTRADO - NADA A FECHAR"
+               STOP RUN
+           END-IF
+           PERFORM ABRIR-CHECKPOINT.
+           PERFORM CARREGA-CHECKPOINT.
+           START ALUGUEL-FILE KEY IS GREATER THAN AL-KEY
+           INVALID KEY
+               MOVE 10 TO FS-STAT
+           END-START.
+           PERFORM TOTALIZA-ALUGUEL THRU TOTALIZA-ALUGUEL-FIM
+               UNTIL FS-FIM.
+           PERFORM GRAVA-CHECKPOINT.
+           CLOSE ALUGUEL-FILE CKPT-FILE.
+           PERFORM IMPRIME-TOTAIS.
+           STOP RUN.
+
+      * -----------------------------------
+      * ABRE (OU CRIA) O ARQUIVO DE PONTO DE CONTROLE
+
+       ABRIR-CHECKPOINT.
+           OPEN I-O CKPT-FILE.
+           IF FS-CKPT-NAO-EXISTE
+               OPEN OUTPUT CKPT-FILE
+               CLOSE CKPT-FILE
+               OPEN I-O CKPT-FILE
+           END-IF.
+
+      * -----------------------------------
+      * LE O PONTO DE CONTROLE. SE FOR DE OUTRO DIA (OU NAO EXISTIR
+      * AINDA), COMECA UM FECHAMENTO NOVO DO ZERO; SE FOR DE HOJE,
+      * RETOMA OS TOTAIS E O ULTIMO ALUGUEL JA PROCESSADO.
+
+       CARREGA-CHECKPOINT.
+           MOVE 1 TO CKPT-CHAVE.
+           READ CKPT-FILE
+           INVALID KEY
+               PERFORM ZERA-CHECKPOINT
+               GO CARREGA-CHECKPOINT-FIM
+           END-READ.
+           IF CKPT-DATA NOT EQUAL WS-DATA-HOJE
+               PERFORM ZERA-CHECKPOINT
+               GO CARREGA-CHECKPOINT-FIM
+           END-IF
+           MOVE CKPT-ULTIMO-ID TO AL-ID.
+           MOVE CKPT-DINHEIRO-ALUG TO WS-TOT-DINHEIRO-ALUG.
+           MOVE CKPT-DINHEIRO-MULTA TO WS-TOT-DINHEIRO-MULTA.
+           MOVE CKPT-CARTAO-ALUG TO WS-TOT-CARTAO-ALUG.
+           MOVE CKPT-CARTAO-MULTA TO WS-TOT-CARTAO-MULTA.
+           MOVE CKPT-PIX-ALUG TO WS-TOT-PIX-ALUG.
+           MOVE CKPT-PIX-MULTA TO WS-TOT-PIX-MULTA.
+       CARREGA-CHECKPOINT-FIM.
+
+      * -----------------------------------
+
+       ZERA-CHECKPOINT.
+           MOVE 1 TO CKPT-CHAVE.
+           MOVE WS-DATA-HOJE TO CKPT-DATA.
+           MOVE ZEROS TO AL-ID
+                         CKPT-ULTIMO-ID
+                         WS-TOT-DINHEIRO-ALUG
+                         WS-TOT-DINHEIRO-MULTA
+                         WS-TOT-CARTAO-ALUG
+                         WS-TOT-CARTAO-MULTA
+                         WS-TOT-PIX-ALUG
+                         WS-TOT-PIX-MULTA.
+
+      * -----------------------------------
+      * SOMA UM ALUGUEL AO TOTAL DO DIA E, A CADA WS-TAM-LOTE
+      * REGISTROS, GRAVA O PONTO DE CONTROLE
+
+       TOTALIZA-ALUGUEL.
+           READ ALUGUEL-FILE NEXT RECORD
+           AT END
+               MOVE 10 TO FS-STAT
+               GO TOTALIZA-ALUGUEL-FIM
+           END-READ.
+           IF AL-DATA-ALUGUEL = WS-DATA-HOJE
+               EVALUATE TRUE
+                   WHEN AL-DINHEIRO
+                       ADD AL-VALOR TO WS-TOT-DINHEIRO-ALUG
+                   WHEN AL-CARTAO
+                       ADD AL-VALOR TO WS-TOT-CARTAO-ALUG
+                   WHEN AL-PIX
+                       ADD AL-VALOR TO WS-TOT-PIX-ALUG
+               END-EVALUATE
+           END-IF
+           IF AL-DEVOLVIDO AND AL-DATA-DEVOLUCAO = WS-DATA-HOJE
+               EVALUATE TRUE
+                   WHEN AL-DINHEIRO
+                       ADD AL-MULTA TO WS-TOT-DINHEIRO-MULTA
+                   WHEN AL-CARTAO
+                       ADD AL-MULTA TO WS-TOT-CARTAO-MULTA
+                   WHEN AL-PIX
+                       ADD AL-MULTA TO WS-TOT-PIX-MULTA
+               END-EVALUATE
+           END-IF
+           ADD 1 TO WS-CONTADOR-LOTE.
+           IF WS-CONTADOR-LOTE >= WS-TAM-LOTE
+               PERFORM GRAVA-CHECKPOINT
+               MOVE ZEROS TO WS-CONTADOR-LOTE
+           END-IF.
+       TOTALIZA-ALUGUEL-FIM.
+
+      * -----------------------------------
+      * GRAVA O PONTO DE CONTROLE COM O ULTIMO ALUGUEL PROCESSADO E
+      * OS TOTAIS ACUMULADOS ATE AGORA
+
+       GRAVA-CHECKPOINT.
+           MOVE 1 TO CKPT-CHAVE.
+           MOVE WS-DATA-HOJE TO CKPT-DATA.
+           MOVE AL-ID TO CKPT-ULTIMO-ID.
+           MOVE WS-TOT-DINHEIRO-ALUG TO CKPT-DINHEIRO-ALUG.
+           MOVE WS-TOT-DINHEIRO-MULTA TO CKPT-DINHEIRO-MULTA.
+           MOVE WS-TOT-CARTAO-ALUG TO CKPT-CARTAO-ALUG.
+           MOVE WS-TOT-CARTAO-MULTA TO CKPT-CARTAO-MULTA.
+           MOVE WS-TOT-PIX-ALUG TO CKPT-PIX-ALUG.
+           MOVE WS-TOT-PIX-MULTA TO CKPT-PIX-MULTA.
+           REWRITE CKPT-REC
+           INVALID KEY
+               WRITE CKPT-REC
+           END-REWRITE.
+
+      * -----------------------------------
+      * IMPRIME O FECHAMENTO DO DIA POR FORMA DE PAGAMENTO
+
+       IMPRIME-TOTAIS.
+           DISPLAY "FECHAMENTO DE CAIXA - ALUGUEIS - " WS-DATA-HOJE.
+           DISPLAY "  DINHEIRO ALUGUEIS: " WS-TOT-DINHEIRO-ALUG.
+           DISPLAY "  DINHEIRO MULTAS..: " WS-TOT-DINHEIRO-MULTA.
+           DISPLAY "  CARTAO   ALUGUEIS: " WS-TOT-CARTAO-ALUG.
+           DISPLAY "  CARTAO   MULTAS..: " WS-TOT-CARTAO-MULTA.
+           DISPLAY "  PIX      ALUGUEIS: " WS-TOT-PIX-ALUG.
+           DISPLAY "  PIX      MULTAS..: " WS-TOT-PIX-MULTA.
