@@ -0,0 +1,223 @@
+       identification division.
+       program-id. backup_cadastros.
+
+      *=================================================================
+      * JOB NOTURNO DE BACKUP: COPIA LISTA_DE_FILMES.DAT E FUNC.DAT
+      * PARA UM ARQUIVO DE ARQUIVAMENTO DATADO (AAAAMMDD) ANTES DE
+      * QUALQUER OUTRO JOB DA NOITE ABRIR ESSES ARQUIVOS INDEXADOS
+      * PARA ATUALIZACAO, PARA QUE UM LOTE RUIM OU UM INDICE
+      * CORROMPIDO TENHA DE ONDE SER RESTAURADO.
+      *=================================================================
+       environment division.
+      *=================================================================
+       input-output section.
+      *-----------------------------------------------------------------
+       file-control.
+
+       select filme-file
+           assign to disk
+           organization is indexed
+           access mode is sequential
+           file status is fs-stat-filme
+           record key is flm-key.
+
+       select func-file
+           assign to disk
+           organization is indexed
+           access mode is sequential
+           file status is fs-stat-func
+           record key is cli-key.
+
+       select filme-bak-file
+           assign to ws-nome-bak-filme
+           organization is line sequential
+           access is sequential
+           file status is fs-stat-bak-filme.
+
+       select func-bak-file
+           assign to ws-nome-bak-func
+           organization is line sequential
+           access is sequential
+           file status is fs-stat-bak-func.
+
+      *=================================================================
+       data division.
+      *=================================================================
+       file section.
+      *-----------------------------------------------------------------
+
+       fd filme-file value of file-id is "lista_de_filmes.dat".
+       copy filme replacing ==FILE1-REC==       by ==FLM-REC==
+                            ==FS-KEY==          by ==FLM-KEY==
+                            ==FS-ID==           by ==FLM-ID==
+                            ==FS-CATEGORIA==    by ==FLM-CATEGORIA==
+                            ==FS-NOME-FILME==   by ==FLM-NOME-FILME==
+                            ==FS-QTD-TOTAL==    by ==FLM-QTD-TOTAL==
+                            ==FS-QTD-DISPONIVEL==
+                                by ==FLM-QTD-DISPONIVEL==
+                            ==FS-TAXA-DIARIA==  by ==FLM-TAXA-DIARIA==
+                            ==FS-ATIVO==        by ==FLM-ATIVO==
+                            ==FS-ATIVO-SIM==    by ==FLM-ATIVO-SIM==
+                            ==FS-ATIVO-NAO==    by ==FLM-ATIVO-NAO==
+                            ==FS-FILIAL==       by ==FLM-FILIAL==.
+
+       fd func-file value of file-id is "FUNC.dat".
+       copy cliente replacing ==FILE1-REC==       by ==CLI-REC==
+                            ==FS-KEY==            by ==CLI-KEY==
+                            ==FS-ID==             by ==CLI-ID==
+                            ==FS-NOME==           by ==CLI-NOME==
+                            ==FS-SENHA==          by ==CLI-SENHA==
+                            ==FS-CPF==            by ==CLI-CPF==
+                            ==FS-TENTATIVAS==
+                                by ==CLI-TENTATIVAS==
+                            ==FS-BLOQUEADO==      by ==CLI-BLOQUEADO==
+                            ==FS-TRAVADO==        by ==CLI-TRAVADO==
+                            ==FS-CREDITO-BLOQUEADO==
+                                by ==CLI-CREDITO-BLOQUEADO==
+                            ==FS-CREDITO-TRAVADO==
+                                by ==CLI-CREDITO-TRAVADO==
+                            ==FS-TELEFONE==       by ==CLI-TELEFONE==
+                            ==FS-DATA-CADASTRO==
+                                by ==CLI-DATA-CADASTRO==
+                            ==FS-FILIAL==         by ==CLI-FILIAL==.
+
+       fd filme-bak-file.
+       01 filme-bak-linha          pic x(111).
+
+       fd func-bak-file.
+       01 func-bak-linha           pic x(125).
+
+      *-----------------------------------------------------------------
+       working-storage section.
+      *-----------------------------------------------------------------
+
+       77 fs-stat-filme        pic 9(02).
+           88 fs-filme-ok              value zeros.
+           88 fs-filme-fim             value 10.
+
+       77 fs-stat-func         pic 9(02).
+           88 fs-func-ok               value zeros.
+           88 fs-func-fim              value 10.
+
+       77 fs-stat-bak-filme    pic 9(02).
+       77 fs-stat-bak-func     pic 9(02).
+
+       77 ws-data-hoje         pic 9(08).
+
+       77 ws-log-programa      pic x(20).
+       77 ws-log-operacao      pic x(20).
+
+       01 ws-nome-bak-filme.
+           02 filler               pic x(13)  value "LISTA_FILMES_".
+           02 ws-nb-filme-data     pic 9(08).
+           02 filler               pic x(04)  value ".BAK".
+
+       01 ws-nome-bak-func.
+           02 filler               pic x(05)  value "FUNC_".
+           02 ws-nb-func-data      pic 9(08).
+           02 filler               pic x(04)  value ".BAK".
+
+      *=================================================================
+       PROCEDURE DIVISION.
+      *=================================================================
+
+       INICIO.
+
+           accept ws-data-hoje from date yyyymmdd.
+           move ws-data-hoje to ws-nb-filme-data.
+           move ws-data-hoje to ws-nb-func-data.
+
+           perform ARQUIVA-FILMES.
+           perform ARQUIVA-FUNC.
+
+           display "BACKUP DE LISTA_DE_FILMES.DAT: " ws-nome-bak-filme.
+           display "BACKUP DE FUNC.DAT: " ws-nome-bak-func.
+           stop run.
+
+      *-----------------------------------------------------------------
+      * COPIA CADA REGISTRO DE LISTA_DE_FILMES.DAT PARA O ARQUIVO DE
+      * ARQUIVAMENTO DO DIA
+
+       ARQUIVA-FILMES.
+
+           open input filme-file.
+           if not fs-filme-ok
+               move "BACKUP_CADASTROS" to ws-log-programa
+               move "ABERTURA FILMES" to ws-log-operacao
+               call "LOG-ERRO" using ws-log-programa
+                   ws-log-operacao fs-stat-filme
+               go to ARQUIVA-FILMES-FIM
+           end-if.
+           open output filme-bak-file.
+           if fs-stat-bak-filme <> 0
+               move "BACKUP_CADASTROS" to ws-log-programa
+               move "ABERTURA FILME_BAK" to ws-log-operacao
+               call "LOG-ERRO" using ws-log-programa
+                   ws-log-operacao fs-stat-bak-filme
+               close filme-file
+               go to ARQUIVA-FILMES-FIM
+           end-if.
+
+           perform COPIA-REGISTRO-FILME until fs-filme-fim.
+
+           close filme-file filme-bak-file.
+       ARQUIVA-FILMES-FIM.
+           continue.
+
+      *-----------------------------------------------------------------
+
+       COPIA-REGISTRO-FILME.
+
+           read filme-file next record
+               at end
+                   set fs-filme-fim to true
+                   go to COPIA-REGISTRO-FILME-FIM
+           end-read.
+           move flm-rec to filme-bak-linha.
+           write filme-bak-linha.
+       COPIA-REGISTRO-FILME-FIM.
+           continue.
+
+      *-----------------------------------------------------------------
+      * COPIA CADA REGISTRO DE FUNC.DAT PARA O ARQUIVO DE ARQUIVAMENTO
+      * DO DIA
+
+       ARQUIVA-FUNC.
+
+           open input func-file.
+           if not fs-func-ok
+               move "BACKUP_CADASTROS" to ws-log-programa
+               move "ABERTURA FUNC" to ws-log-operacao
+               call "LOG-ERRO" using ws-log-programa
+                   ws-log-operacao fs-stat-func
+               go to ARQUIVA-FUNC-FIM
+           end-if.
+           open output func-bak-file.
+           if fs-stat-bak-func <> 0
+               move "BACKUP_CADASTROS" to ws-log-programa
+               move "ABERTURA FUNC_BAK" to ws-log-operacao
+               call "LOG-ERRO" using ws-log-programa
+                   ws-log-operacao fs-stat-bak-func
+               close func-file
+               go to ARQUIVA-FUNC-FIM
+           end-if.
+
+           perform COPIA-REGISTRO-FUNC until fs-func-fim.
+
+           close func-file func-bak-file.
+       ARQUIVA-FUNC-FIM.
+           continue.
+
+      *-----------------------------------------------------------------
+
+       COPIA-REGISTRO-FUNC.
+
+           read func-file next record
+               at end
+                   set fs-func-fim to true
+                   go to COPIA-REGISTRO-FUNC-FIM
+           end-read.
+           move cli-rec to func-bak-linha.
+           write func-bak-linha.
+       COPIA-REGISTRO-FUNC-FIM.
+           continue.
