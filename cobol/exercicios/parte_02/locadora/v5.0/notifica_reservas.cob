@@ -0,0 +1,237 @@
+       identification division.
+       program-id. notifica_reservas.
+
+      *=================================================================
+      * BATCH QUE RODA APOS AS DEVOLUCOES DO DIA (VER ALUGUEL.COB/
+      * DEVOLVE). PARA CADA FILME COM COPIA DISPONIVEL, PROCURA NA
+      * FILA DE RESERVA (RESERVA.DAT) O PEDIDO PENDENTE MAIS ANTIGO
+      * PARA AQUELE TITULO E GERA UMA LISTA DE LIGACAO PARA O CLIENTE
+      * IR RETIRAR A COPIA. A RESERVA ATENDIDA E MARCADA RES-ATENDIDA
+      * PARA NAO ENTRAR DE NOVO NUMA PROXIMA RODADA, MAS O ESTOQUE SO
+      * E BAIXADO QUANDO O CLIENTE VIER DE FATO ALUGAR (ALUGUEL.COB/
+      * INCLUI), DO MESMO JEITO QUE UMA COPIA DEVOLVIDA FICA DISPONIVEL
+      * PARA QUALQUER CLIENTE ATE SER RETIRADA.
+      *=================================================================
+       environment division.
+      *=================================================================
+       input-output section.
+      *-----------------------------------------------------------------
+       file-control.
+
+       select filme-file
+           assign to disk
+           organization is indexed
+           access mode is dynamic
+           file status is fs-stat-filme
+           record key is flm-key.
+
+       select reserva-file
+           assign to disk
+           organization is indexed
+           access mode is dynamic
+           file status is fs-stat-reserva
+           record key is res-key.
+
+       select cliente-file
+           assign to disk
+           organization is indexed
+           access mode is random
+           file status is fs-stat-cliente
+           record key is cli-key.
+
+       select relatorio-file
+           assign to disk
+           organization is line sequential
+           access mode is sequential
+           file status is fs-stat-rel.
+
+      *=================================================================
+       data division.
+      *=================================================================
+       file section.
+      *-----------------------------------------------------------------
+
+       fd filme-file value of file-id is "lista_de_filmes.dat".
+       copy filme replacing ==FILE1-REC==       by ==FLM-REC==
+                            ==FS-KEY==          by ==FLM-KEY==
+                            ==FS-ID==           by ==FLM-ID==
+                            ==FS-CATEGORIA==    by ==FLM-CATEGORIA==
+                            ==FS-NOME-FILME==   by ==FLM-NOME-FILME==
+                            ==FS-QTD-TOTAL==    by ==FLM-QTD-TOTAL==
+                            ==FS-QTD-DISPONIVEL==
+                                by ==FLM-QTD-DISPONIVEL==
+                            ==FS-FILIAL==       by ==FLM-FILIAL==.
+
+       fd reserva-file value of file-id is "RESERVA.dat".
+       copy reserva.
+
+       fd cliente-file value of file-id is "FUNC.dat".
+       copy cliente replacing ==FILE1-REC==     by ==CLI-REC==
+                              ==FS-KEY==        by ==CLI-KEY==
+                              ==FS-ID==         by ==CLI-ID==
+                              ==FS-NOME==       by ==CLI-NOME==
+                              ==FS-SENHA==      by ==CLI-SENHA==.
+
+       fd relatorio-file value of file-id is "NOTIFICACAO_RESERVAS.dat".
+       01 relatorio-linha             pic x(80).
+
+      *-----------------------------------------------------------------
+       working-storage section.
+      *-----------------------------------------------------------------
+
+       77 fs-stat-filme        pic 9(02).
+           88 fs-filme-ok              value zeros.
+           88 fs-filme-nao-existe      value 35.
+           88 fs-filme-fim             value 10.
+
+       77 fs-stat-reserva      pic 9(02).
+           88 fs-reserva-ok            value zeros.
+           88 fs-reserva-nao-existe    value 35.
+           88 fs-reserva-fim           value 10.
+
+       77 fs-stat-cliente      pic 9(02).
+           88 fs-cliente-ok            value zeros.
+
+       77 fs-stat-rel          pic 9(02).
+           88 fs-rel-ok                value zeros.
+
+       77 ws-total-notificados pic 9(05) value zeros.
+       77 ws-achou-pendente    pic x.
+           88 ws-tem-pendente          value "S".
+       77 ws-res-id-mais-antigo pic 9(11).
+       77 ws-res-data-mais-antiga pic 9(08).
+
+       01 ws-linha.
+           02 ws-lin-cliente       pic x(40).
+           02 filler               pic x(02) value spaces.
+           02 ws-lin-telefone      pic 9(11).
+           02 filler               pic x(02) value spaces.
+           02 ws-lin-filme         pic x(40).
+           02 filler               pic x(11) value spaces.
+
+      *=================================================================
+       PROCEDURE DIVISION.
+      *=================================================================
+
+       INICIO.
+
+           PERFORM ABRIR-ARQUIVOS THRU ABRIR-ARQUIVOS-FIM.
+           IF FS-FILME-NAO-EXISTE OR FS-RESERVA-NAO-EXISTE
+               DISPLAY "CATALOGO OU FILA DE RESERVA INEXISTENTE"
+               PERFORM FINALIZA
+               STOP RUN
+           END-IF
+           MOVE ZEROS TO FLM-KEY.
+           START FILME-FILE KEY IS NOT LESS THAN FLM-KEY
+           INVALID KEY
+               MOVE 10 TO FS-STAT-FILME
+           END-START.
+           PERFORM PROCESSA-FILME THRU PROCESSA-FILME-FIM
+               UNTIL FS-FILME-FIM.
+           DISPLAY "RESERVAS NOTIFICADAS: " WS-TOTAL-NOTIFICADOS.
+           PERFORM FINALIZA.
+           STOP RUN.
+
+      * -----------------------------------
+
+       PROCESSA-FILME.
+           READ FILME-FILE NEXT RECORD
+           AT END
+               MOVE 10 TO FS-STAT-FILME
+               GO PROCESSA-FILME-FIM
+           END-READ.
+           IF FLM-QTD-DISPONIVEL EQUAL ZEROS
+               GO PROCESSA-FILME-FIM
+           END-IF
+           PERFORM BUSCA-RESERVA-PENDENTE
+               THRU BUSCA-RESERVA-PENDENTE-FIM.
+           IF NOT WS-TEM-PENDENTE
+               GO PROCESSA-FILME-FIM
+           END-IF
+           PERFORM NOTIFICA-CLIENTE.
+       PROCESSA-FILME-FIM.
+
+      * -----------------------------------
+      * PERCORRE A FILA DE RESERVA INTEIRA PROCURANDO O PEDIDO PENDENTE
+      * MAIS ANTIGO (MENOR RES-DATA-SOLIC) PARA O FILME CORRENTE.
+
+       BUSCA-RESERVA-PENDENTE.
+           MOVE "N" TO WS-ACHOU-PENDENTE.
+           MOVE ZEROS TO RES-KEY.
+           START RESERVA-FILE KEY IS NOT LESS THAN RES-KEY
+           INVALID KEY
+               MOVE 10 TO FS-STAT-RESERVA
+           END-START.
+           PERFORM BUSCA-RESERVA-LOOP UNTIL FS-RESERVA-FIM.
+       BUSCA-RESERVA-PENDENTE-FIM.
+
+       BUSCA-RESERVA-LOOP.
+           READ RESERVA-FILE NEXT RECORD
+           AT END
+               MOVE 10 TO FS-STAT-RESERVA
+               GO BUSCA-RESERVA-LOOP-FIM
+           END-READ.
+           IF NOT RES-PENDENTE OR RES-FILME-ID NOT EQUAL FLM-ID
+               GO BUSCA-RESERVA-LOOP-FIM
+           END-IF
+           IF NOT WS-TEM-PENDENTE
+               OR RES-DATA-SOLIC < WS-RES-DATA-MAIS-ANTIGA
+               MOVE "S" TO WS-ACHOU-PENDENTE
+               MOVE RES-ID TO WS-RES-ID-MAIS-ANTIGO
+               MOVE RES-DATA-SOLIC TO WS-RES-DATA-MAIS-ANTIGA
+           END-IF.
+       BUSCA-RESERVA-LOOP-FIM.
+
+      * -----------------------------------
+      * MARCA A RESERVA ENCONTRADA COMO ATENDIDA E GRAVA A LINHA DE
+      * LIGACAO PARA O CLIENTE VIR RETIRAR A COPIA.
+
+       NOTIFICA-CLIENTE.
+           MOVE WS-RES-ID-MAIS-ANTIGO TO RES-ID.
+           READ RESERVA-FILE
+           INVALID KEY
+               GO NOTIFICA-CLIENTE-FIM
+           END-READ.
+           MOVE "A" TO RES-STATUS.
+           REWRITE RES-REC.
+
+           MOVE RES-CLIENTE-ID TO CLI-ID.
+           READ CLIENTE-FILE
+           INVALID KEY
+               MOVE SPACES TO CLI-NOME
+               MOVE ZEROS TO FS-TELEFONE
+           END-READ.
+
+           MOVE SPACES TO WS-LINHA.
+           MOVE CLI-NOME TO WS-LIN-CLIENTE.
+           MOVE FS-TELEFONE TO WS-LIN-TELEFONE.
+           MOVE FLM-NOME-FILME TO WS-LIN-FILME.
+           MOVE WS-LINHA TO RELATORIO-LINHA.
+           WRITE RELATORIO-LINHA.
+           DISPLAY WS-LINHA.
+           ADD 1 TO WS-TOTAL-NOTIFICADOS.
+       NOTIFICA-CLIENTE-FIM.
+
+      * -----------------------------------
+      * ABRE ARQUIVOS DE ENTRADA E O RELATORIO DE SAIDA
+
+       ABRIR-ARQUIVOS.
+           OPEN INPUT FILME-FILE.
+           IF FS-FILME-NAO-EXISTE
+               GO ABRIR-ARQUIVOS-FIM
+           END-IF
+           OPEN I-O RESERVA-FILE.
+           IF FS-RESERVA-NAO-EXISTE
+               GO ABRIR-ARQUIVOS-FIM
+           END-IF
+           OPEN INPUT CLIENTE-FILE.
+           OPEN OUTPUT RELATORIO-FILE.
+       ABRIR-ARQUIVOS-FIM.
+
+       FINALIZA.
+           IF NOT FS-FILME-NAO-EXISTE
+               CLOSE FILME-FILE
+           END-IF.
+           IF NOT FS-RESERVA-NAO-EXISTE
+               CLOSE RESERVA-FILE CLIENTE-FILE RELATORIO-FILE
+           END-IF.
