@@ -0,0 +1,181 @@
+       identification division.
+       program-id. relatorio_caixa_geral.
+
+      *=================================================================
+      * BATCH DE FECHAMENTO GERAL DO DIA. SOMA AO FECHAMENTO DE
+      * ALUGUEIS (MESMA TOTALIZACAO DE RELATORIO_CAIXA, POR ALUGUEL/
+      * MULTA E FORMA DE PAGAMENTO) AS VENDAS DE MERCADORIA DO DIA
+      * (VENDA.DAT), PARA QUE O CAIXA FECHE COM UMA UNICA FIGURA EM
+      * VEZ DE SOMAR OS DOIS RELATORIOS NA MAO.
+      *=================================================================
+       environment division.
+      *=================================================================
+       input-output section.
+      *-----------------------------------------------------------------
+       file-control.
+
+       select aluguel-file
+           assign to disk
+           organization is indexed
+           access mode is sequential
+           file status is fs-stat
+           record key is al-key.
+
+       select venda-file
+           assign to disk
+           organization is indexed
+           access mode is sequential
+           file status is fs-stat-venda
+           record key is vd-key.
+
+      *=================================================================
+       data division.
+      *=================================================================
+       file section.
+      *-----------------------------------------------------------------
+
+       fd aluguel-file value of file-id is "ALUGUEL.dat".
+       copy aluguel.
+
+       fd venda-file value of file-id is "VENDA.dat".
+       copy venda.
+
+      *-----------------------------------------------------------------
+       working-storage section.
+      *-----------------------------------------------------------------
+
+       77 fs-stat              pic 9(02).
+           88 fs-ok                    value zeros.
+           88 fs-nao-existe            value 35.
+           88 fs-fim                   value 10.
+
+       77 fs-stat-venda        pic 9(02).
+           88 fs-venda-ok              value zeros.
+           88 fs-venda-nao-existe      value 35.
+           88 fs-venda-fim             value 10.
+
+       77 ws-data-hoje         pic 9(08).
+
+       01 ws-tot-dinheiro.
+           02 ws-tot-dinheiro-alug     pic 9(07)V99 value zeros.
+           02 ws-tot-dinheiro-multa    pic 9(07)V99 value zeros.
+           02 ws-tot-dinheiro-venda    pic 9(07)V99 value zeros.
+
+       01 ws-tot-cartao.
+           02 ws-tot-cartao-alug       pic 9(07)V99 value zeros.
+           02 ws-tot-cartao-multa      pic 9(07)V99 value zeros.
+           02 ws-tot-cartao-venda      pic 9(07)V99 value zeros.
+
+       01 ws-tot-pix.
+           02 ws-tot-pix-alug          pic 9(07)V99 value zeros.
+           02 ws-tot-pix-multa         pic 9(07)V99 value zeros.
+           02 ws-tot-pix-venda         pic 9(07)V99 value zeros.
+
+       77 ws-tot-geral         pic 9(08)V99 value zeros.
+
+      *=================================================================
+       PROCEDURE DIVISION.
+      *=================================================================
+
+       INICIO.
+
+           ACCEPT WS-DATA-HOJE FROM DATE YYYYMMDD.
+
+           OPEN INPUT ALUGUEL-FILE.
+           IF FS-NAO-EXISTE
+               DISPLAY "NENHUM ALUGUEL REGISTRADO"
+           ELSE
+               PERFORM TOTALIZA-ALUGUEL THRU TOTALIZA-ALUGUEL-FIM
+                   UNTIL FS-FIM
+               CLOSE ALUGUEL-FILE
+           END-IF.
+
+           OPEN INPUT VENDA-FILE.
+           IF FS-VENDA-NAO-EXISTE
+               DISPLAY "NENHUMA VENDA DE MERCADORIA REGISTRADA"
+           ELSE
+               PERFORM TOTALIZA-VENDA THRU TOTALIZA-VENDA-FIM
+                   UNTIL FS-VENDA-FIM
+               CLOSE VENDA-FILE
+           END-IF.
+
+           PERFORM IMPRIME-TOTAIS.
+           STOP RUN.
+
+      * -----------------------------------
+      * SOMA AO DIA, POR FORMA DE PAGAMENTO, O VALOR DOS ALUGUEIS
+      * FECHADOS HOJE E AS MULTAS RECEBIDAS NAS DEVOLUCOES DE HOJE
+
+       TOTALIZA-ALUGUEL.
+           READ ALUGUEL-FILE
+           AT END
+               MOVE 10 TO FS-STAT
+               GO TOTALIZA-ALUGUEL-FIM
+           END-READ.
+           IF AL-DATA-ALUGUEL = WS-DATA-HOJE
+               EVALUATE TRUE
+                   WHEN AL-DINHEIRO
+                       ADD AL-VALOR TO WS-TOT-DINHEIRO-ALUG
+                   WHEN AL-CARTAO
+                       ADD AL-VALOR TO WS-TOT-CARTAO-ALUG
+                   WHEN AL-PIX
+                       ADD AL-VALOR TO WS-TOT-PIX-ALUG
+               END-EVALUATE
+           END-IF
+           IF AL-DEVOLVIDO AND AL-DATA-DEVOLUCAO = WS-DATA-HOJE
+               EVALUATE TRUE
+                   WHEN AL-DINHEIRO
+                       ADD AL-MULTA TO WS-TOT-DINHEIRO-MULTA
+                   WHEN AL-CARTAO
+                       ADD AL-MULTA TO WS-TOT-CARTAO-MULTA
+                   WHEN AL-PIX
+                       ADD AL-MULTA TO WS-TOT-PIX-MULTA
+               END-EVALUATE
+           END-IF.
+       TOTALIZA-ALUGUEL-FIM.
+
+      * -----------------------------------
+      * SOMA AO DIA, POR FORMA DE PAGAMENTO, O VALOR DAS VENDAS DE
+      * MERCADORIA FECHADAS HOJE
+
+       TOTALIZA-VENDA.
+           READ VENDA-FILE
+           AT END
+               MOVE 10 TO FS-STAT-VENDA
+               GO TOTALIZA-VENDA-FIM
+           END-READ.
+           IF VD-DATA-VENDA = WS-DATA-HOJE
+               EVALUATE TRUE
+                   WHEN VD-DINHEIRO
+                       ADD VD-VALOR-TOTAL TO WS-TOT-DINHEIRO-VENDA
+                   WHEN VD-CARTAO
+                       ADD VD-VALOR-TOTAL TO WS-TOT-CARTAO-VENDA
+                   WHEN VD-PIX
+                       ADD VD-VALOR-TOTAL TO WS-TOT-PIX-VENDA
+               END-EVALUATE
+           END-IF.
+       TOTALIZA-VENDA-FIM.
+
+      * -----------------------------------
+      * IMPRIME O FECHAMENTO GERAL DO DIA, POR FORMA DE PAGAMENTO E
+      * A FIGURA UNICA DE CAIXA (ALUGUEIS + MULTAS + VENDAS)
+
+       IMPRIME-TOTAIS.
+           COMPUTE WS-TOT-GERAL =
+               WS-TOT-DINHEIRO-ALUG + WS-TOT-DINHEIRO-MULTA
+                   + WS-TOT-DINHEIRO-VENDA
+               + WS-TOT-CARTAO-ALUG + WS-TOT-CARTAO-MULTA
+                   + WS-TOT-CARTAO-VENDA
+               + WS-TOT-PIX-ALUG + WS-TOT-PIX-MULTA + WS-TOT-PIX-VENDA.
+
+           DISPLAY "FECHAMENTO GERAL DE CAIXA - " WS-DATA-HOJE.
+           DISPLAY "  DINHEIRO ALUGUEIS.: " WS-TOT-DINHEIRO-ALUG.
+           DISPLAY "  DINHEIRO MULTAS...: " WS-TOT-DINHEIRO-MULTA.
+           DISPLAY "  DINHEIRO VENDAS...: " WS-TOT-DINHEIRO-VENDA.
+           DISPLAY "  CARTAO   ALUGUEIS.: " WS-TOT-CARTAO-ALUG.
+           DISPLAY "  CARTAO   MULTAS...: " WS-TOT-CARTAO-MULTA.
+           DISPLAY "  CARTAO   VENDAS...: " WS-TOT-CARTAO-VENDA.
+           DISPLAY "  PIX      ALUGUEIS.: " WS-TOT-PIX-ALUG.
+           DISPLAY "  PIX      MULTAS...: " WS-TOT-PIX-MULTA.
+           DISPLAY "  PIX      VENDAS...: " WS-TOT-PIX-VENDA.
+           DISPLAY "  TOTAL GERAL DO CAIXA: " WS-TOT-GERAL.
