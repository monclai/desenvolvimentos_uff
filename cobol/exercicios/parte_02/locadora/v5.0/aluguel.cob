@@ -0,0 +1,755 @@
+       identification division.
+       program-id. aluguel.
+
+      *=================================================================
+       environment division.
+      *=================================================================
+       input-output section.
+      *-----------------------------------------------------------------
+       file-control.
+
+       select aluguel-file
+           assign to disk
+           organization is indexed
+           access mode is dynamic
+           file status is fs-stat
+           record key is al-key.
+
+       select cliente-file
+           assign to disk
+           organization is indexed
+           access mode is random
+           file status is fs-stat-cliente
+           record key is cli-key.
+
+       select filme-file
+           assign to disk
+           organization is indexed
+           access mode is random
+           file status is fs-stat-filme
+           record key is flm-key.
+
+       select param-file
+           assign to disk
+           organization is indexed
+           access mode is random
+           file status is fs-stat-param
+           record key is param-chave.
+
+       select reserva-file
+           assign to disk
+           organization is indexed
+           access mode is random
+           file status is fs-stat-reserva
+           record key is res-key.
+
+       select copia-file
+           assign to disk
+           organization is indexed
+           access mode is random
+           file status is fs-stat-copia
+           record key is copia-key.
+
+      *=================================================================
+       data division.
+      *=================================================================
+       file section.
+      *-----------------------------------------------------------------
+
+       fd aluguel-file value of file-id is "ALUGUEL.dat".
+       copy aluguel.
+
+       fd cliente-file value of file-id is "FUNC.dat".
+       copy cliente replacing ==FILE1-REC==     by ==CLI-REC==
+                              ==FS-KEY==        by ==CLI-KEY==
+                              ==FS-ID==         by ==CLI-ID==
+                              ==FS-NOME==       by ==CLI-NOME==
+                              ==FS-SENHA==      by ==CLI-SENHA==.
+
+       fd filme-file value of file-id is "lista_de_filmes.dat".
+       copy filme replacing ==FILE1-REC==       by ==FLM-REC==
+                            ==FS-KEY==          by ==FLM-KEY==
+                            ==FS-ID==           by ==FLM-ID==
+                            ==FS-CATEGORIA==    by ==FLM-CATEGORIA==
+                            ==FS-NOME-FILME==   by ==FLM-NOME-FILME==
+                            ==FS-QTD-TOTAL==    by ==FLM-QTD-TOTAL==
+                            ==FS-QTD-DISPONIVEL==
+                                by ==FLM-QTD-DISPONIVEL==
+                            ==FS-TAXA-DIARIA==  by ==FLM-TAXA-DIARIA==
+                            ==FS-ATIVO-SIM==    by ==FLM-ATIVO-SIM==
+                            ==FS-ATIVO-NAO==    by ==FLM-ATIVO-NAO==
+                            ==FS-ATIVO==        by ==FLM-ATIVO==
+                            ==FS-FILIAL==       by ==FLM-FILIAL==.
+
+       fd param-file value of file-id is "TARIFA.dat".
+       copy param_locacao.
+
+       fd reserva-file value of file-id is "RESERVA.dat".
+       copy reserva.
+
+       fd copia-file value of file-id is "COPIA.dat".
+       copy copia.
+
+      *-----------------------------------------------------------------
+       working-storage section.
+      *-----------------------------------------------------------------
+
+       01 ws-modulo.
+           02 filler           pic x(11)   value "aluguel-".
+           02 ws-op            pic x(20)   value spaces.
+
+       77 ws-opcao             pic x.
+           88 e-novo-aluguel           value is "1".
+           88 e-consultar              value is "2".
+           88 e-devolver               value is "3".
+           88 e-reservar               value is "4".
+           88 e-historico              value is "5".
+           88 e-tarifas                value is "T" "t".
+           88 e-encerrar               value is "X" "x".
+
+       77 fs-stat              pic 9(02).
+           88 fs-ok                    value zeros.
+           88 fs-cancela               value 99.
+           88 fs-nao-existe            value 35.
+           88 fs-fim                   value 10.
+
+       77 ws-aud-programa       pic x(20).
+       77 ws-aud-operacao       pic x(10).
+
+       77 ws-hist-cliente-id   pic 9(03).
+
+       77 fs-stat-cliente      pic 9(02).
+           88 fs-cliente-ok            value zeros.
+
+       77 fs-stat-filme        pic 9(02).
+           88 fs-filme-ok              value zeros.
+
+       77 fs-stat-param        pic 9(02).
+           88 fs-param-ok              value zeros.
+
+       77 fs-stat-reserva      pic 9(02).
+           88 fs-reserva-ok            value zeros.
+
+       77 fs-stat-copia        pic 9(02).
+           88 fs-copia-ok              value zeros.
+           88 fs-copia-nao-existe      value 35.
+
+       77 ws-data-int          pic 9(09).
+       77 ws-dias-atraso       pic s9(05).
+       77 ws-data-devolucao    pic 9(08).
+
+       77 ws-erro              pic x.
+           88 e-sim                    values are "S" "s".
+
+       77 ws-numl              pic 999.
+       77 ws-numc              pic 999.
+       77 cor-fundo            pic 9       value 4.
+       77 cor-frente           pic 9       value 6.
+
+       77 ws-status            pic x(30).
+       77 ws-msgerro           pic x(80).
+
+       copy screenio.
+
+      *-----------------------------------------------------------------
+       screen section.
+      *-----------------------------------------------------------------
+
+       01 SS-CLS.
+           05 SS-FILLER.
+               10 BLANK SCREEN.
+               10 LINE 01 COLUMN 01 ERASE EOL
+               BACKGROUND-COLOR COR-FUNDO.
+               10 LINE WS-NUML COLUMN 01 ERASE EOL
+               BACKGROUND-COLOR COR-FUNDO.
+           05 SS-CABECALHO.
+               10 LINE 01 COLUMN 02 PIC X(31) FROM WS-MODULO
+               HIGHLIGHT FOREGROUND-COLOR COR-FRENTE
+               BACKGROUND-COLOR COR-FUNDO.
+           05 SS-STATUS.
+               10 LINE WS-NUML COLUMN 2 ERASE EOL PIC X(30)
+               FROM WS-STATUS HIGHLIGHT
+               FOREGROUND-COLOR COR-FRENTE
+               BACKGROUND-COLOR COR-FUNDO.
+
+       01 SS-MENU FOREGROUND-COLOR 6.
+           05 LINE 07 COLUMN 15 VALUE "1 - NOVO ALUGUEL".
+           05 LINE 08 COLUMN 15 VALUE "2 - CONSULTAR".
+           05 LINE 09 COLUMN 15 VALUE "3 - DEVOLVER FILME".
+           05 LINE 10 COLUMN 15 VALUE "4 - RESERVAR FILME".
+           05 LINE 11 COLUMN 15 VALUE "5 - HISTORICO DO CLIENTE".
+           05 LINE 12 COLUMN 15 VALUE "T - TARIFAS (PRAZO E MULTA)".
+           05 LINE 13 COLUMN 15 VALUE "X - ENCERRAR".
+           05 LINE 15 COLUMN 15 VALUE "OPCAO: ".
+           05 LINE 15 COL PLUS 1 USING WS-OPCAO AUTO.
+
+       01 SS-TELA-HISTORICO.
+           05 LINE 10 COLUMN 10 VALUE "ID DO CLIENTE:".
+           05 COLUMN PLUS 2 PIC 9(03) USING CLI-ID.
+
+       01 SS-TELA-RESERVA.
+           05 SS-RES-CHAVE FOREGROUND-COLOR 2.
+               10 LINE 10 COLUMN 10 VALUE "NUMERO DA RESERVA:".
+               10 COLUMN PLUS 2 PIC 9(11) USING RES-ID.
+           05 SS-RES-DADOS.
+               10 LINE 11 COLUMN 10 VALUE "ID DO CLIENTE:".
+               10 COLUMN PLUS 2 PIC 9(03) USING RES-CLIENTE-ID.
+               10 LINE 12 COLUMN 10 VALUE "ID DO FILME:".
+               10 COLUMN PLUS 2 PIC 9(11) USING RES-FILME-ID.
+               10 LINE 13 COLUMN 10 VALUE "DATA DO PEDIDO (AAAAMMDD):".
+               10 COLUMN PLUS 2 PIC 9(08) USING RES-DATA-SOLIC.
+
+       01 SS-TELA-TARIFA.
+           05 LINE 10 COLUMN 10 VALUE "PRAZO PADRAO DE ALUGUEL (DIAS):".
+           05 COLUMN PLUS 2 PIC 999 USING PARAM-PRAZO-DIAS.
+           05 LINE 11 COLUMN 10 VALUE "TAXA DE MULTA POR DIA ATRASO:".
+           05 COLUMN PLUS 2 PIC ZZ9.99 USING PARAM-TAXA-MULTA-DIA.
+           05 LINE 12 COLUMN 10 VALUE "TARIFA DIARIA DE ALUGUEL:".
+           05 COLUMN PLUS 2 PIC ZZ9.99 USING PARAM-TAXA-DIARIA.
+           05 LINE 13 COLUMN 10 VALUE "TETO MAXIMO DE MULTA:".
+           05 COLUMN PLUS 2 PIC ZZZZ9.99 USING PARAM-MULTA-MAXIMA.
+
+       01 SS-TELA-ALUGUEL.
+           05 SS-CHAVE FOREGROUND-COLOR 2.
+               10 LINE 10 COLUMN 10 VALUE "NUMERO DO ALUGUEL:".
+               10 COLUMN PLUS 2 PIC 9(11) USING AL-ID.
+           05 SS-DADOS.
+               10 LINE 11 COLUMN 10 VALUE "ID DO CLIENTE:".
+               10 COLUMN PLUS 2 PIC 9(03) USING AL-CLIENTE-ID.
+               10 LINE 12 COLUMN 10 VALUE "ID DO FILME:".
+               10 COLUMN PLUS 2 PIC 9(11) USING AL-FILME-ID.
+               10 LINE 13 COLUMN 10 VALUE "DATA DO ALUGUEL (AAAAMMDD):".
+               10 COLUMN PLUS 2 PIC 9(08) USING AL-DATA-ALUGUEL.
+               10 LINE 14 COLUMN 10 VALUE "PREVISAO DEVOLUCAO (CALC):".
+               10 COLUMN PLUS 2 PIC 9(08) USING AL-DATA-PREVISTA.
+               10 LINE 15 COLUMN 10 VALUE "MULTA POR ATRASO:".
+               10 COLUMN PLUS 2 PIC ZZZ9.99 USING AL-MULTA.
+               10 LINE 16 COLUMN 10 VALUE "VALOR DO ALUGUEL:".
+               10 COLUMN PLUS 2 PIC ZZZ9.99 USING AL-VALOR.
+               10 LINE 17 COLUMN 10 VALUE "FORMA PAGTO (D/C/P):".
+               10 COLUMN PLUS 2 PIC X(01) USING AL-FORMA-PAGTO.
+               10 LINE 18 COLUMN 10 VALUE "CODIGO DE BARRAS DA COPIA:".
+               10 COLUMN PLUS 2 PIC X(13) USING AL-COPIA-BARCODE.
+
+       01 SS-ERRO.
+           05 FILLER FOREGROUND-COLOR 4 BACKGROUND-COLOR 1 HIGHLIGHT.
+               10 LINE WS-NUML COLUMN 2 PIC X(80) FROM WS-MSGERRO BELL.
+               10 COLUMN PLUS 2 TO WS-ERRO.
+
+      *=================================================================
+       PROCEDURE DIVISION.
+      *=================================================================
+
+       INICIO.
+
+           SET ENVIRONMENT 'COB_SCREEN_EXCEPTIONS' TO 'Y'.
+           SET ENVIRONMENT 'COB_SCREEN_ESC' TO 'Y'.
+           SET ENVIRONMENT 'ESCDELAY' TO '25'.
+           ACCEPT WS-NUML FROM LINES
+           ACCEPT WS-NUMC FROM COLUMNS
+           PERFORM ABRIR-ARQUIVOS
+           PERFORM UNTIL E-ENCERRAR
+               MOVE "CADASTRO DE ALUGUEL" TO WS-OP
+               MOVE "ESCOLHA A OPCAO" TO WS-STATUS
+               MOVE SPACES TO WS-OPCAO
+               DISPLAY SS-CLS
+               ACCEPT SS-MENU
+               EVALUATE TRUE
+                   WHEN E-NOVO-ALUGUEL
+                       PERFORM INCLUI THRU INCLUI-FIM
+                   WHEN E-CONSULTAR
+                       PERFORM CONSULTA THRU CONSULTA-FIM
+                   WHEN E-DEVOLVER
+                       PERFORM DEVOLVE THRU DEVOLVE-FIM
+                   WHEN E-RESERVAR
+                       PERFORM RESERVA THRU RESERVA-FIM
+                   WHEN E-HISTORICO
+                       PERFORM HISTORICO THRU HISTORICO-FIM
+                   WHEN E-TARIFAS
+                       PERFORM MANTEM-TARIFA THRU MANTEM-TARIFA-FIM
+               END-EVALUATE
+           END-PERFORM.
+
+       FINALIZA.
+
+       CLOSE ALUGUEL-FILE CLIENTE-FILE FILME-FILE PARAM-FILE
+             RESERVA-FILE COPIA-FILE.
+       GOBACK.
+
+      * -----------------------------------
+
+       INCLUI.
+           MOVE "NOVO ALUGUEL" TO WS-OP.
+           MOVE "ESC PARA ENCERRAR" TO WS-STATUS.
+           DISPLAY SS-CLS.
+           MOVE SPACES TO AL-REC.
+           MOVE ZEROS TO AL-ID.
+           ACCEPT AL-DATA-ALUGUEL FROM DATE YYYYMMDD.
+
+           INCLUI-LOOP.
+           PERFORM CALCULA-PREVISAO.
+           ACCEPT SS-TELA-ALUGUEL.
+           IF COB-CRT-STATUS = COB-SCR-ESC
+               GO INCLUI-FIM
+           END-IF
+           IF AL-CLIENTE-ID EQUAL ZEROS OR AL-FILME-ID EQUAL ZEROS
+               MOVE "FAVOR INFORMAR CLIENTE E FILME"
+                   TO WS-MSGERRO
+               PERFORM MOSTRA-ERRO
+               GO INCLUI-LOOP
+           END-IF
+
+           MOVE AL-CLIENTE-ID TO CLI-ID
+           READ CLIENTE-FILE
+           INVALID KEY
+               MOVE "CLIENTE NAO CADASTRADO" TO WS-MSGERRO
+               PERFORM MOSTRA-ERRO
+               GO INCLUI-LOOP
+           END-READ.
+
+           IF FS-CREDITO-TRAVADO
+               MOVE "CLIENTE COM CREDITO BLOQUEADO - MULTA PENDENTE"
+                   TO WS-MSGERRO
+               PERFORM MOSTRA-ERRO
+               GO INCLUI-LOOP
+           END-IF
+
+           IF FS-ATIVO-NAO
+               MOVE "CLIENTE DESATIVADO - ALUGUEL NAO PERMITIDO"
+                   TO WS-MSGERRO
+               PERFORM MOSTRA-ERRO
+               GO INCLUI-LOOP
+           END-IF
+
+           MOVE AL-FILME-ID TO FLM-ID
+           READ FILME-FILE
+           INVALID KEY
+               MOVE "FILME NAO CADASTRADO" TO WS-MSGERRO
+               PERFORM MOSTRA-ERRO
+               GO INCLUI-LOOP
+           END-READ.
+
+           IF FLM-ATIVO-NAO
+               MOVE "FILME DESATIVADO - ALUGUEL NAO PERMITIDO"
+                   TO WS-MSGERRO
+               PERFORM MOSTRA-ERRO
+               GO INCLUI-LOOP
+           END-IF
+
+           IF FLM-QTD-DISPONIVEL = ZEROS
+               MOVE "NENHUMA COPIA DISPONIVEL PARA ESTE FILME"
+                   TO WS-MSGERRO
+               PERFORM MOSTRA-ERRO
+               GO INCLUI-LOOP
+           END-IF
+
+           IF NOT (AL-DINHEIRO OR AL-CARTAO OR AL-PIX)
+               MOVE "FORMA DE PAGAMENTO INVALIDA (D/C/P)"
+                   TO WS-MSGERRO
+               PERFORM MOSTRA-ERRO
+               GO INCLUI-LOOP
+           END-IF
+
+           IF AL-COPIA-BARCODE EQUAL SPACES
+               MOVE "FAVOR INFORMAR O CODIGO DE BARRAS DA COPIA"
+                   TO WS-MSGERRO
+               PERFORM MOSTRA-ERRO
+               GO INCLUI-LOOP
+           END-IF
+
+           MOVE AL-COPIA-BARCODE TO COPIA-BARCODE
+           READ COPIA-FILE
+           INVALID KEY
+               MOVE "COPIA NAO CADASTRADA" TO WS-MSGERRO
+               PERFORM MOSTRA-ERRO
+               GO INCLUI-LOOP
+           END-READ.
+
+           IF COPIA-FILME-ID NOT EQUAL AL-FILME-ID
+               MOVE "COPIA NAO PERTENCE A ESTE FILME" TO WS-MSGERRO
+               PERFORM MOSTRA-ERRO
+               GO INCLUI-LOOP
+           END-IF
+
+           IF NOT COPIA-DISPONIVEL
+               MOVE "COPIA NAO DISPONIVEL PARA ALUGUEL" TO WS-MSGERRO
+               PERFORM MOSTRA-ERRO
+               GO INCLUI-LOOP
+           END-IF
+
+           PERFORM CALCULA-PREVISAO.
+           IF FLM-TAXA-DIARIA NOT EQUAL ZEROS
+               COMPUTE AL-VALOR = FLM-TAXA-DIARIA * PARAM-PRAZO-DIAS
+           ELSE
+               COMPUTE AL-VALOR = PARAM-TAXA-DIARIA * PARAM-PRAZO-DIAS
+           END-IF.
+           MOVE ZEROS TO AL-MULTA.
+           MOVE "A" TO AL-STATUS.
+           MOVE FLM-FILIAL TO AL-FILIAL.
+           DISPLAY SS-DADOS.
+
+           WRITE AL-REC
+           INVALID KEY
+               MOVE "REGISTRO JA REALIZADO" TO WS-MSGERRO
+               PERFORM MOSTRA-ERRO
+               MOVE ZEROS TO AL-KEY
+           NOT INVALID KEY
+               SUBTRACT 1 FROM FLM-QTD-DISPONIVEL
+               REWRITE FLM-REC
+               MOVE "A" TO COPIA-STATUS
+               REWRITE COPIA-REC
+               MOVE "ALUGUEL" TO WS-AUD-PROGRAMA
+               MOVE "INCLUSAO" TO WS-AUD-OPERACAO
+               CALL "AUDITA-REGISTRO" USING WS-AUD-PROGRAMA
+                   WS-AUD-OPERACAO AL-ID
+           END-WRITE.
+           GO INCLUI.
+       INCLUI-FIM.
+
+      * -----------------------------------
+      * CALCULA A PREVISAO DE DEVOLUCAO SOMANDO O PRAZO PADRAO
+      * (PARAM-PRAZO-DIAS) A DATA DO ALUGUEL
+
+       CALCULA-PREVISAO.
+           COMPUTE WS-DATA-INT =
+               FUNCTION INTEGER-OF-DATE(AL-DATA-ALUGUEL)
+               + PARAM-PRAZO-DIAS.
+           COMPUTE AL-DATA-PREVISTA =
+               FUNCTION DATE-OF-INTEGER(WS-DATA-INT).
+
+      * -----------------------------------
+      * CALCULA A MULTA DE ACORDO COM OS DIAS DE ATRASO E A TAXA
+      * DIARIA CONFIGURADA EM PARAM-TAXA-MULTA-DIA. USADA PELA
+      * DEVOLUCAO PARA COBRAR O ALUGUEL EM ATRASO.
+
+       CALCULA-MULTA.
+           COMPUTE WS-DIAS-ATRASO =
+               FUNCTION INTEGER-OF-DATE(WS-DATA-DEVOLUCAO)
+               - FUNCTION INTEGER-OF-DATE(AL-DATA-PREVISTA).
+           CALL "CALCULA-MULTA" USING WS-DIAS-ATRASO
+               PARAM-TAXA-MULTA-DIA PARAM-MULTA-MAXIMA AL-MULTA.
+
+      * -----------------------------------
+      * PERGUNTA SE A MULTA FOI PAGA NA HORA. SE NAO FOI, BLOQUEIA O
+      * CREDITO DO CLIENTE ATE A PENDENCIA SER QUITADA; SE FOI,
+      * LIBERA UM BLOQUEIO ANTERIOR.
+
+       CONFERE-MULTA.
+           MOVE "N" TO WS-ERRO.
+           MOVE "MULTA PENDENTE - CLIENTE PAGOU AGORA (S/N)?"
+               TO WS-MSGERRO.
+           ACCEPT SS-ERRO.
+           MOVE AL-CLIENTE-ID TO CLI-ID.
+           READ CLIENTE-FILE
+           NOT INVALID KEY
+               IF E-SIM
+                   MOVE "N" TO FS-CREDITO-BLOQUEADO
+               ELSE
+                   MOVE "S" TO FS-CREDITO-BLOQUEADO
+               END-IF
+               REWRITE CLI-REC
+           END-READ.
+       CONFERE-MULTA-FIM.
+
+      * -----------------------------------
+      * PERMITE AO OPERADOR ATUALIZAR O PRAZO PADRAO DE ALUGUEL E A
+      * TAXA DE MULTA DIARIA SEM ALTERAR PROGRAMA
+
+       MANTEM-TARIFA.
+           MOVE "TARIFAS" TO WS-OP.
+           MOVE "ESC PARA ENCERRAR" TO WS-STATUS.
+           DISPLAY SS-CLS.
+           DISPLAY SS-TELA-TARIFA.
+           ACCEPT SS-TELA-TARIFA.
+           IF COB-CRT-STATUS = COB-SCR-ESC
+               GO MANTEM-TARIFA-FIM
+           END-IF
+           MOVE 1 TO PARAM-CHAVE.
+           REWRITE PARAM-REC
+           INVALID KEY
+               MOVE "ERRO AO GRAVAR TARIFAS" TO WS-MSGERRO
+               PERFORM MOSTRA-ERRO
+           END-REWRITE.
+       MANTEM-TARIFA-FIM.
+
+      * -----------------------------------
+
+       CONSULTA.
+           MOVE "CONSULTA" TO WS-OP.
+           MOVE "ESC PARA ENCERRAR" TO WS-STATUS.
+           DISPLAY SS-CLS.
+           CONSULTA-LOOP.
+           MOVE SPACES TO AL-REC.
+           DISPLAY SS-TELA-ALUGUEL.
+           PERFORM LE-ALUGUEL THRU LE-ALUGUEL-FIM.
+           IF FS-CANCELA
+               GO CONSULTA-FIM
+           END-IF
+           IF FS-OK
+               DISPLAY SS-DADOS
+               MOVE "PRESSIONE ENTER" TO WS-MSGERRO
+               PERFORM MOSTRA-ERRO
+           END-IF.
+           GO CONSULTA-LOOP.
+       CONSULTA-FIM.
+
+      * -----------------------------------
+      * BAIXA O ALUGUEL, CALCULA A MULTA EM ATRASO E GRAVA A
+      * DEVOLUCAO. A LIBERACAO DA COPIA NO CATALOGO E FEITA PELO
+      * CONTROLE DE ESTOQUE (VER FS-QTD-DISPONIVEL).
+
+       DEVOLVE.
+           MOVE "DEVOLUCAO" TO WS-OP.
+           MOVE "ESC PARA ENCERRAR" TO WS-STATUS.
+           DISPLAY SS-CLS.
+           MOVE SPACES TO AL-REC.
+           DISPLAY SS-TELA-ALUGUEL.
+           PERFORM LE-ALUGUEL THRU LE-ALUGUEL-FIM.
+           IF FS-CANCELA
+               GO DEVOLVE-FIM
+           END-IF
+           IF NOT FS-OK
+               GO DEVOLVE-FIM
+           END-IF
+           IF AL-DEVOLVIDO
+               MOVE "ALUGUEL JA FOI DEVOLVIDO" TO WS-MSGERRO
+               PERFORM MOSTRA-ERRO
+               GO DEVOLVE-FIM
+           END-IF
+           MOVE "N" TO WS-ERRO.
+           MOVE "CONFIRMA A DEVOLUCAO (S/N)?" TO WS-MSGERRO.
+           ACCEPT SS-ERRO.
+           IF NOT E-SIM
+               GO DEVOLVE-FIM
+           END-IF
+           ACCEPT WS-DATA-DEVOLUCAO FROM DATE YYYYMMDD.
+           PERFORM CALCULA-MULTA.
+           IF AL-MULTA > ZEROS
+               PERFORM CONFERE-MULTA THRU CONFERE-MULTA-FIM
+           END-IF
+           MOVE "D" TO AL-STATUS.
+           MOVE WS-DATA-DEVOLUCAO TO AL-DATA-DEVOLUCAO.
+           REWRITE AL-REC
+           INVALID KEY
+               MOVE "ERRO AO GRAVAR DEVOLUCAO" TO WS-MSGERRO
+               PERFORM MOSTRA-ERRO
+               GO DEVOLVE-FIM
+           NOT INVALID KEY
+               MOVE "ALUGUEL" TO WS-AUD-PROGRAMA
+               MOVE "DEVOLUCAO" TO WS-AUD-OPERACAO
+               CALL "AUDITA-REGISTRO" USING WS-AUD-PROGRAMA
+                   WS-AUD-OPERACAO AL-ID
+           END-REWRITE.
+           MOVE AL-FILME-ID TO FLM-ID.
+           READ FILME-FILE
+           NOT INVALID KEY
+               ADD 1 TO FLM-QTD-DISPONIVEL
+               REWRITE FLM-REC
+           END-READ.
+           IF AL-COPIA-BARCODE NOT EQUAL SPACES
+               MOVE AL-COPIA-BARCODE TO COPIA-BARCODE
+               READ COPIA-FILE
+               NOT INVALID KEY
+                   MOVE "D" TO COPIA-STATUS
+                   REWRITE COPIA-REC
+               END-READ
+           END-IF.
+           DISPLAY SS-DADOS.
+           MOVE "DEVOLUCAO REGISTRADA - PRESSIONE ENTER" TO WS-MSGERRO.
+           PERFORM MOSTRA-ERRO.
+       DEVOLVE-FIM.
+
+      * -----------------------------------
+      * REGISTRA O PEDIDO DE RESERVA DE UM CLIENTE PARA UM FILME SEM
+      * COPIA DISPONIVEL NO MOMENTO. A FILA E CONSULTADA MAIS TARDE
+      * QUANDO UMA COPIA FOR DEVOLVIDA.
+
+       RESERVA.
+           MOVE "RESERVA DE FILME" TO WS-OP.
+           MOVE "ESC PARA ENCERRAR" TO WS-STATUS.
+           DISPLAY SS-CLS.
+           MOVE SPACES TO RES-REC.
+           MOVE ZEROS TO RES-ID.
+           ACCEPT RES-DATA-SOLIC FROM DATE YYYYMMDD.
+
+           RESERVA-LOOP.
+           ACCEPT SS-TELA-RESERVA.
+           IF COB-CRT-STATUS = COB-SCR-ESC
+               GO RESERVA-FIM
+           END-IF
+           IF RES-CLIENTE-ID EQUAL ZEROS OR RES-FILME-ID EQUAL ZEROS
+               MOVE "FAVOR INFORMAR CLIENTE E FILME"
+                   TO WS-MSGERRO
+               PERFORM MOSTRA-ERRO
+               GO RESERVA-LOOP
+           END-IF
+
+           MOVE RES-CLIENTE-ID TO CLI-ID
+           READ CLIENTE-FILE
+           INVALID KEY
+               MOVE "CLIENTE NAO CADASTRADO" TO WS-MSGERRO
+               PERFORM MOSTRA-ERRO
+               GO RESERVA-LOOP
+           END-READ.
+
+           MOVE RES-FILME-ID TO FLM-ID
+           READ FILME-FILE
+           INVALID KEY
+               MOVE "FILME NAO CADASTRADO" TO WS-MSGERRO
+               PERFORM MOSTRA-ERRO
+               GO RESERVA-LOOP
+           END-READ.
+
+           IF FLM-ATIVO-NAO
+               MOVE "FILME DESATIVADO - RESERVA NAO PERMITIDA"
+                   TO WS-MSGERRO
+               PERFORM MOSTRA-ERRO
+               GO RESERVA-LOOP
+           END-IF
+
+           IF FLM-QTD-DISPONIVEL NOT EQUAL ZEROS
+               MOVE "HA COPIA DISPONIVEL - ALUGUE DIRETO"
+                   TO WS-MSGERRO
+               PERFORM MOSTRA-ERRO
+               GO RESERVA-LOOP
+           END-IF
+
+           MOVE "P" TO RES-STATUS.
+           WRITE RES-REC
+           INVALID KEY
+               MOVE "REGISTRO JA REALIZADO" TO WS-MSGERRO
+               PERFORM MOSTRA-ERRO
+               MOVE ZEROS TO RES-KEY
+           END-WRITE.
+           GO RESERVA.
+       RESERVA-FIM.
+
+      * -----------------------------------
+      * PERCORRE O ARQUIVO DE ALUGUEIS EM SEQUENCIA MOSTRANDO SO OS
+      * REGISTROS DO CLIENTE INFORMADO, PARA RESOLVER RECLAMACOES DE
+      * MULTA SEM PRECISAR SABER O NUMERO DE CADA ALUGUEL.
+
+       HISTORICO.
+           MOVE "HISTORICO DO CLIENTE" TO WS-OP.
+           MOVE "ESC PARA ENCERRAR" TO WS-STATUS.
+           DISPLAY SS-CLS.
+           MOVE ZEROS TO CLI-ID.
+           DISPLAY SS-TELA-HISTORICO.
+           ACCEPT SS-TELA-HISTORICO.
+           IF COB-CRT-STATUS = COB-SCR-ESC
+               GO HISTORICO-FIM
+           END-IF
+           READ CLIENTE-FILE
+           INVALID KEY
+               MOVE "CLIENTE NAO CADASTRADO" TO WS-MSGERRO
+               PERFORM MOSTRA-ERRO
+               GO HISTORICO-FIM
+           END-READ.
+           MOVE CLI-ID TO WS-HIST-CLIENTE-ID.
+           MOVE ZEROS TO AL-KEY.
+           START ALUGUEL-FILE KEY IS NOT LESS THAN AL-KEY
+           INVALID KEY
+               MOVE 10 TO FS-STAT
+           END-START.
+
+           HISTORICO-LOOP.
+           IF FS-FIM
+               MOVE "FIM DO HISTORICO - PRESSIONE ENTER" TO WS-MSGERRO
+               PERFORM MOSTRA-ERRO
+               GO HISTORICO-FIM
+           END-IF
+           READ ALUGUEL-FILE NEXT RECORD
+           AT END
+               MOVE 10 TO FS-STAT
+               GO HISTORICO-LOOP
+           END-READ.
+           IF AL-CLIENTE-ID NOT EQUAL WS-HIST-CLIENTE-ID
+               GO HISTORICO-LOOP
+           END-IF
+           DISPLAY SS-CLS.
+           DISPLAY SS-TELA-ALUGUEL.
+           DISPLAY SS-DADOS.
+           MOVE "ENTER PARA PROXIMO - ESC PARA SAIR" TO WS-MSGERRO.
+           PERFORM MOSTRA-ERRO.
+           IF COB-CRT-STATUS = COB-SCR-ESC
+               GO HISTORICO-FIM
+           END-IF
+           GO HISTORICO-LOOP.
+       HISTORICO-FIM.
+
+      * -----------------------------------
+      * LE ALUGUEL E MOSTRA MENSAGEM SE CHAVE NAO EXISTE
+
+       LE-ALUGUEL.
+
+           ACCEPT SS-CHAVE.
+           IF NOT COB-CRT-STATUS = COB-SCR-ESC
+               READ ALUGUEL-FILE
+               INVALID KEY
+               MOVE "REGISTRO NAO ENCONTRADO" TO WS-MSGERRO
+               PERFORM MOSTRA-ERRO
+               END-READ
+               ELSE
+                   MOVE 99 to FS-STAT
+           END-IF.
+
+       LE-ALUGUEL-FIM.
+
+      * -----------------------------------
+      * ABRE ARQUIVOS PARA ENTRADA E SAIDA
+
+       ABRIR-ARQUIVOS.
+           OPEN I-O ALUGUEL-FILE
+           IF FS-NAO-EXISTE THEN
+               OPEN OUTPUT ALUGUEL-FILE
+               CLOSE ALUGUEL-FILE
+               OPEN I-O ALUGUEL-FILE
+           END-IF.
+           OPEN I-O CLIENTE-FILE
+           IF FS-STAT-CLIENTE = 35 THEN
+               OPEN OUTPUT CLIENTE-FILE
+               CLOSE CLIENTE-FILE
+               OPEN I-O CLIENTE-FILE
+           END-IF.
+           OPEN I-O FILME-FILE
+           IF FS-STAT-FILME = 35 THEN
+               OPEN OUTPUT FILME-FILE
+               CLOSE FILME-FILE
+               OPEN I-O FILME-FILE
+           END-IF.
+           OPEN I-O PARAM-FILE
+           IF FS-STAT-PARAM = 35 THEN
+               OPEN OUTPUT PARAM-FILE
+               CLOSE PARAM-FILE
+               OPEN I-O PARAM-FILE
+           END-IF.
+           OPEN I-O RESERVA-FILE
+           IF FS-STAT-RESERVA = 35 THEN
+               OPEN OUTPUT RESERVA-FILE
+               CLOSE RESERVA-FILE
+               OPEN I-O RESERVA-FILE
+           END-IF.
+           OPEN I-O COPIA-FILE
+           IF FS-COPIA-NAO-EXISTE THEN
+               OPEN OUTPUT COPIA-FILE
+               CLOSE COPIA-FILE
+               OPEN I-O COPIA-FILE
+           END-IF.
+           MOVE 1 TO PARAM-CHAVE.
+           READ PARAM-FILE
+           INVALID KEY
+               MOVE 1 TO PARAM-CHAVE
+               MOVE 7 TO PARAM-PRAZO-DIAS
+               MOVE 2.00 TO PARAM-TAXA-MULTA-DIA
+               MOVE 5.00 TO PARAM-TAXA-DIARIA
+               MOVE 50.00 TO PARAM-MULTA-MAXIMA
+               WRITE PARAM-REC
+           END-READ.
+
+      * -----------------------------------
+      * MOSTRA MENSAGEM, ESPERA ENTER, ATUALIZA BARRA STATUS
+
+       MOSTRA-ERRO.
+           DISPLAY SS-ERRO
+           ACCEPT SS-ERRO
+           DISPLAY SS-STATUS.
