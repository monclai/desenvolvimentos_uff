@@ -0,0 +1,408 @@
+       identification division.
+       program-id. cadastro_assinatura.
+
+      *=================================================================
+      * CADASTRO DE PLANO DE ASSINATURA MENSAL (ASSINATURA.DAT) - UM
+      * CLIENTE PODE OPTAR POR ALUGUEL ILIMITADO POR MENSALIDADE FIXA
+      * EM VEZ DE PAGAR POR TITULO, COMO JA FAZ ALUGUEL.COB. ESPELHA O
+      * PADRAO DE INCLUI/CONSULTA/ALTERA/EXCLUI JA USADO EM
+      * CADASTRO_PARCEIRO.
+      *=================================================================
+       environment division.
+      *=================================================================
+       input-output section.
+      *-----------------------------------------------------------------
+       file-control.
+
+       select file1
+           assign to disk
+           organization is indexed
+           access mode is dynamic
+           file status is fs-stat
+           record key is fs-key.
+
+       select cliente-file
+           assign to disk
+           organization is indexed
+           access mode is random
+           file status is fs-stat-cliente
+           record key is cli-key.
+
+      *=================================================================
+       data division.
+      *=================================================================
+       file section.
+      *-----------------------------------------------------------------
+
+       fd file1 value of file-id is "ASSINATURA.dat".
+       copy assinatura.
+
+       fd cliente-file value of file-id is "FUNC.dat".
+       copy cliente replacing ==FILE1-REC==     by ==CLI-REC==
+                              ==FS-KEY==        by ==CLI-KEY==
+                              ==FS-ID==         by ==CLI-ID==
+                              ==FS-NOME==       by ==CLI-NOME==
+                              ==FS-SENHA==      by ==CLI-SENHA==.
+
+      *-----------------------------------------------------------------
+       working-storage section.
+      *-----------------------------------------------------------------
+
+       01 ws-modulo.
+           02 filler           pic x(11)   value "assinatura-".
+           02 ws-op            pic x(20)   value spaces.
+
+       77 ws-opcao             pic x.
+           88 e-incluir                value is "1".
+           88 e-consultar              value is "2".
+           88 e-alterar                value is "3".
+           88 e-excluir                value is "4".
+           88 e-listar                 value is "5".
+           88 e-encerrar               value is "X" "x".
+
+       77 fs-stat              pic 9(02).
+           88 fs-ok                    value zeros.
+           88 fs-cancela               value 99.
+           88 fs-nao-existe            value 35.
+           88 fs-fim                   value 10.
+
+       77 fs-stat-cliente      pic 9(02).
+           88 fs-cliente-ok            value zeros.
+           88 fs-cliente-nao-existe    value 35.
+
+       77 ws-erro              pic x.
+           88 e-sim                    values are "S" "s".
+
+       77 ws-numl              pic 999.
+       77 ws-numc              pic 999.
+       77 cor-fundo            pic 9       value 4.
+       77 cor-frente           pic 9       value 6.
+
+       77 ws-status            pic x(30).
+       77 ws-msgerro           pic x(80).
+
+       copy screenio.
+
+      *-----------------------------------------------------------------
+       screen section.
+      *-----------------------------------------------------------------
+
+       01 SS-CLS.
+           05 SS-FILLER.
+               10 BLANK SCREEN.
+               10 LINE 01 COLUMN 01 ERASE EOL
+               BACKGROUND-COLOR COR-FUNDO.
+               10 LINE WS-NUML COLUMN 01 ERASE EOL
+               BACKGROUND-COLOR COR-FUNDO.
+           05 SS-CABECALHO.
+               10 LINE 01 COLUMN 02 PIC X(31) FROM WS-MODULO
+               HIGHLIGHT FOREGROUND-COLOR COR-FRENTE
+               BACKGROUND-COLOR COR-FUNDO.
+           05 SS-STATUS.
+               10 LINE WS-NUML COLUMN 2 ERASE EOL PIC X(30)
+               FROM WS-STATUS HIGHLIGHT
+               FOREGROUND-COLOR COR-FRENTE
+               BACKGROUND-COLOR COR-FUNDO.
+
+       01 SS-MENU FOREGROUND-COLOR 6.
+           05 LINE 07 COLUMN 15 VALUE "1 - INCLUIR".
+           05 LINE 08 COLUMN 15 VALUE "2 - CONSULTAR".
+           05 LINE 09 COLUMN 15 VALUE "3 - ALTERAR".
+           05 LINE 10 COLUMN 15 VALUE "4 - EXCLUIR".
+           05 LINE 11 COLUMN 15 VALUE "5 - LISTAR TODOS".
+           05 LINE 12 COLUMN 15 VALUE "X - ENCERRAR".
+           05 LINE 14 COLUMN 15 VALUE "OPCAO: ".
+           05 LINE 14 COL PLUS 1 USING WS-OPCAO AUTO.
+
+       01 SS-TELA-REGISTRO.
+           05 SS-CHAVE FOREGROUND-COLOR 2.
+               10 LINE 10 COLUMN 10 VALUE "NUMERO DA ASSINATURA:".
+               10 COLUMN PLUS 2 PIC 9(11) USING fs-id.
+           05 SS-DADOS.
+               10 LINE 11 COLUMN 10 VALUE "CLIENTE:".
+               10 COLUMN PLUS 2 PIC 9(03) USING fs-cliente-id.
+               10 LINE 12 COLUMN 10 VALUE "PLANO (B/P/V):".
+               10 COLUMN PLUS 2 PIC X(01) USING fs-plano.
+               10 LINE 13 COLUMN 10 VALUE "VALOR MENSAL:".
+               10 COLUMN PLUS 2 PIC ZZZZ9.99 USING fs-valor-mensal.
+               10 LINE 14 COLUMN 10 VALUE "RENOVACAO (AAAAMMDD):".
+               10 COLUMN PLUS 2 PIC 9(08) USING fs-data-renovacao.
+
+       01 SS-ERRO.
+           05 FILLER FOREGROUND-COLOR 4 BACKGROUND-COLOR 1 HIGHLIGHT.
+               10 LINE WS-NUML COLUMN 2 PIC X(80) FROM WS-MSGERRO BELL.
+               10 COLUMN PLUS 2 TO WS-ERRO.
+
+      *=================================================================
+       procedure division.
+      *=================================================================
+
+       INICIO.
+
+           SET ENVIRONMENT 'COB_SCREEN_EXCEPTIONS' TO 'Y'.
+           SET ENVIRONMENT 'COB_SCREEN_ESC' TO 'Y'.
+           SET ENVIRONMENT 'ESCDELAY' TO '25'.
+           ACCEPT WS-NUML FROM LINES
+           ACCEPT WS-NUMC FROM COLUMNS
+           PERFORM ABRIR-ARQUIVOS
+           PERFORM UNTIL E-ENCERRAR
+               MOVE "CADASTRO DE ASSINATURA" TO WS-OP
+               MOVE "ESCOLHA A OPCAO" TO WS-STATUS
+               MOVE SPACES TO WS-OPCAO
+               DISPLAY SS-CLS
+               ACCEPT SS-MENU
+               EVALUATE TRUE
+                   WHEN E-INCLUIR
+                       PERFORM INCLUI THRU INCLUI-FIM
+                   WHEN E-CONSULTAR
+                       PERFORM CONSULTA THRU CONSULTA-FIM
+                   WHEN E-ALTERAR
+                       PERFORM ALTERA THRU ALTERA-FIM
+                   WHEN E-EXCLUIR
+                       PERFORM EXCLUI THRU EXCLUI-FIM
+                   WHEN E-LISTAR
+                       PERFORM LISTA-TODOS THRU LISTA-TODOS-FIM
+               END-EVALUATE
+           END-PERFORM.
+
+       FINALIZA.
+
+       CLOSE FILE1 CLIENTE-FILE.
+       GOBACK.
+
+      * -----------------------------------
+
+       INCLUI.
+           MOVE "INCLUSAO" TO WS-OP.
+           MOVE "ESC PARA ENCERRAR" TO WS-STATUS.
+           DISPLAY SS-CLS.
+           MOVE SPACES TO FILE1-REC.
+
+           INCLUI-LOOP.
+           ACCEPT SS-TELA-REGISTRO.
+           IF COB-CRT-STATUS = COB-SCR-ESC
+               GO INCLUI-FIM
+           END-IF
+           IF FS-CLIENTE-ID EQUAL ZEROS
+               MOVE "FAVOR INFORMAR O CLIENTE" TO WS-MSGERRO
+               PERFORM MOSTRA-ERRO
+               GO INCLUI-LOOP
+           END-IF
+           MOVE FS-CLIENTE-ID TO CLI-ID
+           READ CLIENTE-FILE
+           INVALID KEY
+               MOVE "CLIENTE NAO CADASTRADO" TO WS-MSGERRO
+               PERFORM MOSTRA-ERRO
+               GO INCLUI-LOOP
+           END-READ.
+           IF FS-ATIVO-NAO
+               MOVE "CLIENTE DESATIVADO - ASSINATURA NAO PERMITIDA"
+                   TO WS-MSGERRO
+               PERFORM MOSTRA-ERRO
+               GO INCLUI-LOOP
+           END-IF
+           IF NOT (FS-PLANO-BASICO OR FS-PLANO-PADRAO OR FS-PLANO-VIP)
+               MOVE "PLANO DEVE SER B (BASICO), P (PADRAO) OU V (VIP)"
+                   TO WS-MSGERRO
+               PERFORM MOSTRA-ERRO
+               GO INCLUI-LOOP
+           END-IF
+           IF FS-VALOR-MENSAL EQUAL ZEROS
+               MOVE "FAVOR INFORMAR O VALOR MENSAL" TO WS-MSGERRO
+               PERFORM MOSTRA-ERRO
+               GO INCLUI-LOOP
+           END-IF
+           IF FS-DATA-RENOVACAO EQUAL ZEROS
+               MOVE "FAVOR INFORMAR A DATA DE RENOVACAO" TO WS-MSGERRO
+               PERFORM MOSTRA-ERRO
+               GO INCLUI-LOOP
+           END-IF
+           MOVE "A" TO FS-STATUS.
+           WRITE FILE1-REC
+           INVALID KEY
+           MOVE "REGISTRO JA CADASTRADO" TO WS-MSGERRO
+           PERFORM MOSTRA-ERRO
+           MOVE ZEROS TO FS-KEY
+           END-WRITE.
+           GO INCLUI.
+       INCLUI-FIM.
+
+      * -----------------------------------
+
+       CONSULTA.
+           MOVE "CONSULTA" TO WS-OP.
+           MOVE "ESC PARA ENCERRAR" TO WS-STATUS.
+           DISPLAY SS-CLS.
+           CONSULTA-LOOP.
+           MOVE SPACES TO FILE1-REC.
+           DISPLAY SS-TELA-REGISTRO.
+           PERFORM LE-ASSINATURA THRU LE-ASSINATURA-FIM.
+           IF FS-CANCELA
+               GO CONSULTA-FIM
+           END-IF
+           IF FS-OK
+               DISPLAY SS-DADOS
+               MOVE "PRESSIONE ENTER" TO WS-MSGERRO
+               PERFORM MOSTRA-ERRO
+           END-IF.
+           GO CONSULTA-LOOP.
+       CONSULTA-FIM.
+
+      * -----------------------------------
+
+       ALTERA.
+           MOVE "ALTERACAO" TO WS-OP.
+           MOVE "ESC PARA ENCERRAR" TO WS-STATUS.
+           DISPLAY SS-CLS.
+           ALTERA-LOOP.
+           MOVE SPACES TO FILE1-REC.
+           DISPLAY SS-TELA-REGISTRO.
+           PERFORM LE-ASSINATURA THRU LE-ASSINATURA-FIM.
+           IF FS-CANCELA
+               GO TO ALTERA-FIM
+           END-IF
+           IF FS-OK
+               ACCEPT SS-DADOS
+               IF COB-CRT-STATUS = COB-SCR-ESC
+               GO ALTERA-LOOP
+           END-IF
+           ELSE
+               GO ALTERA-LOOP
+           END-IF
+           IF NOT (FS-PLANO-BASICO OR FS-PLANO-PADRAO OR FS-PLANO-VIP)
+               MOVE "PLANO DEVE SER B (BASICO), P (PADRAO) OU V (VIP)"
+                   TO WS-MSGERRO
+               PERFORM MOSTRA-ERRO
+               GO ALTERA-LOOP
+           END-IF
+           MOVE "N" TO WS-ERRO.
+           MOVE "CONFIRMA A ALTERACAO (S/N)?" TO WS-MSGERRO.
+           ACCEPT SS-ERRO.
+           IF NOT E-SIM
+               GO ALTERA-LOOP
+           END-IF
+           REWRITE FILE1-REC
+           INVALID KEY
+           MOVE "ERRO AO GRAVAR" TO WS-MSGERRO
+           PERFORM MOSTRA-ERRO
+           NOT INVALID KEY
+           CONTINUE
+           END-REWRITE.
+           GO ALTERA-LOOP.
+       ALTERA-FIM.
+
+      * -----------------------------------
+      * A EXCLUSAO NAO REMOVE FISICAMENTE O REGISTRO - SO CANCELA O
+      * PLANO, DO MESMO JEITO QUE OS OUTROS CADASTROS DA LOCADORA/LOJA
+      * DESLIGAM UM FS-ATIVO EM VEZ DE APAGAR.
+
+       EXCLUI.
+           MOVE "CANCELAMENTO" TO WS-OP.
+           MOVE "ESC PARA ENCERRAR" TO WS-STATUS.
+           DISPLAY SS-CLS.
+           MOVE SPACES TO FILE1-REC.
+           DISPLAY SS-TELA-REGISTRO.
+           PERFORM LE-ASSINATURA THRU LE-ASSINATURA-FIM.
+           IF FS-CANCELA
+               GO EXCLUI-FIM
+           END-IF
+           IF NOT FS-OK
+               GO EXCLUI
+           END-IF
+           DISPLAY SS-DADOS.
+           IF FS-STATUS-CANCELADA
+               MOVE "ASSINATURA JA ESTA CANCELADA" TO WS-MSGERRO
+               PERFORM MOSTRA-ERRO
+               GO EXCLUI-FIM
+           END-IF
+           MOVE "N" TO WS-ERRO.
+           MOVE "CONFIRMA O CANCELAMENTO (S/N)?" TO WS-MSGERRO.
+           ACCEPT SS-ERRO.
+           IF NOT E-SIM
+               GO EXCLUI-FIM
+           END-IF
+           MOVE "C" TO FS-STATUS.
+           REWRITE FILE1-REC
+           INVALID KEY
+           MOVE "ERRO AO CANCELAR" TO WS-MSGERRO
+           PERFORM MOSTRA-ERRO
+           END-REWRITE.
+       EXCLUI-FIM.
+
+      * -----------------------------------
+      * PERCORRE O CADASTRO EM SEQUENCIA, DA PRIMEIRA FS-ID A ULTIMA.
+
+       LISTA-TODOS.
+           MOVE "LISTAGEM DE ASSINATURAS" TO WS-OP.
+           MOVE "ESC PARA ENCERRAR" TO WS-STATUS.
+           DISPLAY SS-CLS.
+           MOVE ZEROS TO FS-KEY.
+           START FILE1 KEY IS NOT LESS THAN FS-KEY
+           INVALID KEY
+               MOVE 10 TO FS-STAT
+           END-START.
+
+           LISTA-TODOS-LOOP.
+           IF FS-FIM
+               MOVE "FIM DA LISTAGEM - PRESSIONE ENTER" TO WS-MSGERRO
+               PERFORM MOSTRA-ERRO
+               GO LISTA-TODOS-FIM
+           END-IF
+           READ FILE1 NEXT RECORD
+           AT END
+               MOVE 10 TO FS-STAT
+               GO LISTA-TODOS-LOOP
+           END-READ.
+           DISPLAY SS-CLS.
+           DISPLAY SS-TELA-REGISTRO.
+           DISPLAY SS-DADOS.
+           MOVE "ENTER PARA PROXIMO - ESC PARA SAIR" TO WS-MSGERRO.
+           PERFORM MOSTRA-ERRO.
+           IF COB-CRT-STATUS = COB-SCR-ESC
+               GO LISTA-TODOS-FIM
+           END-IF
+           GO LISTA-TODOS-LOOP.
+       LISTA-TODOS-FIM.
+
+      * -----------------------------------
+      * LE ASSINATURA E MOSTRA MENSAGEM SE CHAVE NAO EXISTE
+
+       LE-ASSINATURA.
+
+           ACCEPT SS-CHAVE.
+           IF NOT COB-CRT-STATUS = COB-SCR-ESC
+               READ FILE1
+               INVALID KEY
+               MOVE "REGISTRO NAO ENCONTRADO" TO WS-MSGERRO
+               PERFORM MOSTRA-ERRO
+               END-READ
+               ELSE
+                   MOVE 99 to FS-STAT
+           END-IF.
+
+       LE-ASSINATURA-FIM.
+
+      * -----------------------------------
+      * ABRE ARQUIVOS PARA ENTRADA E SAIDA
+
+       ABRIR-ARQUIVOS.
+           OPEN I-O FILE1
+           IF FS-NAO-EXISTE THEN
+               OPEN OUTPUT FILE1
+               CLOSE FILE1
+               OPEN I-O FILE1
+           END-IF.
+           OPEN I-O CLIENTE-FILE
+           IF FS-CLIENTE-NAO-EXISTE THEN
+               OPEN OUTPUT CLIENTE-FILE
+               CLOSE CLIENTE-FILE
+               OPEN I-O CLIENTE-FILE
+           END-IF.
+
+      * -----------------------------------
+      * MOSTRA MENSAGEM, ESPERA ENTER, ATUALIZA BARRA STATUS
+
+       MOSTRA-ERRO.
+           DISPLAY SS-ERRO
+           ACCEPT SS-ERRO
+           DISPLAY SS-STATUS.
