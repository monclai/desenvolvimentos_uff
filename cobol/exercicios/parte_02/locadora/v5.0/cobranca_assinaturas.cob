@@ -0,0 +1,208 @@
+       identification division.
+       program-id. cobranca_assinaturas.
+
+      *=================================================================
+      * BATCH MENSAL DE COBRANCA DE ASSINATURA. PERCORRE ASSINATURA.DAT
+      * E, PARA CADA PLANO ATIVO CUJA DATA DE RENOVACAO JA CHEGOU,
+      * COBRA A MENSALIDADE DO CLIENTE - SALVO O CREDITO DO CLIENTE JA
+      * ESTAR BLOQUEADO (FS-CREDITO-BLOQUEADO EM CLIENTE.CPY, MESMO
+      * SINALIZADOR QUE TRAVA UM NOVO ALUGUEL), CASO EM QUE A RENOVACAO
+      * E RECUSADA E O PLANO FICA MARCADO INADIMPLENTE ATE SER
+      * REGULARIZADO. SEM UM AGENDADOR DE JOBS NESTE REPOSITORIO, ESTE
+      * BATCH E PARA RODAR NO INICIO DO EXPEDIENTE DE CADA MES.
+      *=================================================================
+       environment division.
+      *=================================================================
+       input-output section.
+      *-----------------------------------------------------------------
+       file-control.
+
+       select assinatura-file
+           assign to disk
+           organization is indexed
+           access mode is dynamic
+           file status is fs-stat
+           record key is fs-key.
+
+       select cliente-file
+           assign to disk
+           organization is indexed
+           access mode is random
+           file status is fs-stat-cliente
+           record key is cli-key.
+
+       select relatorio-file
+           assign to disk
+           organization is line sequential
+           access mode is sequential
+           file status is fs-stat-rel.
+
+      *=================================================================
+       data division.
+      *=================================================================
+       file section.
+      *-----------------------------------------------------------------
+
+       fd assinatura-file value of file-id is "ASSINATURA.dat".
+       copy assinatura.
+
+       fd cliente-file value of file-id is "FUNC.dat".
+       copy cliente replacing ==FILE1-REC==     by ==CLI-REC==
+                              ==FS-KEY==        by ==CLI-KEY==
+                              ==FS-ID==         by ==CLI-ID==
+                              ==FS-NOME==       by ==CLI-NOME==
+                              ==FS-SENHA==      by ==CLI-SENHA==.
+
+       fd relatorio-file value of file-id is "COBRANCA_ASSINATURAS.dat".
+       01 relatorio-linha             pic x(80).
+
+      *-----------------------------------------------------------------
+       working-storage section.
+      *-----------------------------------------------------------------
+
+       77 fs-stat              pic 9(02).
+           88 fs-ok                    value zeros.
+           88 fs-nao-existe            value 35.
+           88 fs-fim                   value 10.
+
+       77 fs-stat-cliente      pic 9(02).
+           88 fs-cliente-ok            value zeros.
+
+       77 fs-stat-rel          pic 9(02).
+           88 fs-rel-ok                value zeros.
+
+       77 ws-data-hoje         pic 9(08).
+       77 ws-data-int          pic 9(09) comp.
+       77 ws-total-cobrados    pic 9(05) value zeros.
+       77 ws-total-recusados   pic 9(05) value zeros.
+
+       77 ws-aud-programa      pic x(20).
+       77 ws-aud-operacao      pic x(10).
+
+       01 ws-linha.
+           02 ws-lin-cliente       pic x(40).
+           02 filler               pic x(02) value spaces.
+           02 ws-lin-plano         pic x(01).
+           02 filler               pic x(02) value spaces.
+           02 ws-lin-valor         pic zzzz9.99.
+           02 filler               pic x(02) value spaces.
+           02 ws-lin-situacao      pic x(20).
+           02 filler               pic x(09) value spaces.
+
+      *=================================================================
+       PROCEDURE DIVISION.
+      *=================================================================
+
+       INICIO.
+
+           ACCEPT WS-DATA-HOJE FROM DATE YYYYMMDD.
+           PERFORM ABRIR-ARQUIVOS THRU ABRIR-ARQUIVOS-FIM.
+           IF FS-NAO-EXISTE
+               DISPLAY "NENHUMA ASSINATURA CADASTRADA - NADA A COBRAR"
+               PERFORM FINALIZA
+               STOP RUN
+           END-IF
+           MOVE ZEROS TO FS-KEY.
+           START ASSINATURA-FILE KEY IS NOT LESS THAN FS-KEY
+           INVALID KEY
+               MOVE 10 TO FS-STAT
+           END-START.
+           PERFORM PROCESSA-ASSINATURA THRU PROCESSA-ASSINATURA-FIM
+               UNTIL FS-FIM.
+           DISPLAY "ASSINATURAS COBRADAS: " WS-TOTAL-COBRADOS.
+           DISPLAY "ASSINATURAS RECUSADAS: " WS-TOTAL-RECUSADOS.
+           PERFORM FINALIZA.
+           STOP RUN.
+
+      * -----------------------------------
+
+       PROCESSA-ASSINATURA.
+           READ ASSINATURA-FILE NEXT RECORD
+           AT END
+               MOVE 10 TO FS-STAT
+               GO PROCESSA-ASSINATURA-FIM
+           END-READ.
+           IF NOT (FS-STATUS-ATIVA OR FS-STATUS-INADIMPLENTE)
+               GO PROCESSA-ASSINATURA-FIM
+           END-IF
+           IF FS-DATA-RENOVACAO > WS-DATA-HOJE
+               GO PROCESSA-ASSINATURA-FIM
+           END-IF
+
+           MOVE FS-CLIENTE-ID TO CLI-ID
+           READ CLIENTE-FILE
+           INVALID KEY
+               MOVE SPACES TO CLI-NOME
+               MOVE "S" TO FS-CREDITO-BLOQUEADO
+           END-READ.
+
+           IF FS-CREDITO-TRAVADO OR FS-ATIVO-NAO
+               PERFORM RECUSA-RENOVACAO
+           ELSE
+               PERFORM APROVA-RENOVACAO
+           END-IF.
+       PROCESSA-ASSINATURA-FIM.
+
+      * -----------------------------------
+      * RENOVACAO APROVADA: SOMA 30 DIAS A DATA DE RENOVACAO, DO MESMO
+      * JEITO QUE ALUGUEL.COB SOMA O PRAZO PADRAO A DATA DO ALUGUEL.
+
+       APROVA-RENOVACAO.
+           COMPUTE WS-DATA-INT =
+               FUNCTION INTEGER-OF-DATE(FS-DATA-RENOVACAO) + 30.
+           COMPUTE FS-DATA-RENOVACAO =
+               FUNCTION DATE-OF-INTEGER(WS-DATA-INT).
+           MOVE "A" TO FS-STATUS.
+           MOVE "RENOVADA" TO WS-LIN-SITUACAO.
+           PERFORM GRAVA-LINHA.
+           ADD 1 TO WS-TOTAL-COBRADOS.
+           REWRITE FILE1-REC.
+           MOVE "cobranca_assinaturas" TO WS-AUD-PROGRAMA.
+           MOVE "RENOVACAO" TO WS-AUD-OPERACAO.
+           CALL "AUDITA-REGISTRO" USING WS-AUD-PROGRAMA
+               WS-AUD-OPERACAO FS-ID.
+
+      * -----------------------------------
+      * RENOVACAO RECUSADA: CREDITO DO CLIENTE BLOQUEADO. A DATA DE
+      * RENOVACAO NAO AVANCA, ENTAO O PLANO CONTINUA APARECENDO NESTE
+      * BATCH ATE O CREDITO SER REGULARIZADO.
+
+       RECUSA-RENOVACAO.
+           MOVE "I" TO FS-STATUS.
+           MOVE "RECUSADA" TO WS-LIN-SITUACAO.
+           PERFORM GRAVA-LINHA.
+           ADD 1 TO WS-TOTAL-RECUSADOS.
+           REWRITE FILE1-REC.
+           MOVE "cobranca_assinaturas" TO WS-AUD-PROGRAMA.
+           MOVE "RECUSADA" TO WS-AUD-OPERACAO.
+           CALL "AUDITA-REGISTRO" USING WS-AUD-PROGRAMA
+               WS-AUD-OPERACAO FS-ID.
+
+      * -----------------------------------
+      * MONTA E GRAVA UMA LINHA DO RELATORIO DE COBRANCA
+
+       GRAVA-LINHA.
+           MOVE SPACES TO WS-LINHA.
+           MOVE CLI-NOME TO WS-LIN-CLIENTE.
+           MOVE FS-PLANO TO WS-LIN-PLANO.
+           MOVE FS-VALOR-MENSAL TO WS-LIN-VALOR.
+           MOVE WS-LINHA TO RELATORIO-LINHA.
+           WRITE RELATORIO-LINHA.
+           DISPLAY WS-LINHA.
+
+      * -----------------------------------
+      * ABRE ARQUIVOS DE ENTRADA E O RELATORIO DE SAIDA
+
+       ABRIR-ARQUIVOS.
+           OPEN I-O ASSINATURA-FILE.
+           IF FS-NAO-EXISTE
+               GO ABRIR-ARQUIVOS-FIM
+           END-IF
+           OPEN INPUT CLIENTE-FILE.
+           OPEN OUTPUT RELATORIO-FILE.
+       ABRIR-ARQUIVOS-FIM.
+
+       FINALIZA.
+           IF NOT FS-NAO-EXISTE
+               CLOSE ASSINATURA-FILE CLIENTE-FILE RELATORIO-FILE
+           END-IF.
