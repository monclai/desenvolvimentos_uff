@@ -0,0 +1,219 @@
+       identification division.
+       program-id. relatorio_atrasados_aging.
+
+      *=================================================================
+      * BATCH DE FECHAMENTO MENSAL QUE PERCORRE ALUGUEL.DAT E CLASSIFICA
+      * TODO ALUGUEL EM ABERTO (AL-EM-ABERTO) CUJA PREVISAO DE DEVOLUCAO
+      * JA PASSOU NAS FAIXAS DE ATRASO 30/60/90/90+ DIAS, PARA A
+      * GERENCIA DECIDIR QUAIS ALUGUEIS MUITO ATRASADOS BAIXAR COMO
+      * PERDA DE ESTOQUE EM VEZ DE CARREGAR INDEFINIDAMENTE SEM
+      * VISIBILIDADE.
+      *=================================================================
+       environment division.
+      *=================================================================
+       input-output section.
+      *-----------------------------------------------------------------
+       file-control.
+
+       select aluguel-file
+           assign to disk
+           organization is indexed
+           access mode is dynamic
+           file status is fs-stat
+           record key is al-key.
+
+       select cliente-file
+           assign to disk
+           organization is indexed
+           access mode is random
+           file status is fs-stat-cliente
+           record key is cli-key.
+
+       select filme-file
+           assign to disk
+           organization is indexed
+           access mode is random
+           file status is fs-stat-filme
+           record key is flm-key.
+
+       select relatorio-file
+           assign to disk
+           organization is line sequential
+           access mode is sequential
+           file status is fs-stat-rel.
+
+      *=================================================================
+       data division.
+      *=================================================================
+       file section.
+      *-----------------------------------------------------------------
+
+       fd aluguel-file value of file-id is "ALUGUEL.dat".
+       copy aluguel.
+
+       fd cliente-file value of file-id is "FUNC.dat".
+       copy cliente replacing ==FILE1-REC==     by ==CLI-REC==
+                              ==FS-KEY==        by ==CLI-KEY==
+                              ==FS-ID==         by ==CLI-ID==
+                              ==FS-NOME==       by ==CLI-NOME==
+                              ==FS-SENHA==      by ==CLI-SENHA==.
+
+       fd filme-file value of file-id is "lista_de_filmes.dat".
+       copy filme replacing ==FILE1-REC==       by ==FLM-REC==
+                            ==FS-KEY==          by ==FLM-KEY==
+                            ==FS-ID==           by ==FLM-ID==
+                            ==FS-CATEGORIA==    by ==FLM-CATEGORIA==
+                            ==FS-NOME-FILME==   by ==FLM-NOME-FILME==
+                            ==FS-QTD-TOTAL==    by ==FLM-QTD-TOTAL==
+                            ==FS-QTD-DISPONIVEL==
+                                by ==FLM-QTD-DISPONIVEL==
+                            ==FS-FILIAL==       by ==FLM-FILIAL==.
+
+       fd relatorio-file value of file-id is "ATRASADOS_AGING.dat".
+       01 relatorio-linha             pic x(80).
+
+      *-----------------------------------------------------------------
+       working-storage section.
+      *-----------------------------------------------------------------
+
+       77 fs-stat              pic 9(02).
+           88 fs-ok                    value zeros.
+           88 fs-nao-existe            value 35.
+           88 fs-fim                   value 10.
+
+       77 fs-stat-cliente      pic 9(02).
+           88 fs-cliente-ok            value zeros.
+
+       77 fs-stat-filme        pic 9(02).
+           88 fs-filme-ok              value zeros.
+
+       77 fs-stat-rel          pic 9(02).
+           88 fs-rel-ok                value zeros.
+
+       77 ws-data-hoje         pic 9(08).
+       77 ws-dias-atraso       pic s9(05).
+
+       77 ws-faixa             pic x(10).
+
+       77 ws-total-30          pic 9(05) value zeros.
+       77 ws-total-60          pic 9(05) value zeros.
+       77 ws-total-90          pic 9(05) value zeros.
+       77 ws-total-90-mais     pic 9(05) value zeros.
+
+       01 ws-linha.
+           02 ws-lin-cliente       pic x(40).
+           02 filler               pic x(02) value spaces.
+           02 ws-lin-filme         pic x(40).
+           02 filler               pic x(02) value spaces.
+           02 ws-lin-dias          pic zzz9.
+           02 filler               pic x(02) value spaces.
+           02 ws-lin-faixa         pic x(10).
+
+      *=================================================================
+       PROCEDURE DIVISION.
+      *=================================================================
+
+       INICIO.
+
+           ACCEPT WS-DATA-HOJE FROM DATE YYYYMMDD.
+           PERFORM ABRIR-ARQUIVOS THRU ABRIR-ARQUIVOS-FIM.
+           IF FS-NAO-EXISTE
+               DISPLAY "NENHUM ALUGUEL REGISTRADO - NADA A LISTAR"
+               PERFORM FINALIZA
+               STOP RUN
+           END-IF
+           MOVE ZEROS TO AL-KEY.
+           START ALUGUEL-FILE KEY IS NOT LESS THAN AL-KEY
+           INVALID KEY
+               MOVE 10 TO FS-STAT
+           END-START.
+           PERFORM PROCESSA-ALUGUEL THRU PROCESSA-ALUGUEL-FIM
+               UNTIL FS-FIM.
+           DISPLAY "ATRASADOS ATE 30 DIAS.....: " WS-TOTAL-30.
+           DISPLAY "ATRASADOS DE 31 A 60 DIAS.: " WS-TOTAL-60.
+           DISPLAY "ATRASADOS DE 61 A 90 DIAS.: " WS-TOTAL-90.
+           DISPLAY "ATRASADOS COM MAIS DE 90..: " WS-TOTAL-90-MAIS.
+           PERFORM FINALIZA.
+           STOP RUN.
+
+      * -----------------------------------
+      * CLASSIFICA O ATRASO DE CADA ALUGUEL EM ABERTO NAS FAIXAS DE
+      * 30/60/90+ DIAS
+
+       PROCESSA-ALUGUEL.
+           READ ALUGUEL-FILE NEXT RECORD
+           AT END
+               MOVE 10 TO FS-STAT
+               GO PROCESSA-ALUGUEL-FIM
+           END-READ.
+           IF NOT AL-EM-ABERTO
+               GO PROCESSA-ALUGUEL-FIM
+           END-IF
+           COMPUTE WS-DIAS-ATRASO =
+               FUNCTION INTEGER-OF-DATE(WS-DATA-HOJE)
+               - FUNCTION INTEGER-OF-DATE(AL-DATA-PREVISTA).
+           IF WS-DIAS-ATRASO NOT > 0
+               GO PROCESSA-ALUGUEL-FIM
+           END-IF
+
+           EVALUATE TRUE
+               WHEN WS-DIAS-ATRASO NOT > 30
+                   MOVE "ATE 30D"   TO WS-FAIXA
+                   ADD 1 TO WS-TOTAL-30
+               WHEN WS-DIAS-ATRASO NOT > 60
+                   MOVE "31-60D"    TO WS-FAIXA
+                   ADD 1 TO WS-TOTAL-60
+               WHEN WS-DIAS-ATRASO NOT > 90
+                   MOVE "61-90D"    TO WS-FAIXA
+                   ADD 1 TO WS-TOTAL-90
+               WHEN OTHER
+                   MOVE "90+D"      TO WS-FAIXA
+                   ADD 1 TO WS-TOTAL-90-MAIS
+           END-EVALUATE.
+
+           MOVE AL-CLIENTE-ID TO CLI-ID
+           READ CLIENTE-FILE
+           INVALID KEY
+               MOVE SPACES TO CLI-NOME
+           END-READ.
+
+           MOVE AL-FILME-ID TO FLM-ID
+           READ FILME-FILE
+           INVALID KEY
+               MOVE SPACES TO FLM-NOME-FILME
+           END-READ.
+
+           PERFORM GRAVA-LINHA.
+       PROCESSA-ALUGUEL-FIM.
+
+      * -----------------------------------
+      * MONTA E GRAVA UMA LINHA DO RELATORIO DE ATRASO POR FAIXA
+
+       GRAVA-LINHA.
+           MOVE SPACES TO WS-LINHA.
+           MOVE CLI-NOME TO WS-LIN-CLIENTE.
+           MOVE FLM-NOME-FILME TO WS-LIN-FILME.
+           MOVE WS-DIAS-ATRASO TO WS-LIN-DIAS.
+           MOVE WS-FAIXA TO WS-LIN-FAIXA.
+           MOVE WS-LINHA TO RELATORIO-LINHA.
+           WRITE RELATORIO-LINHA.
+           DISPLAY WS-LINHA.
+
+      * -----------------------------------
+      * ABRE ARQUIVOS DE ENTRADA E O RELATORIO DE SAIDA
+
+       ABRIR-ARQUIVOS.
+           OPEN INPUT ALUGUEL-FILE.
+           IF FS-NAO-EXISTE
+               GO ABRIR-ARQUIVOS-FIM
+           END-IF
+           OPEN INPUT CLIENTE-FILE.
+           OPEN INPUT FILME-FILE.
+           OPEN OUTPUT RELATORIO-FILE.
+       ABRIR-ARQUIVOS-FIM.
+
+       FINALIZA.
+           IF NOT FS-NAO-EXISTE
+               CLOSE ALUGUEL-FILE CLIENTE-FILE FILME-FILE
+                     RELATORIO-FILE
+           END-IF.
