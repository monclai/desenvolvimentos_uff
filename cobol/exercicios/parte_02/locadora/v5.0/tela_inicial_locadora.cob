@@ -1,55 +1,118 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. tela_inicial_locadora.
 
-      *================================================================= 
+      *=================================================================
+      * MENU PRINCIPAL DA LOCADORA, CHAMADO POR TELA_LOGIN.COB APOS UM
+      * LOGIN VALIDO (LK-MODO-ADMIN VEM DO CADASTRO DO FUNCIONARIO QUE
+      * ACABOU DE ENTRAR). QUEM NAO E ADMIN SO VE ALUGAR/DEVOLVER/
+      * CADASTRAR CLIENTE; O MENU ADMIN ACRESCENTA MANUTENCAO DO
+      * CATALOGO (FILMES, CATEGORIAS, COPIAS) E OS RELATORIOS
+      * GERENCIAIS.
+      *
+      * OS MODULOS QUE JA TEM CODIGO EM CONEXAO SAO CHAMADOS
+      * POR LA, PARA MANTER O REGISTRO DE USO EM ERRLOG.DAT; RELATORIO
+      * DE CAIXA E DE ATRASADOS AINDA NAO TEM CODIGO EM CONEXAO, ENTAO
+      * CONTINUAM CHAMADOS DIRETAMENTE.
+      *=================================================================
        DATA DIVISION.
       *=================================================================
 
-      *----------------------------------------------------------------- 
+      *-----------------------------------------------------------------
        WORKING-STORAGE SECTION.
       *-----------------------------------------------------------------
 
        77 WS-OPCAO         PIC X.
-       77 WS-DUMMY         PIC X(01).  
-       
-      *----------------------------------------------------------------- 
+           88 E-CAD-CLIENTE        VALUE "1".
+           88 E-ALUGAR             VALUE "2".
+           88 E-DEVOLVER           VALUE "3".
+           88 E-CATALOGO           VALUE "4".
+           88 E-CAIXA              VALUE "5".
+           88 E-ATRASADOS          VALUE "6".
+           88 E-CATEGORIA          VALUE "7".
+           88 E-COPIA              VALUE "8".
+           88 E-SAIR               VALUE "0".
+       77 WS-DUMMY         PIC X(01).
+       77 WS-COD-MODULO    PIC 9(02).
+
+      *-----------------------------------------------------------------
+       LINKAGE SECTION.
+      *-----------------------------------------------------------------
+
+       77 LK-MODO-ADMIN    PIC X(01).
+           88 LK-ADMIN             VALUE "S".
+
+      *-----------------------------------------------------------------
        SCREEN SECTION.
       *-----------------------------------------------------------------
 
        01 MENU-ACAO-INICIAL.
            02 BLANK SCREEN.
            02 LINE 07 COL 15 VALUE "==================================".
-           02 LINE 08 COL 15 VALUE "[1] CADASTRAR NOVO ALUGUEL".
-           02 LINE 09 COL 15 VALUE "[2] REGISTRAR  FILMES".
-           02 LINE 10 COL 15 VALUE "[0] SAIR".
-           02 LINE 11 COL 15 VALUE "OPCAO: ".
-           02 LINE 11 COL PLUS 1 PIC X TO WS-OPCAO.
-           02 LINE 12 COL 15 VALUE "==================================".
-
-      *================================================================= 
-       PROCEDURE DIVISION.
+           02 LINE 08 COL 15 VALUE "[1] CADASTRAR NOVO CLIENTE".
+           02 LINE 09 COL 15 VALUE "[2] ALUGAR FILME".
+           02 LINE 10 COL 15 VALUE "[3] DEVOLVER FILME".
+           02 LINE 11 COL 15 VALUE "[0] SAIR".
+           02 LINE 12 COL 15 VALUE "OPCAO: ".
+           02 LINE 12 COL PLUS 1 PIC X TO WS-OPCAO.
+           02 LINE 13 COL 15 VALUE "==================================".
+
+       01 MENU-ACAO-ADMIN.
+           02 BLANK SCREEN.
+           02 LINE 07 COL 15 VALUE "==================================".
+           02 LINE 08 COL 15 VALUE "[1] CADASTRAR NOVO CLIENTE".
+           02 LINE 09 COL 15 VALUE "[2] ALUGAR FILME".
+           02 LINE 10 COL 15 VALUE "[3] DEVOLVER FILME".
+           02 LINE 11 COL 15 VALUE "[4] MANUTENCAO DO CATALOGO".
+           02 LINE 12 COL 15 VALUE "[5] RELATORIO DE CAIXA".
+           02 LINE 13 COL 15 VALUE "[6] RELATORIO DE ATRASADOS".
+           02 LINE 14 COL 15 VALUE "[7] MANUTENCAO DE CATEGORIAS".
+           02 LINE 15 COL 15 VALUE "[8] MANUTENCAO DE COPIAS".
+           02 LINE 16 COL 15 VALUE "[0] SAIR".
+           02 LINE 17 COL 15 VALUE "OPCAO: ".
+           02 LINE 17 COL PLUS 1 PIC X TO WS-OPCAO.
+           02 LINE 18 COL 15 VALUE "==================================".
+
+      *=================================================================
+       PROCEDURE DIVISION USING LK-MODO-ADMIN.
       *=================================================================
 
        INICIO.
-       DISPLAY "===========>>>>>" WS-OPCAO.
-       ACCEPT WS-DUMMY.
-       DISPLAY MENU-ACAO-INICIAL.
-       ACCEPT MENU-ACAO-INICIAL.
-
-       EVALUATE WS-OPCAO
-           WHEN 1
-               CALL "aluguel"
-                   SET WS-OPCAO TO ZERO
-               GO TO INICIO
-            WHEN 2
-               CALL "registro_de_filmes"
-               GO TO INICIO
-           WHEN 0
-               GOBACK
-           WHEN OTHER
-              GO TO INICIO
-       END-EVALUATE.
-       
-        
-       
-       
\ No newline at end of file
+
+           PERFORM UNTIL E-SAIR
+               MOVE SPACES TO WS-OPCAO
+               IF LK-ADMIN
+                   DISPLAY MENU-ACAO-ADMIN
+                   ACCEPT MENU-ACAO-ADMIN
+               ELSE
+                   DISPLAY MENU-ACAO-INICIAL
+                   ACCEPT MENU-ACAO-INICIAL
+               END-IF
+               EVALUATE TRUE
+                   WHEN E-CAD-CLIENTE
+                       MOVE 3 TO WS-COD-MODULO
+                       CALL "CONEXAO" USING WS-COD-MODULO
+                   WHEN E-ALUGAR OR E-DEVOLVER
+                       MOVE 1 TO WS-COD-MODULO
+                       CALL "CONEXAO" USING WS-COD-MODULO
+                   WHEN LK-ADMIN AND E-CATALOGO
+                       MOVE 2 TO WS-COD-MODULO
+                       CALL "CONEXAO" USING WS-COD-MODULO
+                   WHEN LK-ADMIN AND E-CAIXA
+                       CALL "relatorio_caixa"
+                   WHEN LK-ADMIN AND E-ATRASADOS
+                       CALL "relatorio_atrasados"
+                   WHEN LK-ADMIN AND E-CATEGORIA
+                       MOVE 12 TO WS-COD-MODULO
+                       CALL "CONEXAO" USING WS-COD-MODULO
+                   WHEN LK-ADMIN AND E-COPIA
+                       MOVE 13 TO WS-COD-MODULO
+                       CALL "CONEXAO" USING WS-COD-MODULO
+                   WHEN E-SAIR
+                       CONTINUE
+                   WHEN OTHER
+                       DISPLAY "OPCAO INVALIDA"
+                       ACCEPT WS-DUMMY
+               END-EVALUATE
+           END-PERFORM.
+
+           GOBACK.
