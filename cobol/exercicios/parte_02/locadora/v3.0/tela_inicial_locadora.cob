@@ -1,7 +1,14 @@
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. tela_inicial_locadora.
+       PROGRAM-ID. tela_inicial_locadora_v3.
 
-      *================================================================= 
+      *=================================================================
+      * VERSAO SUPERADA - MANTIDA SO COMO REGISTRO HISTORICO DESTE
+      * EXERCICIO. O MENU PRINCIPAL DA LOCADORA REALMENTE EM USO,
+      * ROTEADO POR CONEXAO E COM O MESMO LK-MODO-ADMIN QUE TELA_LOGIN
+      * PASSA, E cobol/exercicios/parte_02/locadora/v5.0/
+      * tela_inicial_locadora.cob. O PROGRAM-ID FOI RENOMEADO PARA
+      * tela_inicial_locadora_v3 PARA NAO COLIDIR COM O DA v5.0.
+      *=================================================================
        DATA DIVISION.
       *=================================================================
 
