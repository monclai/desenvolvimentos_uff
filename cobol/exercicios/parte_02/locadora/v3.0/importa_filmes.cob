@@ -0,0 +1,203 @@
+       identification division.
+       program-id. importa_filmes.
+
+      *=================================================================
+      * BATCH DE IMPORTACAO EM LOTE PARA LISTA_DE_FILMES.DAT. LE UM
+      * ARQUIVO DE INTERCAMBIO COM OS LANCAMENTOS DE UMA DISTRIBUIDORA
+      * (UM TITULO POR LINHA, LARGURA FIXA) E GRAVA CADA UM EM FILE1
+      * COM AS MESMAS REGRAS DE CHAVE/VALIDACAO DE REGISTRO_DE_FILMES,
+      * PARA NAO PRECISAR DIGITAR QUARENTA TELAS NUM DIA DE LANCAMENTO.
+      *=================================================================
+       environment division.
+      *=================================================================
+       input-output section.
+      *-----------------------------------------------------------------
+       file-control.
+
+       select entrada-file
+           assign to disk
+           organization is line sequential
+           access mode is sequential
+           file status is fs-stat-entrada.
+
+       select file1
+           assign to disk
+           organization is indexed
+           access mode is dynamic
+           file status is fs-stat
+           record key is fs-key.
+
+       select categoria-file
+           assign to disk
+           organization is indexed
+           access mode is random
+           file status is fs-stat-categoria
+           record key is cat-key.
+
+       select relatorio-file
+           assign to disk
+           organization is line sequential
+           access mode is sequential
+           file status is fs-stat-rel.
+
+      *=================================================================
+       data division.
+      *=================================================================
+       file section.
+      *-----------------------------------------------------------------
+
+       fd entrada-file value of file-id is "IMPORTA_FILMES.dat".
+       01 entrada-linha.
+           02 ent-id               pic 9(11).
+           02 ent-categoria        pic x(40).
+           02 ent-nome-filme       pic x(40).
+           02 ent-qtd-total        pic 9(05).
+           02 ent-taxa-diaria      pic 9(03)v99.
+
+       fd file1 value of file-id is "lista_de_filmes.dat".
+       copy filme.
+
+       fd categoria-file value of file-id is "CATEGORIA.dat".
+       copy categoria.
+
+       fd relatorio-file value of file-id is "IMPORTA_FILMES.log".
+       01 relatorio-linha           pic x(80).
+
+      *-----------------------------------------------------------------
+       working-storage section.
+      *-----------------------------------------------------------------
+
+       77 fs-stat-entrada      pic 9(02).
+           88 fs-entrada-ok            value zeros.
+           88 fs-entrada-fim           value 10.
+
+       77 fs-stat              pic 9(02).
+           88 fs-ok                    value zeros.
+           88 fs-nao-existe            value 35.
+
+       77 fs-stat-categoria    pic 9(02).
+           88 fs-categoria-ok          value zeros.
+           88 fs-categoria-nao-existe  value 35.
+
+       77 fs-stat-rel          pic 9(02).
+
+       77 ws-log-programa      pic x(20).
+       77 ws-log-operacao      pic x(20).
+
+       77 ws-total-lidos       pic 9(05) value zeros.
+       77 ws-total-gravados    pic 9(05) value zeros.
+       77 ws-total-rejeitados  pic 9(05) value zeros.
+       77 ws-linha-motivo      pic x(60).
+
+       01 ws-linha.
+           02 ws-lin-id            pic z(10)9.
+           02 filler               pic x(02) value spaces.
+           02 ws-lin-motivo        pic x(60).
+
+      *=================================================================
+       PROCEDURE DIVISION.
+      *=================================================================
+
+       INICIO.
+
+           PERFORM ABRIR-ARQUIVOS THRU ABRIR-ARQUIVOS-FIM.
+           PERFORM PROCESSA-LINHA THRU PROCESSA-LINHA-FIM
+               UNTIL FS-ENTRADA-FIM.
+           DISPLAY "TITULOS LIDOS......: " WS-TOTAL-LIDOS.
+           DISPLAY "TITULOS IMPORTADOS.: " WS-TOTAL-GRAVADOS.
+           DISPLAY "TITULOS REJEITADOS.: " WS-TOTAL-REJEITADOS.
+           PERFORM FINALIZA.
+           STOP RUN.
+
+      * -----------------------------------
+      * LE UMA LINHA DO ARQUIVO DE INTERCAMBIO E TENTA GRAVAR EM FILE1
+
+       PROCESSA-LINHA.
+           READ ENTRADA-FILE
+           AT END
+               MOVE 10 TO FS-STAT-ENTRADA
+               GO PROCESSA-LINHA-FIM
+           END-READ.
+           ADD 1 TO WS-TOTAL-LIDOS.
+
+           IF ENT-CATEGORIA EQUAL SPACES OR ENT-NOME-FILME EQUAL SPACES
+               MOVE "CATEGORIA E NOME OBRIGATORIOS" TO WS-LINHA-MOTIVO
+               PERFORM REJEITA-LINHA THRU REJEITA-LINHA-FIM
+               GO PROCESSA-LINHA-FIM
+           END-IF
+
+           MOVE ENT-CATEGORIA TO CAT-NOME.
+           READ CATEGORIA-FILE
+           INVALID KEY
+               MOVE "CATEGORIA NAO CADASTRADA" TO WS-LINHA-MOTIVO
+               PERFORM REJEITA-LINHA THRU REJEITA-LINHA-FIM
+               GO PROCESSA-LINHA-FIM
+           END-READ.
+
+           MOVE SPACES TO FILE1-REC.
+           MOVE ENT-ID           TO FS-ID.
+           MOVE ENT-CATEGORIA    TO FS-CATEGORIA.
+           MOVE ENT-NOME-FILME   TO FS-NOME-FILME.
+           MOVE ENT-QTD-TOTAL    TO FS-QTD-TOTAL.
+           MOVE ENT-QTD-TOTAL    TO FS-QTD-DISPONIVEL.
+           MOVE ENT-TAXA-DIARIA  TO FS-TAXA-DIARIA.
+           MOVE 1                TO FS-FILIAL.
+           MOVE "S"              TO FS-ATIVO.
+           WRITE FILE1-REC
+           INVALID KEY
+               MOVE "IDENTIFICACAO JA CADASTRADA" TO WS-LINHA-MOTIVO
+               PERFORM REJEITA-LINHA THRU REJEITA-LINHA-FIM
+               GO PROCESSA-LINHA-FIM
+           END-WRITE.
+           ADD 1 TO WS-TOTAL-GRAVADOS.
+       PROCESSA-LINHA-FIM.
+
+      * -----------------------------------
+      * GRAVA UMA LINHA NO LOG DE IMPORTACAO PARA UM TITULO REJEITADO
+
+       REJEITA-LINHA.
+           MOVE SPACES TO WS-LINHA.
+           MOVE ENT-ID TO WS-LIN-ID.
+           MOVE WS-LINHA-MOTIVO TO WS-LIN-MOTIVO.
+           MOVE WS-LINHA TO RELATORIO-LINHA.
+           WRITE RELATORIO-LINHA.
+           DISPLAY WS-LINHA.
+           ADD 1 TO WS-TOTAL-REJEITADOS.
+       REJEITA-LINHA-FIM.
+
+      * -----------------------------------
+      * ABRE ARQUIVO DE ENTRADA, CATALOGO E LOG DE SAIDA
+
+       ABRIR-ARQUIVOS.
+           OPEN INPUT ENTRADA-FILE.
+           IF NOT FS-ENTRADA-OK
+               DISPLAY "ERRO DE ABERTURA IMPORTA_FILMES.DAT: "
+                   FS-STAT-ENTRADA
+               MOVE "IMPORTA_FILMES" TO WS-LOG-PROGRAMA
+               MOVE "ABERTURA ENTRADA-FILE" TO WS-LOG-OPERACAO
+               CALL "LOG-ERRO" USING WS-LOG-PROGRAMA
+                   WS-LOG-OPERACAO FS-STAT-ENTRADA
+               STOP RUN
+           END-IF.
+           OPEN I-O FILE1.
+           IF FS-NAO-EXISTE THEN
+               OPEN OUTPUT FILE1
+               CLOSE FILE1
+               OPEN I-O FILE1
+           END-IF.
+           OPEN INPUT CATEGORIA-FILE.
+           IF NOT FS-CATEGORIA-OK
+               DISPLAY "ERRO DE ABERTURA CATEGORIA.DAT: "
+                   FS-STAT-CATEGORIA
+               MOVE "IMPORTA_FILMES" TO WS-LOG-PROGRAMA
+               MOVE "ABERTURA CATEGORIA-FILE" TO WS-LOG-OPERACAO
+               CALL "LOG-ERRO" USING WS-LOG-PROGRAMA
+                   WS-LOG-OPERACAO FS-STAT-CATEGORIA
+               CLOSE ENTRADA-FILE FILE1
+               STOP RUN
+           END-IF.
+           OPEN OUTPUT RELATORIO-FILE.
+       ABRIR-ARQUIVOS-FIM.
+
+       FINALIZA.
+           CLOSE ENTRADA-FILE FILE1 CATEGORIA-FILE RELATORIO-FILE.
