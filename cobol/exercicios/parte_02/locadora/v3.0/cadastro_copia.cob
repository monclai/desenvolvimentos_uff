@@ -0,0 +1,318 @@
+       identification division.
+       program-id. cadastro_copia.
+
+      *=================================================================
+      * CADASTRO DE COPIAS FISICAS (DISCOS), UMA LINHA POR CODIGO DE
+      * BARRAS, LIGADA AO TITULO NO CATALOGO (LISTA_DE_FILMES.DAT) PELO
+      * FS-ID. O ALUGUEL/DEVOLUCAO PASSA A OPERAR SOBRE O EXEMPLAR
+      * (COPIA-BARCODE), E NAO SO SOBRE O TITULO.
+      *=================================================================
+       environment division.
+      *=================================================================
+       input-output section.
+      *-----------------------------------------------------------------
+       file-control.
+
+       select copia-file
+           assign to disk
+           organization is indexed
+           access mode is random
+           file status is fs-stat
+           record key is copia-key.
+
+       select filme-file
+           assign to disk
+           organization is indexed
+           access mode is random
+           file status is fs-stat-filme
+           record key is fs-key.
+
+      *=================================================================
+       data division.
+      *=================================================================
+       file section.
+      *-----------------------------------------------------------------
+
+       fd copia-file value of file-id is "COPIA.dat".
+       copy copia.
+
+       fd filme-file value of file-id is "lista_de_filmes.dat".
+       copy filme.
+
+      *-----------------------------------------------------------------
+       working-storage section.
+      *-----------------------------------------------------------------
+
+       01 ws-modulo.
+           02 filler           pic x(11)   value "copias-".
+           02 ws-op            pic x(20)   value spaces.
+
+       77 ws-opcao             pic x.
+           88 e-incluir                value is "1".
+           88 e-consultar              value is "2".
+           88 e-alterar                value is "3".
+           88 e-excluir                value is "4".
+           88 e-encerrar               value is "X" "x".
+
+       77 fs-stat              pic 9(02).
+           88 fs-ok                    value zeros.
+           88 fs-cancela               value 99.
+           88 fs-nao-existe            value 35.
+
+       77 fs-stat-filme        pic 9(02).
+           88 fs-filme-ok              value zeros.
+
+       77 ws-erro              pic x.
+           88 e-sim                    values are "S" "s".
+
+       77 ws-numl              pic 999.
+       77 ws-numc              pic 999.
+       77 cor-fundo            pic 9       value 4.
+       77 cor-frente           pic 9       value 6.
+
+       77 ws-status            pic x(30).
+       77 ws-msgerro           pic x(80).
+
+       copy screenio.
+
+      *-----------------------------------------------------------------
+       screen section.
+      *-----------------------------------------------------------------
+
+       01 SS-CLS.
+           05 SS-FILLER.
+               10 BLANK SCREEN.
+               10 LINE 01 COLUMN 01 ERASE EOL
+               BACKGROUND-COLOR COR-FUNDO.
+               10 LINE WS-NUML COLUMN 01 ERASE EOL
+               BACKGROUND-COLOR COR-FUNDO.
+           05 SS-CABECALHO.
+               10 LINE 01 COLUMN 02 PIC X(31) FROM WS-MODULO
+               HIGHLIGHT FOREGROUND-COLOR COR-FRENTE
+               BACKGROUND-COLOR COR-FUNDO.
+           05 SS-STATUS.
+               10 LINE WS-NUML COLUMN 2 ERASE EOL PIC X(30)
+               FROM WS-STATUS HIGHLIGHT
+               FOREGROUND-COLOR COR-FRENTE
+               BACKGROUND-COLOR COR-FUNDO.
+
+       01 SS-MENU FOREGROUND-COLOR 6.
+           05 LINE 07 COLUMN 15 VALUE "1 - REGISTRAR COPIA".
+           05 LINE 08 COLUMN 15 VALUE "2 - CONSULTAR".
+           05 LINE 09 COLUMN 15 VALUE "3 - ALTERAR".
+           05 LINE 10 COLUMN 15 VALUE "4 - EXCLUIR".
+           05 LINE 11 COLUMN 15 VALUE "X - ENCERRAR".
+           05 LINE 13 COLUMN 15 VALUE "OPCAO: ".
+           05 LINE 13 COL PLUS 1 USING WS-OPCAO AUTO.
+
+       01 SS-TELA-COPIA.
+           05 SS-CHAVE FOREGROUND-COLOR 2.
+               10 LINE 10 COLUMN 10 VALUE "CODIGO DE BARRAS DA COPIA:".
+               10 COLUMN PLUS 2 PIC X(13) USING copia-barcode.
+           05 SS-DADOS.
+               10 LINE 11 COLUMN 10 VALUE "IDENTIFICACAO DO FILME:".
+               10 COLUMN PLUS 2 PIC 9(11) USING copia-filme-id.
+               10 LINE 12 COLUMN 10 VALUE "STATUS (D/A/X):".
+               10 COLUMN PLUS 2 PIC X(01) USING copia-status.
+       01 SS-ERRO.
+           05 FILLER FOREGROUND-COLOR 4 BACKGROUND-COLOR 1 HIGHLIGHT.
+               10 LINE WS-NUML COLUMN 2 PIC X(80) FROM WS-MSGERRO BELL.
+               10 COLUMN PLUS 2 TO WS-ERRO.
+
+      *=================================================================
+       PROCEDURE DIVISION.
+      *=================================================================
+
+       INICIO.
+
+           SET ENVIRONMENT 'COB_SCREEN_EXCEPTIONS' TO 'Y'.
+           SET ENVIRONMENT 'COB_SCREEN_ESC' TO 'Y'.
+           SET ENVIRONMENT 'ESCDELAY' TO '25'.
+           ACCEPT WS-NUML FROM LINES
+           ACCEPT WS-NUMC FROM COLUMNS
+           PERFORM ABRIR-ARQUIVOS
+           PERFORM UNTIL E-ENCERRAR
+               MOVE "CADASTRO DE COPIAS" TO WS-OP
+               MOVE "ESCOLHA A OPCAO" TO WS-STATUS
+               MOVE SPACES TO WS-OPCAO
+               DISPLAY SS-CLS
+               ACCEPT SS-MENU
+               EVALUATE TRUE
+                   WHEN E-INCLUIR
+                       PERFORM INCLUI THRU INCLUI-FIM
+                   WHEN E-CONSULTAR
+                       PERFORM CONSULTA THRU CONSULTA-FIM
+                   WHEN E-ALTERAR
+                       PERFORM ALTERA THRU ALTERA-FIM
+                   WHEN E-EXCLUIR
+                       PERFORM EXCLUI THRU EXCLUI-FIM
+               END-EVALUATE
+           END-PERFORM.
+
+       FINALIZA.
+
+       CLOSE COPIA-FILE FILME-FILE.
+       GOBACK.
+
+      * -----------------------------------
+
+       INCLUI.
+           MOVE "INCLUSAO" TO WS-OP.
+           MOVE "ESC PARA ENCERRAR" TO WS-STATUS.
+           DISPLAY SS-CLS.
+           MOVE SPACES TO COPIA-REC.
+
+           INCLUI-LOOP.
+           ACCEPT SS-TELA-COPIA.
+           IF COB-CRT-STATUS = COB-SCR-ESC
+               GO INCLUI-FIM
+           END-IF
+           IF COPIA-BARCODE EQUAL SPACES
+               MOVE "FAVOR INFORMAR O CODIGO DE BARRAS" TO WS-MSGERRO
+               PERFORM MOSTRA-ERRO
+               GO INCLUI-LOOP
+           END-IF
+           MOVE COPIA-FILME-ID TO FS-ID.
+           READ FILME-FILE
+           INVALID KEY
+               MOVE "FILME NAO CADASTRADO NO CATALOGO" TO WS-MSGERRO
+               PERFORM MOSTRA-ERRO
+               GO INCLUI-LOOP
+           END-READ.
+           IF FS-ATIVO-NAO
+               MOVE "FILME DESATIVADO NO CATALOGO" TO WS-MSGERRO
+               PERFORM MOSTRA-ERRO
+               GO INCLUI-LOOP
+           END-IF
+           MOVE "D" TO COPIA-STATUS.
+           WRITE COPIA-REC
+           INVALID KEY
+           MOVE "CODIGO DE BARRAS JA CADASTRADO" TO WS-MSGERRO
+           PERFORM MOSTRA-ERRO
+           END-WRITE.
+           GO INCLUI.
+       INCLUI-FIM.
+
+      * -----------------------------------
+
+       CONSULTA.
+           MOVE "CONSULTA" TO WS-OP.
+           MOVE "ESC PARA ENCERRAR" TO WS-STATUS.
+           DISPLAY SS-CLS.
+           CONSULTA-LOOP.
+           MOVE SPACES TO COPIA-REC.
+           DISPLAY SS-TELA-COPIA.
+           PERFORM LE-COPIA THRU LE-COPIA-FIM.
+           IF FS-CANCELA
+               GO CONSULTA-FIM
+           END-IF
+           IF FS-OK
+               DISPLAY SS-DADOS
+               MOVE "PRESSIONE ENTER" TO WS-MSGERRO
+               PERFORM MOSTRA-ERRO
+           END-IF.
+           GO CONSULTA-LOOP.
+       CONSULTA-FIM.
+
+      * -----------------------------------
+
+       ALTERA.
+           MOVE "ALTERACAO" TO WS-OP.
+           MOVE "ESC PARA ENCERRAR" TO WS-STATUS.
+           DISPLAY SS-CLS.
+           ALTERA-LOOP.
+           MOVE SPACES TO COPIA-REC.
+           DISPLAY SS-TELA-COPIA.
+           PERFORM LE-COPIA THRU LE-COPIA-FIM.
+           IF FS-CANCELA
+               GO TO ALTERA-FIM
+           END-IF
+           IF FS-OK
+               ACCEPT SS-DADOS
+               IF COB-CRT-STATUS = COB-SCR-ESC
+               GO ALTERA-LOOP
+           END-IF
+           ELSE
+               GO ALTERA-LOOP
+           END-IF
+           REWRITE COPIA-REC
+           INVALID KEY
+           MOVE "ERRO AO GRAVAR" TO WS-MSGERRO
+           PERFORM MOSTRA-ERRO
+           NOT INVALID KEY
+           CONTINUE
+           END-REWRITE.
+           GO ALTERA-LOOP.
+       ALTERA-FIM.
+
+      * -----------------------------------
+
+       EXCLUI.
+           MOVE "EXCLUSAO" TO WS-OP.
+           MOVE "ESC PARA ENCERRAR" TO WS-STATUS.
+           DISPLAY SS-CLS.
+           MOVE SPACES TO COPIA-REC.
+           DISPLAY SS-TELA-COPIA.
+           PERFORM LE-COPIA THRU LE-COPIA-FIM.
+           IF FS-CANCELA
+               GO EXCLUI-FIM
+           END-IF
+           IF NOT FS-OK
+               GO EXCLUI
+           END-IF
+           DISPLAY SS-DADOS.
+           MOVE "N" TO WS-ERRO.
+           MOVE "CONFIRMA A EXCLUSAO (S/N)?" TO WS-MSGERRO.
+           ACCEPT SS-ERRO.
+           IF NOT E-SIM
+               GO EXCLUI-FIM
+           END-IF
+           DELETE COPIA-FILE
+           INVALID KEY
+           MOVE "ERRO AO EXCLUIR" TO WS-MSGERRO
+           PERFORM MOSTRA-ERRO
+           END-DELETE.
+       EXCLUI-FIM.
+
+      * -----------------------------------
+      * LE COPIA E MOSTRA MENSAGEM SE CHAVE NAO EXISTE
+
+       LE-COPIA.
+
+           ACCEPT SS-CHAVE.
+           IF NOT COB-CRT-STATUS = COB-SCR-ESC
+               READ COPIA-FILE
+               INVALID KEY
+               MOVE "REGISTRO NAO ENCONTRADO" TO WS-MSGERRO
+               PERFORM MOSTRA-ERRO
+               END-READ
+               ELSE
+                   MOVE 99 to FS-STAT
+           END-IF.
+
+       LE-COPIA-FIM.
+
+      * -----------------------------------
+      * ABRE ARQUIVOS PARA ENTRADA E SAIDA
+
+       ABRIR-ARQUIVOS.
+           OPEN I-O COPIA-FILE
+           IF FS-NAO-EXISTE THEN
+               OPEN OUTPUT COPIA-FILE
+               CLOSE COPIA-FILE
+               OPEN I-O COPIA-FILE
+           END-IF
+           OPEN I-O FILME-FILE
+           IF FS-STAT-FILME = 35 THEN
+               OPEN OUTPUT FILME-FILE
+               CLOSE FILME-FILE
+               OPEN I-O FILME-FILE
+           END-IF.
+
+      * -----------------------------------
+      * MOSTRA MENSAGEM, ESPERA ENTER, ATUALIZA BARRA STATUS
+
+       MOSTRA-ERRO.
+           DISPLAY SS-ERRO
+           ACCEPT SS-ERRO
+           DISPLAY SS-STATUS.
