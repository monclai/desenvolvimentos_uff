@@ -0,0 +1,283 @@
+       identification division.
+       program-id. cadastro_categoria.
+
+      *=================================================================
+      * CADASTRO MESTRE DE CATEGORIAS DE FILME. MANTIDO PELA EQUIPE
+      * UMA UNICA VEZ, PARA QUE REGISTRO_DE_FILMES VALIDE FS-CATEGORIA
+      * CONTRA UMA LISTA FECHADA EM VEZ DE ACEITAR TEXTO LIVRE.
+      *=================================================================
+       environment division.
+      *=================================================================
+       input-output section.
+      *-----------------------------------------------------------------
+       file-control.
+
+       select categoria-file
+           assign to disk
+           organization is indexed
+           access mode is dynamic
+           file status is fs-stat
+           record key is cat-key.
+
+      *=================================================================
+       data division.
+      *=================================================================
+       file section.
+      *-----------------------------------------------------------------
+
+       fd categoria-file value of file-id is "CATEGORIA.dat".
+       copy categoria.
+
+      *-----------------------------------------------------------------
+       working-storage section.
+      *-----------------------------------------------------------------
+
+       01 ws-modulo.
+           02 filler           pic x(11)   value "categorias-".
+           02 ws-op            pic x(20)   value spaces.
+
+       77 ws-opcao             pic x.
+           88 e-incluir                value is "1".
+           88 e-consultar              value is "2".
+           88 e-excluir                value is "3".
+           88 e-listar                 value is "4".
+           88 e-encerrar               value is "X" "x".
+
+       77 fs-stat              pic 9(02).
+           88 fs-ok                    value zeros.
+           88 fs-cancela               value 99.
+           88 fs-nao-existe            value 35.
+           88 fs-fim                   value 10.
+
+       77 ws-erro              pic x.
+           88 e-sim                    values are "S" "s".
+
+       77 ws-numl              pic 999.
+       77 ws-numc              pic 999.
+       77 cor-fundo            pic 9       value 4.
+       77 cor-frente           pic 9       value 6.
+
+       77 ws-status            pic x(30).
+       77 ws-msgerro           pic x(80).
+
+       copy screenio.
+
+      *-----------------------------------------------------------------
+       screen section.
+      *-----------------------------------------------------------------
+
+       01 SS-CLS.
+           05 SS-FILLER.
+               10 BLANK SCREEN.
+               10 LINE 01 COLUMN 01 ERASE EOL
+               BACKGROUND-COLOR COR-FUNDO.
+               10 LINE WS-NUML COLUMN 01 ERASE EOL
+               BACKGROUND-COLOR COR-FUNDO.
+           05 SS-CABECALHO.
+               10 LINE 01 COLUMN 02 PIC X(31) FROM WS-MODULO
+               HIGHLIGHT FOREGROUND-COLOR COR-FRENTE
+               BACKGROUND-COLOR COR-FUNDO.
+           05 SS-STATUS.
+               10 LINE WS-NUML COLUMN 2 ERASE EOL PIC X(30)
+               FROM WS-STATUS HIGHLIGHT
+               FOREGROUND-COLOR COR-FRENTE
+               BACKGROUND-COLOR COR-FUNDO.
+
+       01 SS-MENU FOREGROUND-COLOR 6.
+           05 LINE 07 COLUMN 15 VALUE "1 - REGISTRAR CATEGORIA".
+           05 LINE 08 COLUMN 15 VALUE "2 - CONSULTAR".
+           05 LINE 09 COLUMN 15 VALUE "3 - EXCLUIR".
+           05 LINE 10 COLUMN 15 VALUE "4 - LISTAR TODAS".
+           05 LINE 11 COLUMN 15 VALUE "X - ENCERRAR".
+           05 LINE 13 COLUMN 15 VALUE "OPCAO: ".
+           05 LINE 13 COL PLUS 1 USING WS-OPCAO AUTO.
+
+       01 SS-TELA-CATEGORIA.
+           05 SS-CHAVE FOREGROUND-COLOR 2.
+               10 LINE 10 COLUMN 10 VALUE "NOME DA CATEGORIA:".
+               10 COLUMN PLUS 2 PIC X(40) USING cat-nome.
+       01 SS-ERRO.
+           05 FILLER FOREGROUND-COLOR 4 BACKGROUND-COLOR 1 HIGHLIGHT.
+               10 LINE WS-NUML COLUMN 2 PIC X(80) FROM WS-MSGERRO BELL.
+               10 COLUMN PLUS 2 TO WS-ERRO.
+
+      *=================================================================
+       PROCEDURE DIVISION.
+      *=================================================================
+
+       INICIO.
+
+           SET ENVIRONMENT 'COB_SCREEN_EXCEPTIONS' TO 'Y'.
+           SET ENVIRONMENT 'COB_SCREEN_ESC' TO 'Y'.
+           SET ENVIRONMENT 'ESCDELAY' TO '25'.
+           ACCEPT WS-NUML FROM LINES
+           ACCEPT WS-NUMC FROM COLUMNS
+           PERFORM ABRIR-ARQUIVOS
+           PERFORM UNTIL E-ENCERRAR
+               MOVE "CADASTRO DE CATEGORIAS" TO WS-OP
+               MOVE "ESCOLHA A OPCAO" TO WS-STATUS
+               MOVE SPACES TO WS-OPCAO
+               DISPLAY SS-CLS
+               ACCEPT SS-MENU
+               EVALUATE TRUE
+                   WHEN E-INCLUIR
+                       PERFORM INCLUI THRU INCLUI-FIM
+                   WHEN E-CONSULTAR
+                       PERFORM CONSULTA THRU CONSULTA-FIM
+                   WHEN E-EXCLUIR
+                       PERFORM EXCLUI THRU EXCLUI-FIM
+                   WHEN E-LISTAR
+                       PERFORM LISTA-TODAS THRU LISTA-TODAS-FIM
+               END-EVALUATE
+           END-PERFORM.
+
+       FINALIZA.
+
+       CLOSE CATEGORIA-FILE.
+       GOBACK.
+
+      * -----------------------------------
+
+       INCLUI.
+           MOVE "INCLUSAO" TO WS-OP.
+           MOVE "ESC PARA ENCERRAR" TO WS-STATUS.
+           DISPLAY SS-CLS.
+           MOVE SPACES TO CAT-REC.
+
+           INCLUI-LOOP.
+           ACCEPT SS-TELA-CATEGORIA.
+           IF COB-CRT-STATUS = COB-SCR-ESC
+               GO INCLUI-FIM
+           END-IF
+           IF CAT-NOME EQUAL SPACES
+               MOVE "FAVOR INFORMAR O NOME DA CATEGORIA" TO WS-MSGERRO
+               PERFORM MOSTRA-ERRO
+               GO INCLUI-LOOP
+           END-IF
+           WRITE CAT-REC
+           INVALID KEY
+           MOVE "CATEGORIA JA CADASTRADA" TO WS-MSGERRO
+           PERFORM MOSTRA-ERRO
+           END-WRITE.
+           GO INCLUI.
+       INCLUI-FIM.
+
+      * -----------------------------------
+
+       CONSULTA.
+           MOVE "CONSULTA" TO WS-OP.
+           MOVE "ESC PARA ENCERRAR" TO WS-STATUS.
+           DISPLAY SS-CLS.
+           CONSULTA-LOOP.
+           MOVE SPACES TO CAT-REC.
+           DISPLAY SS-TELA-CATEGORIA.
+           PERFORM LE-CATEGORIA THRU LE-CATEGORIA-FIM.
+           IF FS-CANCELA
+               GO CONSULTA-FIM
+           END-IF
+           IF FS-OK
+               MOVE "PRESSIONE ENTER" TO WS-MSGERRO
+               PERFORM MOSTRA-ERRO
+           END-IF.
+           GO CONSULTA-LOOP.
+       CONSULTA-FIM.
+
+      * -----------------------------------
+
+       EXCLUI.
+           MOVE "EXCLUSAO" TO WS-OP.
+           MOVE "ESC PARA ENCERRAR" TO WS-STATUS.
+           DISPLAY SS-CLS.
+           MOVE SPACES TO CAT-REC.
+           DISPLAY SS-TELA-CATEGORIA.
+           PERFORM LE-CATEGORIA THRU LE-CATEGORIA-FIM.
+           IF FS-CANCELA
+               GO EXCLUI-FIM
+           END-IF
+           IF NOT FS-OK
+               GO EXCLUI
+           END-IF
+           MOVE "N" TO WS-ERRO.
+           MOVE "CONFIRMA A EXCLUSAO (S/N)?" TO WS-MSGERRO.
+           ACCEPT SS-ERRO.
+           IF NOT E-SIM
+               GO EXCLUI-FIM
+           END-IF
+           DELETE CATEGORIA-FILE
+           INVALID KEY
+           MOVE "ERRO AO EXCLUIR" TO WS-MSGERRO
+           PERFORM MOSTRA-ERRO
+           END-DELETE.
+       EXCLUI-FIM.
+
+      * -----------------------------------
+      * PERCORRE O CADASTRO DE CATEGORIAS EM SEQUENCIA PARA A EQUIPE
+      * CONFERIR AS OPCOES JA CADASTRADAS ANTES DE DIGITAR UMA NOVA.
+
+       LISTA-TODAS.
+           MOVE "LISTAGEM DE CATEGORIAS" TO WS-OP.
+           MOVE "ESC PARA ENCERRAR" TO WS-STATUS.
+           DISPLAY SS-CLS.
+           MOVE SPACES TO CAT-KEY.
+           START CATEGORIA-FILE KEY IS NOT LESS THAN CAT-KEY
+           INVALID KEY
+               MOVE 10 TO FS-STAT
+           END-START.
+
+           LISTA-TODAS-LOOP.
+           IF FS-FIM
+               MOVE "FIM DA LISTAGEM - PRESSIONE ENTER" TO WS-MSGERRO
+               PERFORM MOSTRA-ERRO
+               GO LISTA-TODAS-FIM
+           END-IF
+           READ CATEGORIA-FILE NEXT RECORD
+           AT END
+               MOVE 10 TO FS-STAT
+               GO LISTA-TODAS-LOOP
+           END-READ.
+           DISPLAY SS-CLS.
+           DISPLAY SS-TELA-CATEGORIA.
+           MOVE "ENTER PARA PROXIMA - ESC PARA SAIR" TO WS-MSGERRO.
+           PERFORM MOSTRA-ERRO.
+           IF COB-CRT-STATUS = COB-SCR-ESC
+               GO LISTA-TODAS-FIM
+           END-IF
+           GO LISTA-TODAS-LOOP.
+       LISTA-TODAS-FIM.
+
+      * -----------------------------------
+      * LE CATEGORIA E MOSTRA MENSAGEM SE CHAVE NAO EXISTE
+
+       LE-CATEGORIA.
+
+           ACCEPT SS-CHAVE.
+           IF NOT COB-CRT-STATUS = COB-SCR-ESC
+               READ CATEGORIA-FILE
+               INVALID KEY
+               MOVE "CATEGORIA NAO ENCONTRADA" TO WS-MSGERRO
+               PERFORM MOSTRA-ERRO
+               END-READ
+               ELSE
+                   MOVE 99 to FS-STAT
+           END-IF.
+
+       LE-CATEGORIA-FIM.
+
+      * -----------------------------------
+      * ABRE ARQUIVOS PARA ENTRADA E SAIDA
+
+       ABRIR-ARQUIVOS.
+           OPEN I-O CATEGORIA-FILE
+           IF FS-NAO-EXISTE THEN
+               OPEN OUTPUT CATEGORIA-FILE
+               CLOSE CATEGORIA-FILE
+               OPEN I-O CATEGORIA-FILE
+           END-IF.
+
+      * -----------------------------------
+      * MOSTRA MENSAGEM, ESPERA ENTER, ATUALIZA BARRA STATUS
+
+       MOSTRA-ERRO.
+           DISPLAY SS-ERRO
+           ACCEPT SS-ERRO
+           DISPLAY SS-STATUS.
