@@ -11,10 +11,17 @@
        select file1
            assign to disk
            organization is indexed
-           access mode is random
+           access mode is dynamic
            file status is fs-stat
            record key is fs-key.
 
+       select categoria-file
+           assign to disk
+           organization is indexed
+           access mode is random
+           file status is fs-stat-categoria
+           record key is cat-key.
+
       *================================================================= 
        data division.
       *================================================================= 
@@ -22,12 +29,10 @@
       *-----------------------------------------------------------------
 
        fd file1 value of file-id is "lista_de_filmes.dat".
-       01 file1-rec.
-           02 fs-key.
-               03 fs-id        pic 9(11) blank when zeros.
-            02 fs-categoria    pic x(40).
-            02 fs-nome-filme   pic x(40).
-            02 filler          pic x(20).
+       copy filme.
+
+       fd categoria-file value of file-id is "CATEGORIA.dat".
+       copy categoria.
 
       *----------------------------------------------------------------- 
        working-storage section.
@@ -42,12 +47,49 @@
            88 e-consultar              value is "2".
            88 e-alterar                value is "3".
            88 e-excluir                value is "4".
+           88 e-listar                 value is "5".
+           88 e-pesquisar              value is "6".
            88 e-encerrar               value is "X" "x".
 
        77 fs-stat              pic 9(02).
            88 fs-ok                    value zeros.
            88 fs-cancela               value 99.
            88 fs-nao-existe            value 35.
+           88 fs-fim                   value 10.
+
+       77 fs-stat-categoria    pic 9(02).
+           88 fs-categoria-ok          value zeros.
+           88 fs-categoria-nao-existe  value 35.
+
+       77 ws-log-programa      pic x(20).
+       77 ws-log-operacao      pic x(20).
+       77 ws-aud-programa      pic x(20).
+       77 ws-aud-operacao      pic x(10).
+
+       77 ws-filtro-categoria   pic x(40).
+
+       77 ws-texto-busca        pic x(40).
+       77 ws-tam-busca          pic 9(02).
+       77 ws-pos-busca          pic 9(02).
+       77 ws-limite-busca       pic 9(02).
+       77 ws-campo-busca        pic x(40).
+       77 ws-achou-texto        pic x.
+           88 achou-texto              value "S".
+
+       01 ws-novo-filme.
+           02 ws-novo-fs-id             pic 9(11).
+           02 ws-novo-fs-categoria      pic x(40).
+           02 ws-novo-fs-nome-filme     pic x(40).
+           02 ws-novo-fs-qtd-total      pic 9(05).
+           02 ws-novo-fs-qtd-disp       pic 9(05).
+           02 ws-novo-fs-taxa-diaria    pic 9(03)v99.
+           02 ws-novo-fs-filial         pic 9(02).
+
+       77 ws-achou-duplicado    pic x.
+           88 achou-duplicado          value "S".
+
+       77 ws-categoria-valida   pic x.
+           88 categoria-valida         value "S".
 
        77 ws-erro              pic x.
            88 e-sim                    values are "S" "s".
@@ -88,9 +130,11 @@
            05 LINE 08 COLUMN 15 VALUE "2 - CONSULTAR".
            05 LINE 09 COLUMN 15 VALUE "3 - ALTERAR".
            05 LINE 10 COLUMN 15 VALUE "4 - EXCLUIR".
-           05 LINE 11 COLUMN 15 VALUE "X - ENCERRAR".
-           05 LINE 13 COLUMN 15 VALUE "OPCAO: ".
-           05 LINE 13 COL PLUS 1 USING WS-OPCAO AUTO.
+           05 LINE 11 COLUMN 15 VALUE "5 - LISTAR TODOS".
+           05 LINE 12 COLUMN 15 VALUE "6 - PESQUISAR (NOME/CATEGORIA)".
+           05 LINE 13 COLUMN 15 VALUE "X - ENCERRAR".
+           05 LINE 15 COLUMN 15 VALUE "OPCAO: ".
+           05 LINE 15 COL PLUS 1 USING WS-OPCAO AUTO.
 
        01 SS-TELA-REGISTRO.
            05 SS-CHAVE FOREGROUND-COLOR 2.
@@ -102,6 +146,22 @@
                10 COLUMN PLUS 2 PIC X(40) USING fs-categoria.
                10 LINE 12 COLUMN 10 VALUE "NOME DO FILME".
                10 COLUMN PLUS 2 PIC X(40) USING fs-nome-filme.
+               10 LINE 13 COLUMN 10 VALUE "COPIAS EM ESTOQUE:".
+               10 COLUMN PLUS 2 PIC 9(05) USING fs-qtd-total.
+               10 LINE 14 COLUMN 10 VALUE "COPIAS DISPONIVEIS:".
+               10 COLUMN PLUS 2 PIC 9(05) USING fs-qtd-disponivel.
+               10 LINE 15 COLUMN 10 VALUE "TARIFA DIARIA DE ALUGUEL:".
+               10 COLUMN PLUS 2 PIC ZZZ9.99 USING fs-taxa-diaria.
+               10 LINE 16 COLUMN 10 VALUE "FILIAL:".
+               10 COLUMN PLUS 2 PIC 99 USING fs-filial.
+       01 SS-TELA-LISTAGEM.
+           05 LINE 10 COLUMN 10 VALUE "CATEGORIA (BRANCO = TODAS):".
+           05 COLUMN PLUS 2 PIC X(40) USING ws-filtro-categoria.
+
+       01 SS-TELA-PESQUISA.
+           05 LINE 10 COLUMN 10 VALUE "BUSCAR NO NOME OU CATEGORIA:".
+           05 COLUMN PLUS 2 PIC X(40) USING ws-texto-busca.
+
        01 SS-ERRO.
            05 FILLER FOREGROUND-COLOR 4 BACKGROUND-COLOR 1 HIGHLIGHT.
                10 LINE WS-NUML COLUMN 2 PIC X(80) FROM WS-MSGERRO BELL.
@@ -134,12 +194,16 @@
                        PERFORM ALTERA THRU ALTERA-FIM
                    WHEN E-EXCLUIR
                        PERFORM EXCLUI THRU EXCLUI-FIM
+                   WHEN E-LISTAR
+                       PERFORM LISTA-TODOS THRU LISTA-TODOS-FIM
+                   WHEN E-PESQUISAR
+                       PERFORM PESQUISA THRU PESQUISA-FIM
                END-EVALUATE
            END-PERFORM.
     
        FINALIZA.
        
-       CLOSE FILE1.
+       CLOSE FILE1 CATEGORIA-FILE.
        GOBACK.
 
       * -----------------------------------
@@ -149,6 +213,7 @@
            MOVE "ESC PARA ENCERRAR" TO WS-STATUS.
            DISPLAY SS-CLS.
            MOVE SPACES TO FILE1-REC.
+           MOVE 1 TO FS-FILIAL.
 
            INCLUI-LOOP.
            ACCEPT SS-TELA-REGISTRO.
@@ -160,14 +225,104 @@
                PERFORM MOSTRA-ERRO
                GO INCLUI-LOOP
            END-IF
+           IF FS-QTD-TOTAL EQUAL ZEROS
+               MOVE "FAVOR INFORMAR A QUANTIDADE EM ESTOQUE"
+                   TO WS-MSGERRO
+               PERFORM MOSTRA-ERRO
+               GO INCLUI-LOOP
+           END-IF
+           PERFORM VALIDA-CATEGORIA THRU VALIDA-CATEGORIA-FIM.
+           IF NOT CATEGORIA-VALIDA
+               MOVE "CATEGORIA NAO CADASTRADA" TO WS-MSGERRO
+               PERFORM MOSTRA-ERRO
+               GO INCLUI-LOOP
+           END-IF
+           PERFORM VERIFICA-DUPLICADO THRU VERIFICA-DUPLICADO-FIM.
+           IF ACHOU-DUPLICADO
+               MOVE "N" TO WS-ERRO
+               MOVE "FILME JA CADASTRADO - INCLUIR MESMO ASSIM (S/N)?"
+                   TO WS-MSGERRO
+               ACCEPT SS-ERRO
+               IF NOT E-SIM
+                   GO INCLUI-LOOP
+               END-IF
+           END-IF
+           MOVE FS-QTD-TOTAL TO FS-QTD-DISPONIVEL.
+           MOVE "S" TO FS-ATIVO.
            WRITE FILE1-REC
            INVALID KEY
-           MOVE "REGISTRO JA REALIZADO" TO WS-MSGERRO
-           PERFORM MOSTRA-ERRO
-           MOVE ZEROS TO FS-KEY
+               MOVE "REGISTRO JA REALIZADO" TO WS-MSGERRO
+               PERFORM MOSTRA-ERRO
+               MOVE ZEROS TO FS-KEY
+           NOT INVALID KEY
+               MOVE "REGISTRO_DE_FILMES" TO WS-AUD-PROGRAMA
+               MOVE "INCLUSAO" TO WS-AUD-OPERACAO
+               CALL "AUDITA-REGISTRO" USING WS-AUD-PROGRAMA
+                   WS-AUD-OPERACAO FS-ID
            END-WRITE.
            GO INCLUI.
        INCLUI-FIM.
+
+      * -----------------------------------
+      * CONFERE SE FS-CATEGORIA EXISTE NO CADASTRO MESTRE DE CATEGORIAS
+      * (MANTIDO POR CADASTRO_CATEGORIA), PARA EVITAR GRAFIAS SOLTAS.
+
+       VALIDA-CATEGORIA.
+           MOVE "N" TO WS-CATEGORIA-VALIDA.
+           MOVE FS-CATEGORIA TO CAT-NOME.
+           READ CATEGORIA-FILE
+           NOT INVALID KEY
+               MOVE "S" TO WS-CATEGORIA-VALIDA
+           END-READ.
+       VALIDA-CATEGORIA-FIM.
+
+      * -----------------------------------
+      * PROCURA NO CATALOGO UM FILME JA CADASTRADO COM O MESMO NOME
+      * (POSSIVELMENTE SOB OUTRA CATEGORIA), SEM PERDER OS DADOS QUE
+      * O USUARIO ACABOU DE DIGITAR NA TELA DE INCLUSAO.
+
+       VERIFICA-DUPLICADO.
+           MOVE "N" TO WS-ACHOU-DUPLICADO.
+           MOVE FS-ID           TO WS-NOVO-FS-ID.
+           MOVE FS-CATEGORIA    TO WS-NOVO-FS-CATEGORIA.
+           MOVE FS-NOME-FILME   TO WS-NOVO-FS-NOME-FILME.
+           MOVE FS-QTD-TOTAL    TO WS-NOVO-FS-QTD-TOTAL.
+           MOVE FS-QTD-DISPONIVEL TO WS-NOVO-FS-QTD-DISP.
+           MOVE FS-TAXA-DIARIA  TO WS-NOVO-FS-TAXA-DIARIA.
+           MOVE FS-FILIAL       TO WS-NOVO-FS-FILIAL.
+
+           MOVE ZEROS TO FS-KEY.
+           START FILE1 KEY IS NOT LESS THAN FS-KEY
+           INVALID KEY
+               MOVE 10 TO FS-STAT
+           END-START.
+
+           VERIFICA-DUPLICADO-LOOP.
+           IF FS-FIM
+               GO VERIFICA-DUPLICADO-RESTAURA
+           END-IF
+           READ FILE1 NEXT RECORD
+           AT END
+               MOVE 10 TO FS-STAT
+               GO VERIFICA-DUPLICADO-LOOP
+           END-READ.
+           IF FS-NOME-FILME EQUAL WS-NOVO-FS-NOME-FILME
+               AND FS-ID NOT EQUAL WS-NOVO-FS-ID
+               MOVE "S" TO WS-ACHOU-DUPLICADO
+               GO VERIFICA-DUPLICADO-RESTAURA
+           END-IF
+           GO VERIFICA-DUPLICADO-LOOP.
+
+           VERIFICA-DUPLICADO-RESTAURA.
+           MOVE WS-NOVO-FS-ID           TO FS-ID.
+           MOVE WS-NOVO-FS-CATEGORIA    TO FS-CATEGORIA.
+           MOVE WS-NOVO-FS-NOME-FILME   TO FS-NOME-FILME.
+           MOVE WS-NOVO-FS-QTD-TOTAL    TO FS-QTD-TOTAL.
+           MOVE WS-NOVO-FS-QTD-DISP     TO FS-QTD-DISPONIVEL.
+           MOVE WS-NOVO-FS-TAXA-DIARIA  TO FS-TAXA-DIARIA.
+           MOVE WS-NOVO-FS-FILIAL       TO FS-FILIAL.
+           MOVE ZEROS TO FS-STAT.
+       VERIFICA-DUPLICADO-FIM.
       
       * -----------------------------------
       
@@ -211,18 +366,44 @@
            ELSE
                GO ALTERA-LOOP
            END-IF
+           IF fs-categoria EQUAL SPACES OR fs-nome-filme EQUAL SPACES
+               MOVE "FAVOR INFORMAR CATEGORIA E FILME" TO WS-MSGERRO
+               PERFORM MOSTRA-ERRO
+               GO ALTERA-LOOP
+           END-IF
+           PERFORM VALIDA-CATEGORIA THRU VALIDA-CATEGORIA-FIM.
+           IF NOT CATEGORIA-VALIDA
+               MOVE "CATEGORIA NAO CADASTRADA" TO WS-MSGERRO
+               PERFORM MOSTRA-ERRO
+               GO ALTERA-LOOP
+           END-IF
+           MOVE "N" TO WS-ERRO.
+           MOVE "CONFIRMA A ALTERACAO (S/N)?" TO WS-MSGERRO.
+           ACCEPT SS-ERRO.
+           IF NOT E-SIM
+               GO ALTERA-LOOP
+           END-IF
            REWRITE FILE1-REC
            INVALID KEY
            MOVE "ERRO AO GRAVAR" TO WS-MSGERRO
            PERFORM MOSTRA-ERRO
            NOT INVALID KEY
-           CONTINUE
+           MOVE "REGISTRO_DE_FILMES" TO WS-AUD-PROGRAMA
+           MOVE "ALTERACAO" TO WS-AUD-OPERACAO
+           CALL "AUDITA-REGISTRO" USING WS-AUD-PROGRAMA
+               WS-AUD-OPERACAO FS-ID
            END-REWRITE.
            GO ALTERA-LOOP.
        ALTERA-FIM.
 
       * -----------------------------------
 
+      * -----------------------------------
+      * A EXCLUSAO NAO REMOVE FISICAMENTE O REGISTRO - SO DESLIGA
+      * FS-ATIVO. ISSO MANTEM O FS-ID RESOLVIVEL PARA O HISTORICO DE
+      * ALUGUEIS JA GRAVADO, E O ALUGUEL.COB PASSA A RECUSAR NOVAS
+      * LOCACOES/RESERVAS DE UM TITULO DESATIVADO.
+
        EXCLUI.
            MOVE "EXCLUSAO" TO WS-OP.
            MOVE "ESC PARA ENCERRAR" TO WS-STATUS.
@@ -237,19 +418,168 @@
                GO EXCLUI
            END-IF
            DISPLAY SS-DADOS.
+           IF FS-ATIVO-NAO
+               MOVE "FILME JA ESTA DESATIVADO" TO WS-MSGERRO
+               PERFORM MOSTRA-ERRO
+               GO EXCLUI-FIM
+           END-IF
            MOVE "N" TO WS-ERRO.
-           MOVE "CONFIRMA A EXCLUSAO (S/N)?" TO WS-MSGERRO.
+           MOVE "CONFIRMA A DESATIVACAO (S/N)?" TO WS-MSGERRO.
            ACCEPT SS-ERRO.
            IF NOT E-SIM
                GO EXCLUI-FIM
            END-IF
-           DELETE FILE1
+           MOVE "N" TO FS-ATIVO.
+           REWRITE FILE1-REC
            INVALID KEY
            MOVE "ERRO AO EXCLUIR" TO WS-MSGERRO
            PERFORM MOSTRA-ERRO
-           END-DELETE.
+           NOT INVALID KEY
+           MOVE "REGISTRO_DE_FILMES" TO WS-AUD-PROGRAMA
+           MOVE "EXCLUSAO" TO WS-AUD-OPERACAO
+           CALL "AUDITA-REGISTRO" USING WS-AUD-PROGRAMA
+               WS-AUD-OPERACAO FS-ID
+           END-REWRITE.
        EXCLUI-FIM.
 
+      * -----------------------------------
+      * PERCORRE O CATALOGO EM SEQUENCIA, DO PRIMEIRO FS-ID AO ULTIMO,
+      * MOSTRANDO SO OS FILMES DA CATEGORIA INFORMADA (OU TODOS, SE A
+      * CATEGORIA FICAR EM BRANCO), PARA A EQUIPE PODER FOLHEAR O
+      * ESTOQUE SEM PRECISAR SABER O FS-ID DE CADA TITULO.
+
+       LISTA-TODOS.
+           MOVE "LISTAGEM DE FILMES" TO WS-OP.
+           MOVE "ESC PARA ENCERRAR" TO WS-STATUS.
+           DISPLAY SS-CLS.
+           MOVE SPACES TO WS-FILTRO-CATEGORIA.
+           ACCEPT SS-TELA-LISTAGEM.
+           IF COB-CRT-STATUS = COB-SCR-ESC
+               GO LISTA-TODOS-FIM
+           END-IF
+           MOVE ZEROS TO FS-KEY.
+           START FILE1 KEY IS NOT LESS THAN FS-KEY
+           INVALID KEY
+               MOVE 10 TO FS-STAT
+           END-START.
+
+           LISTA-TODOS-LOOP.
+           IF FS-FIM
+               MOVE "FIM DA LISTAGEM - PRESSIONE ENTER" TO WS-MSGERRO
+               PERFORM MOSTRA-ERRO
+               GO LISTA-TODOS-FIM
+           END-IF
+           READ FILE1 NEXT RECORD
+           AT END
+               MOVE 10 TO FS-STAT
+               GO LISTA-TODOS-LOOP
+           END-READ.
+           IF FS-ATIVO-NAO
+               GO LISTA-TODOS-LOOP
+           END-IF
+           IF WS-FILTRO-CATEGORIA NOT EQUAL SPACES
+               AND FS-CATEGORIA NOT EQUAL WS-FILTRO-CATEGORIA
+               GO LISTA-TODOS-LOOP
+           END-IF
+           DISPLAY SS-CLS.
+           DISPLAY SS-TELA-REGISTRO.
+           DISPLAY SS-DADOS.
+           MOVE "ENTER PARA PROXIMO - ESC PARA SAIR" TO WS-MSGERRO.
+           PERFORM MOSTRA-ERRO.
+           IF COB-CRT-STATUS = COB-SCR-ESC
+               GO LISTA-TODOS-FIM
+           END-IF
+           GO LISTA-TODOS-LOOP.
+       LISTA-TODOS-FIM.
+
+      * -----------------------------------
+      * PESQUISA LIVRE POR PARTE DO NOME OU DA CATEGORIA, PARA QUANDO
+      * O CLIENTE LEMBRA DO FILME MAS NAO SABE O FS-ID NEM A GRAFIA
+      * EXATA DA CATEGORIA - CONSULTA (SS-CHAVE) SO ACEITA O FS-ID
+      * EXATO, E LISTA-TODOS SO FILTRA POR CATEGORIA EXATA.
+
+       PESQUISA.
+           MOVE "PESQUISA" TO WS-OP.
+           MOVE "ESC PARA ENCERRAR" TO WS-STATUS.
+           DISPLAY SS-CLS.
+           MOVE SPACES TO WS-TEXTO-BUSCA.
+           ACCEPT SS-TELA-PESQUISA.
+           IF COB-CRT-STATUS = COB-SCR-ESC
+               GO PESQUISA-FIM
+           END-IF
+           IF WS-TEXTO-BUSCA EQUAL SPACES
+               MOVE "FAVOR INFORMAR UM TEXTO PARA BUSCAR" TO WS-MSGERRO
+               PERFORM MOSTRA-ERRO
+               GO PESQUISA-FIM
+           END-IF
+           MOVE FUNCTION UPPER-CASE(FUNCTION TRIM(WS-TEXTO-BUSCA))
+               TO WS-TEXTO-BUSCA.
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-TEXTO-BUSCA))
+               TO WS-TAM-BUSCA.
+           MOVE ZEROS TO FS-KEY.
+           START FILE1 KEY IS NOT LESS THAN FS-KEY
+           INVALID KEY
+               MOVE 10 TO FS-STAT
+           END-START.
+
+           PESQUISA-LOOP.
+           IF FS-FIM
+               MOVE "FIM DA PESQUISA - PRESSIONE ENTER" TO WS-MSGERRO
+               PERFORM MOSTRA-ERRO
+               GO PESQUISA-FIM
+           END-IF
+           READ FILE1 NEXT RECORD
+           AT END
+               MOVE 10 TO FS-STAT
+               GO PESQUISA-LOOP
+           END-READ.
+           IF FS-ATIVO-NAO
+               GO PESQUISA-LOOP
+           END-IF
+           MOVE FUNCTION UPPER-CASE(FS-NOME-FILME) TO WS-CAMPO-BUSCA.
+           PERFORM CONTEM-TEXTO THRU CONTEM-TEXTO-FIM.
+           IF NOT ACHOU-TEXTO
+               MOVE FUNCTION UPPER-CASE(FS-CATEGORIA) TO WS-CAMPO-BUSCA
+               PERFORM CONTEM-TEXTO THRU CONTEM-TEXTO-FIM
+           END-IF
+           IF NOT ACHOU-TEXTO
+               GO PESQUISA-LOOP
+           END-IF
+           DISPLAY SS-CLS.
+           DISPLAY SS-TELA-REGISTRO.
+           DISPLAY SS-DADOS.
+           MOVE "ENTER PARA PROXIMO - ESC PARA SAIR" TO WS-MSGERRO.
+           PERFORM MOSTRA-ERRO.
+           IF COB-CRT-STATUS = COB-SCR-ESC
+               GO PESQUISA-FIM
+           END-IF
+           GO PESQUISA-LOOP.
+       PESQUISA-FIM.
+
+      * -----------------------------------
+      * CONFERE SE WS-CAMPO-BUSCA CONTEM WS-TEXTO-BUSCA EM QUALQUER
+      * POSICAO, POR COMPARACAO CARACTERE A CARACTERE COM REFERENCE
+      * MODIFICATION (MESMA TECNICA USADA POR HASH-SENHA PARA VARRER
+      * UM CAMPO ALFANUMERICO POSICAO A POSICAO).
+
+       CONTEM-TEXTO.
+           MOVE "N" TO WS-ACHOU-TEXTO.
+           COMPUTE WS-LIMITE-BUSCA = 41 - WS-TAM-BUSCA.
+           IF WS-LIMITE-BUSCA < 1
+               GO CONTEM-TEXTO-FIM
+           END-IF
+           PERFORM CONTEM-TEXTO-LOOP VARYING WS-POS-BUSCA
+               FROM 1 BY 1
+               UNTIL WS-POS-BUSCA > WS-LIMITE-BUSCA
+                   OR ACHOU-TEXTO.
+       CONTEM-TEXTO-FIM.
+
+       CONTEM-TEXTO-LOOP.
+           IF WS-CAMPO-BUSCA(WS-POS-BUSCA:WS-TAM-BUSCA)
+               EQUAL WS-TEXTO-BUSCA(1:WS-TAM-BUSCA)
+               MOVE "S" TO WS-ACHOU-TEXTO
+           END-IF.
+
       * -----------------------------------
       * LE CLIENTE E MOSTRA MENSAGEM SE CHAVE NÃO EXISTE
 
@@ -278,6 +608,24 @@
                CLOSE FILE1
                OPEN I-O FILE1
            END-IF.
+           IF NOT FS-OK
+               MOVE "REGISTRO_DE_FILMES" TO WS-LOG-PROGRAMA
+               MOVE "ABERTURA FILE1" TO WS-LOG-OPERACAO
+               CALL "LOG-ERRO" USING WS-LOG-PROGRAMA
+                   WS-LOG-OPERACAO FS-STAT
+           END-IF.
+           OPEN I-O CATEGORIA-FILE
+           IF FS-CATEGORIA-NAO-EXISTE THEN
+               OPEN OUTPUT CATEGORIA-FILE
+               CLOSE CATEGORIA-FILE
+               OPEN I-O CATEGORIA-FILE
+           END-IF.
+           IF NOT FS-CATEGORIA-OK
+               MOVE "REGISTRO_DE_FILMES" TO WS-LOG-PROGRAMA
+               MOVE "ABERTURA CATEGORIA" TO WS-LOG-OPERACAO
+               CALL "LOG-ERRO" USING WS-LOG-PROGRAMA
+                   WS-LOG-OPERACAO FS-STAT-CATEGORIA
+           END-IF.
 
       * -----------------------------------
       * MOSTRA MENSAGEM, ESPERA ENTER, ATUALIZA BARRA STATUS
