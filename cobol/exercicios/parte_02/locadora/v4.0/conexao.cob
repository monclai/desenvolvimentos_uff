@@ -1,37 +1,191 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. CONEXAO.
 
-      *================================================================= 
-       DATA DIVISION.
       *=================================================================
+      * PORTEIRO UNICO DE DESPACHO DO SISTEMA: TODO PROGRAMA DE MENU
+      * (LOCADORA OU LOJA) CHAMA CONEXAO PASSANDO O CODIGO DO MODULO
+      * DESEJADO, EM VEZ DE CADA TELA CONHECER O NOME DO PROGRAMA QUE
+      * VAI RODAR - E REGISTRA, EM ERRLOG.DAT (VIA LOG-ERRO), QUAL
+      * MODULO RODOU E QUANDO, SERVINDO DE TRILHA DE USO DO SISTEMA.
+      *=================================================================
+       DATA DIVISION.
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+      *-----------------------------------------------------------------
 
-      *----------------------------------------------------------------- 
+       77 WS-LOG-PROGRAMA          PIC X(20).
+       77 WS-LOG-OPERACAO          PIC X(20).
+       77 WS-LOG-STATUS            PIC 9(02).
+       77 WS-MODO-ADMIN            PIC X(01).
+
+      *-----------------------------------------------------------------
        LINKAGE SECTION.
       *-----------------------------------------------------------------
 
-       77 WS-OPCAO                 PIC 9(01).
+       01 WS-OPCAO                 PIC 9(02).
 
-      *================================================================= 
+      *=================================================================
        PROCEDURE DIVISION USING WS-OPCAO.
       *=================================================================
 
        EVALUATE WS-OPCAO
-               WHEN 1
-                  PERFORM CADASTRO THRU CADASTRO-FIM
-               WHEN 2
-                  PERFORM REGISTRO THRU REGISTRO-FIM
+           WHEN 1
+               PERFORM CADASTRO THRU CADASTRO-FIM
+           WHEN 2
+               PERFORM REGISTRO THRU REGISTRO-FIM
+           WHEN 3
+               PERFORM CLIENTES THRU CLIENTES-FIM
+           WHEN 4
+               PERFORM LOGIN THRU LOGIN-FIM
+           WHEN 5
+               PERFORM MERCADORIA THRU MERCADORIA-FIM
+           WHEN 6
+               PERFORM APLICACAO-CLIENTE THRU APLICACAO-CLIENTE-FIM
+           WHEN 7
+               PERFORM PARCEIRO THRU PARCEIRO-FIM
+           WHEN 8
+               PERFORM LISTA-MERCADORIA THRU LISTA-MERCADORIA-FIM
+           WHEN 9
+               PERFORM LISTA-CLIENTES THRU LISTA-CLIENTES-FIM
+           WHEN 10
+               PERFORM VENDA THRU VENDA-FIM
+           WHEN 11
+               PERFORM ASSINATURA THRU ASSINATURA-FIM
+           WHEN 12
+               PERFORM CATEGORIA THRU CATEGORIA-FIM
+           WHEN 13
+               PERFORM COPIA THRU COPIA-FIM
        END-EVALUATE.
 
        GOBACK.
 
-      *-------------------------------- 
+      *-----------------------------------
        CADASTRO.
            CALL "aluguel".
+           MOVE "CONEXAO" TO WS-LOG-PROGRAMA.
+           MOVE "DESPACHO ALUGUEL" TO WS-LOG-OPERACAO.
+           MOVE ZEROS TO WS-LOG-STATUS.
+           CALL "LOG-ERRO" USING WS-LOG-PROGRAMA WS-LOG-OPERACAO
+               WS-LOG-STATUS.
        CADASTRO-FIM.
 
-      *------------------------------- 
+      *-----------------------------------
        REGISTRO.
            CALL "registro_de_filmes".
+           MOVE "CONEXAO" TO WS-LOG-PROGRAMA.
+           MOVE "DESP REGISTRO_FILMES" TO WS-LOG-OPERACAO.
+           MOVE ZEROS TO WS-LOG-STATUS.
+           CALL "LOG-ERRO" USING WS-LOG-PROGRAMA WS-LOG-OPERACAO
+               WS-LOG-STATUS.
        REGISTRO-FIM.
-       
-       
\ No newline at end of file
+
+      *-----------------------------------
+       CLIENTES.
+           CALL "cadastro_cliente".
+           MOVE "CONEXAO" TO WS-LOG-PROGRAMA.
+           MOVE "DESP CAD_CLIENTE" TO WS-LOG-OPERACAO.
+           MOVE ZEROS TO WS-LOG-STATUS.
+           CALL "LOG-ERRO" USING WS-LOG-PROGRAMA WS-LOG-OPERACAO
+               WS-LOG-STATUS.
+       CLIENTES-FIM.
+
+      *-----------------------------------
+       LOGIN.
+           MOVE SPACES TO WS-MODO-ADMIN.
+           CALL "TELA_LOGIN" USING WS-MODO-ADMIN.
+           MOVE "CONEXAO" TO WS-LOG-PROGRAMA.
+           MOVE "DESPACHO TELA_LOGIN" TO WS-LOG-OPERACAO.
+           MOVE ZEROS TO WS-LOG-STATUS.
+           CALL "LOG-ERRO" USING WS-LOG-PROGRAMA WS-LOG-OPERACAO
+               WS-LOG-STATUS.
+       LOGIN-FIM.
+
+      *-----------------------------------
+       MERCADORIA.
+           CALL "cadmercadoria".
+           MOVE "CONEXAO" TO WS-LOG-PROGRAMA.
+           MOVE "DESP CADMERCADORIA" TO WS-LOG-OPERACAO.
+           MOVE ZEROS TO WS-LOG-STATUS.
+           CALL "LOG-ERRO" USING WS-LOG-PROGRAMA WS-LOG-OPERACAO
+               WS-LOG-STATUS.
+       MERCADORIA-FIM.
+
+      *-----------------------------------
+       APLICACAO-CLIENTE.
+           CALL "aplicacao".
+           MOVE "CONEXAO" TO WS-LOG-PROGRAMA.
+           MOVE "DESPACHO APLICACAO" TO WS-LOG-OPERACAO.
+           MOVE ZEROS TO WS-LOG-STATUS.
+           CALL "LOG-ERRO" USING WS-LOG-PROGRAMA WS-LOG-OPERACAO
+               WS-LOG-STATUS.
+       APLICACAO-CLIENTE-FIM.
+
+      *-----------------------------------
+       PARCEIRO.
+           CALL "cadastro_parceiro".
+           MOVE "CONEXAO" TO WS-LOG-PROGRAMA.
+           MOVE "DESP CAD_PARCEIRO" TO WS-LOG-OPERACAO.
+           MOVE ZEROS TO WS-LOG-STATUS.
+           CALL "LOG-ERRO" USING WS-LOG-PROGRAMA WS-LOG-OPERACAO
+               WS-LOG-STATUS.
+       PARCEIRO-FIM.
+
+      *-----------------------------------
+       LISTA-MERCADORIA.
+           CALL "relatorio_mercadoria".
+           MOVE "CONEXAO" TO WS-LOG-PROGRAMA.
+           MOVE "DESP REL_MERCADORIA" TO WS-LOG-OPERACAO.
+           MOVE ZEROS TO WS-LOG-STATUS.
+           CALL "LOG-ERRO" USING WS-LOG-PROGRAMA WS-LOG-OPERACAO
+               WS-LOG-STATUS.
+       LISTA-MERCADORIA-FIM.
+
+      *-----------------------------------
+       LISTA-CLIENTES.
+           CALL "relatorio_clientes".
+           MOVE "CONEXAO" TO WS-LOG-PROGRAMA.
+           MOVE "DESP REL_CLIENTES" TO WS-LOG-OPERACAO.
+           MOVE ZEROS TO WS-LOG-STATUS.
+           CALL "LOG-ERRO" USING WS-LOG-PROGRAMA WS-LOG-OPERACAO
+               WS-LOG-STATUS.
+       LISTA-CLIENTES-FIM.
+
+      *-----------------------------------
+       VENDA.
+           CALL "registro_venda".
+           MOVE "CONEXAO" TO WS-LOG-PROGRAMA.
+           MOVE "DESP REGISTRO_VENDA" TO WS-LOG-OPERACAO.
+           MOVE ZEROS TO WS-LOG-STATUS.
+           CALL "LOG-ERRO" USING WS-LOG-PROGRAMA WS-LOG-OPERACAO
+               WS-LOG-STATUS.
+       VENDA-FIM.
+
+      *-----------------------------------
+       ASSINATURA.
+           CALL "cadastro_assinatura".
+           MOVE "CONEXAO" TO WS-LOG-PROGRAMA.
+           MOVE "DESP CAD_ASSINATURA" TO WS-LOG-OPERACAO.
+           MOVE ZEROS TO WS-LOG-STATUS.
+           CALL "LOG-ERRO" USING WS-LOG-PROGRAMA WS-LOG-OPERACAO
+               WS-LOG-STATUS.
+       ASSINATURA-FIM.
+
+      *-----------------------------------
+       CATEGORIA.
+           CALL "cadastro_categoria".
+           MOVE "CONEXAO" TO WS-LOG-PROGRAMA.
+           MOVE "DESP CAD_CATEGORIA" TO WS-LOG-OPERACAO.
+           MOVE ZEROS TO WS-LOG-STATUS.
+           CALL "LOG-ERRO" USING WS-LOG-PROGRAMA WS-LOG-OPERACAO
+               WS-LOG-STATUS.
+       CATEGORIA-FIM.
+
+      *-----------------------------------
+       COPIA.
+           CALL "cadastro_copia".
+           MOVE "CONEXAO" TO WS-LOG-PROGRAMA.
+           MOVE "DESP CAD_COPIA" TO WS-LOG-OPERACAO.
+           MOVE ZEROS TO WS-LOG-STATUS.
+           CALL "LOG-ERRO" USING WS-LOG-PROGRAMA WS-LOG-OPERACAO
+               WS-LOG-STATUS.
+       COPIA-FIM.
