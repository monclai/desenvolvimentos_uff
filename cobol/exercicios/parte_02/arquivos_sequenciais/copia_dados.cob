@@ -40,6 +40,8 @@
       *-----------------------------------------------------------------
        77 ws-fs            pic 99.
        77 ws-fs2           pic 99.
+       77 ws-log-programa  pic x(20).
+       77 ws-log-operacao  pic x(20).
        01 ws-alu.
            02 ws-alunum    pic 9(03).
            02 ws-alunome   pic a(25).
@@ -57,12 +59,18 @@
        open input arq-entrada.
        if ws-fs <> 0
            display "erro de abertura ws-fs: " ws-fs
+           move "COPIA_DADOS" to ws-log-programa
+           move "ABERTURA ARQ-ENTRADA" to ws-log-operacao
+           call "LOG-ERRO" using ws-log-programa ws-log-operacao ws-fs
            close arq-entrada
            stop run.
 
        open output arq-saida.
-       if ws-fs2 <> 0 
+       if ws-fs2 <> 0
            display "erro de abertura ws-fs2: " ws-fs2
+           move "COPIA_DADOS" to ws-log-programa
+           move "ABERTURA ARQ-SAIDA" to ws-log-operacao
+           call "LOG-ERRO" using ws-log-programa ws-log-operacao ws-fs2
            close arq-saida
            stop run.
 
