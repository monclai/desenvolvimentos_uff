@@ -0,0 +1,215 @@
+       identification division.
+       program-id. sincroniza_dados.
+
+      *=================================================================
+      * JOB NOTURNO UNICO QUE SUBSTITUI COPIA_DADOS E ADICAO_DADOS
+      * RODANDO EM SEPARADO: COPIA ALUNOS.DAT PARA SAIDA.DAT E, NO
+      * FINAL, INCLUI O REGISTRO NOTURNO EM ALUNOS.DAT. GRAVA UM PONTO
+      * DE CONTROLE (CKPTROSTER.DAT) A CADA REGISTRO COPIADO PARA QUE,
+      * SE O JOB CAIR NO MEIO, UM REINICIO CONTINUE DE ONDE PAROU EM
+      * VEZ DE RECOPIAR REGISTROS JA GRAVADOS EM SAIDA.DAT OU INCLUIR
+      * O REGISTRO NOTURNO DUAS VEZES.
+      *=================================================================
+       environment division.
+      *=================================================================
+       input-output section.
+      *-----------------------------------------------------------------
+       file-control.
+
+       select arq-entrada
+           assign to "alunos.dat"
+           organization is line sequential
+           access is sequential
+           file status is ws-fs.
+
+       select arq-saida
+           assign to "saida.dat"
+           organization is line sequential
+           access is sequential
+           file status is ws-fs2.
+
+       select ckpt-file
+           assign to disk
+           organization is indexed
+           access mode is random
+           file status is fs-stat-ckpt
+           record key is ckpt-chave.
+
+      *=================================================================
+       data division.
+      *=================================================================
+       file section.
+      *-----------------------------------------------------------------
+
+       fd arq-entrada.
+       01 reg-data.
+           02 alu-num      pic 9(03).
+           02 alu-nome     pic a(25).
+
+       fd arq-saida.
+       01 reg-saida.
+           02 saida-nome   pic a(25).
+
+       fd ckpt-file value of file-id is "CKPTROSTER.dat".
+       copy ckpt_roster.
+
+      *-----------------------------------------------------------------
+       working-storage section.
+      *-----------------------------------------------------------------
+       77 ws-fs            pic 99.
+       77 ws-fs2           pic 99.
+       77 ws-log-programa  pic x(20).
+       77 ws-log-operacao  pic x(20).
+
+       77 fs-stat-ckpt      pic 9(02).
+           88 fs-ckpt-ok               value zeros.
+           88 fs-ckpt-nao-existe       value 35.
+
+       77 ws-data-hoje      pic 9(08).
+
+       01 ws-alu.
+           02 ws-alunum    pic 9(03).
+           02 ws-alunome   pic a(25).
+
+       01 ws-eof           pic a(01).
+
+       77 ws-contador-lido pic 9(07) value zeros.
+
+      *=================================================================
+       procedure division.
+      *=================================================================
+
+      *-----------------------------------------------------------------
+       a01-processa.
+      *-----------------------------------------------------------------
+
+       accept ws-data-hoje from date yyyymmdd.
+       perform abrir-checkpoint.
+       perform carrega-checkpoint.
+
+       open input arq-entrada.
+       if ws-fs <> 0
+           display "erro de abertura ws-fs: " ws-fs
+           move "SINCRONIZA_DADOS" to ws-log-programa
+           move "ABERTURA ARQ-ENTRADA" to ws-log-operacao
+           call "LOG-ERRO" using ws-log-programa ws-log-operacao ws-fs
+           close arq-entrada ckpt-file
+           stop run.
+
+       if ckpt-ultimo-num = zeros
+           open output arq-saida
+       else
+           open extend arq-saida
+       end-if.
+       if ws-fs2 <> 0
+           display "erro de abertura ws-fs2: " ws-fs2
+           move "SINCRONIZA_DADOS" to ws-log-programa
+           move "ABERTURA ARQ-SAIDA" to ws-log-operacao
+           call "LOG-ERRO" using ws-log-programa ws-log-operacao ws-fs2
+           close arq-entrada arq-saida ckpt-file
+           stop run.
+
+       move spaces to ws-eof.
+       perform copia-registro until ws-eof = "y".
+
+       close arq-entrada arq-saida.
+
+       if ckpt-apendice-nao
+           set ckpt-apendice-sim to true
+           perform grava-checkpoint
+           perform inclui-registro-noturno
+       end-if.
+
+       close ckpt-file.
+       stop run.
+
+      *-----------------------------------------------------------------
+      * ABRE (OU CRIA) O ARQUIVO DE PONTO DE CONTROLE
+
+       abrir-checkpoint.
+
+       open i-o ckpt-file.
+       if fs-ckpt-nao-existe
+           open output ckpt-file
+           close ckpt-file
+           open i-o ckpt-file
+       end-if.
+
+      *-----------------------------------------------------------------
+      * LE O PONTO DE CONTROLE. SE FOR DE OUTRO DIA (OU NAO EXISTIR
+      * AINDA), COMECA A SINCRONIZACAO DO ZERO; SE FOR DE HOJE, RETOMA
+      * DO ULTIMO REGISTRO JA COPIADO PARA SAIDA.DAT
+
+       carrega-checkpoint.
+
+       move 1 to ckpt-chave.
+       read ckpt-file
+       invalid key
+           perform zera-checkpoint
+           go to carrega-checkpoint-fim
+       end-read.
+       if ckpt-data not equal ws-data-hoje
+           perform zera-checkpoint
+       end-if.
+       carrega-checkpoint-fim.
+
+      *-----------------------------------------------------------------
+
+       zera-checkpoint.
+
+       move 1 to ckpt-chave.
+       move ws-data-hoje to ckpt-data.
+       move zeros to ckpt-ultimo-num.
+       move zeros to ckpt-qtd-copiados.
+       set ckpt-apendice-nao to true.
+
+      *-----------------------------------------------------------------
+      * COPIA UM REGISTRO DE ALUNOS.DAT PARA SAIDA.DAT E ATUALIZA O
+      * PONTO DE CONTROLE; PULA OS REGISTROS JA COPIADOS EM UMA
+      * TENTATIVA ANTERIOR. O PULO E PELA POSICAO DO REGISTRO NO
+      * ARQUIVO (WS-CONTADOR-LIDO CONTRA CKPT-QTD-COPIADOS), NAO PELO
+      * VALOR DE ALU-NUM, JA QUE ALUNOS.DAT NAO TEM GARANTIA DE VIR EM
+      * ORDEM CRESCENTE DE MATRICULA.
+
+       copia-registro.
+
+       read arq-entrada into ws-alu
+           at end
+               move "y" to ws-eof
+               go to copia-registro-fim
+           not end
+               continue
+       end-read.
+       add 1 to ws-contador-lido.
+       if ws-contador-lido not > ckpt-qtd-copiados
+           go to copia-registro-fim
+       end-if.
+       display ws-alu.
+       move ws-alunome to saida-nome.
+       write reg-saida.
+       move ws-alunum to ckpt-ultimo-num.
+       move ws-contador-lido to ckpt-qtd-copiados.
+       perform grava-checkpoint.
+       copia-registro-fim.
+
+      *-----------------------------------------------------------------
+      * GRAVA O PONTO DE CONTROLE COM O ULTIMO REGISTRO COPIADO
+
+       grava-checkpoint.
+
+       rewrite ckpt-rec
+       invalid key
+           write ckpt-rec
+       end-rewrite.
+
+      *-----------------------------------------------------------------
+      * INCLUI O REGISTRO NOTURNO EM ALUNOS.DAT (MESMO REGISTRO QUE
+      * ADICAO_DADOS INCLUIA), UMA UNICA VEZ POR DIA
+
+       inclui-registro-noturno.
+
+       open extend arq-entrada.
+       move 115 to alu-num.
+       move "MESTRE LEE" to alu-nome.
+       write reg-data.
+       close arq-entrada.
