@@ -0,0 +1,51 @@
+       identification division.
+       program-id. menu_principal_sistema.
+
+      *=================================================================
+      * PONTO DE ENTRADA UNICO DO SISTEMA: ANTES SO EXISTIAM DOIS
+      * PROGRAMAS TOPO-DE-PILHA SEPARADOS (TELA_INICIAL PARA A LOCADORA
+      * E MENU_PRINCIPAL_LOJA PARA A LOJA), CADA UM RODADO DIRETO, SEM
+      * NENHUM MENU EM COMUM. AQUI O ATENDENTE ESCOLHE LOCACAO OU LOJA
+      * NA MESMA TELA DE ABERTURA, EM VEZ DE PRECISAR SABER DE ANTEMAO
+      * QUAL PROGRAMA RODAR PARA CADA ATENDIMENTO.
+      *=================================================================
+
+       data division.
+
+       working-storage section.
+
+       77 opcao pic 9(01) value zero.
+
+       screen section.
+
+       01 menu-principal.
+           02 blank screen.
+           02 line 1 col 1 value "------------------------------------".
+           02 line 2 col 6 value "Sistema Video Locadora & Loja".
+           02 line 3 col 1 value "------------------------------------".
+           02 line 4 col 33 value "Menu principal".
+           02 line 7 col 10 value "[1] Locacao de filmes".
+           02 line 8 col 10 value "[2] Compra e venda de mercadoria".
+           02 line 9 col 10 value "[0] Sair sistema".
+           02 line 11 col 10 value "Digite a opcao desejada:  ".
+           02 line 11 col 35 pic 9 using opcao auto.
+
+       procedure division.
+
+       inicio.
+           display menu-principal.
+           accept menu-principal.
+           evaluate opcao
+               when 1
+                   call "TELA_INICIAL"
+                   go to inicio
+               when 2
+                   call "menu_principal_loja"
+                   go to inicio
+               when 0
+                   stop run
+               when other
+                  go to inicio
+           end-evaluate.
+
+           stop run.
