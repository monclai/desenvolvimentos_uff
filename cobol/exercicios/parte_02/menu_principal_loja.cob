@@ -6,7 +6,7 @@
        working-storage section.
        
        77 opcao pic 9(01) value zero.
-       77 dummy pic x(01).
+       77 cod-modulo pic 9(02) value zero.
 
        screen section.
 
@@ -21,7 +21,8 @@
            02 line 9 col 10 value "[3] Cadastro vendedor/comprador".
            02 line 10 col 10 value "[4] Listagem de mercadoria".
            02 line 11 col 10 value "[5] Listagem de cliente".
-           02 line 12 col 10 value "[6] Sair sistema".
+           02 line 12 col 10 value "[6] Registrar venda".
+           02 line 13 col 10 value "[7] Sair sistema".
            02 line 15 col 10 value "Digite a opcao desejada:  ".
            02 line 15 col 35 pic 9 using opcao auto.
 
@@ -32,14 +33,30 @@
            accept menu-principal.
            evaluate opcao
                when 1
-                  display " cadastro de mecadoria selecionado"
-                   accept dummy                   
-                  go to inicio
+                   move 5 to cod-modulo
+                   call "CONEXAO" using cod-modulo
+                   go to inicio
                 when 2
-                   display " cadastro de cliente selecionado"
-                   accept dummy                   
+                   move 6 to cod-modulo
+                   call "CONEXAO" using cod-modulo
+                   go to inicio
+                when 3
+                   move 7 to cod-modulo
+                   call "CONEXAO" using cod-modulo
+                   go to inicio
+                when 4
+                   move 8 to cod-modulo
+                   call "CONEXAO" using cod-modulo
+                   go to inicio
+                when 5
+                   move 9 to cod-modulo
+                   call "CONEXAO" using cod-modulo
                    go to inicio
                 when 6
+                   move 10 to cod-modulo
+                   call "CONEXAO" using cod-modulo
+                   go to inicio
+                when 7
                    stop run
                when other
                   go to inicio
