@@ -0,0 +1,352 @@
+       identification division.
+       program-id. aplicacao.
+
+      *=================================================================
+      * CADASTRO DE CLIENTES DA LOJA (MERCADORIA/BALCAO). USA O MESMO
+      * FUNC.DAT/CLIENTE.CPY DO MODULO DE LOCADORA, EM VEZ DE MANTER UM
+      * ARQUIVO DE CLIENTES SEPARADO - AS DUAS PONTAS DA CASA (ALUGUEL
+      * E BALCAO) ATENDEM O MESMO PUBLICO, E O CADASTRO JA TEM CPF COM
+      * DIGITO VERIFICADOR VALIDADO. O CLIENTE SO FICA COM SENHA/LOGIN
+      * SE FOR CADASTRADO PELO CADASTRO_CLIENTE DO LADO DA LOCADORA;
+      * AQUI A SENHA FICA EM BRANCO, JA QUE O BALCAO NAO TEM TELA DE
+      * LOGIN.
+      *=================================================================
+       environment division.
+      *=================================================================
+       input-output section.
+      *-----------------------------------------------------------------
+       file-control.
+
+       select file1
+           assign to disk
+           organization is indexed
+           access mode is random
+           file status is fs-stat
+           record key is fs-key.
+
+      *=================================================================
+       data division.
+      *=================================================================
+       file section.
+      *-----------------------------------------------------------------
+
+       FD FILE1 VALUE OF FILE-ID IS "FUNC.dat".
+       copy cliente.
+
+      *-----------------------------------------------------------------
+       working-storage section.
+      *-----------------------------------------------------------------
+
+       01 ws-modulo.
+           02 filler           pic x(11)   value "cliente-lj-".
+           02 ws-op            pic x(20)   value spaces.
+
+       77 ws-opcao             pic x.
+           88 e-incluir                value is "1".
+           88 e-consultar              value is "2".
+           88 e-alterar                value is "3".
+           88 e-excluir                value is "4".
+           88 e-encerrar               value is "X" "x".
+
+       77 fs-stat              pic 9(02).
+           88 fs-ok                    value zeros.
+           88 fs-cancela               value 99.
+           88 fs-nao-existe            value 35.
+
+       77 ws-erro              pic x.
+           88 e-sim                    values are "S" "s".
+
+       77 ws-cpf-valido         pic x.
+           88 cpf-valido                value "S".
+       77 ws-cpf-11             pic 9(11).
+
+       77 ws-numl              pic 999.
+       77 ws-numc              pic 999.
+       77 cor-fundo            pic 9       value 4.
+       77 cor-frente           pic 9       value 6.
+
+       77 ws-status            pic x(30).
+       77 ws-msgerro           pic x(80).
+
+       copy screenio.
+
+      *-----------------------------------------------------------------
+       screen section.
+      *-----------------------------------------------------------------
+
+       01 SS-CLS.
+           05 SS-FILLER.
+               10 BLANK SCREEN.
+               10 LINE 01 COLUMN 01 ERASE EOL
+               BACKGROUND-COLOR COR-FUNDO.
+               10 LINE WS-NUML COLUMN 01 ERASE EOL
+               BACKGROUND-COLOR COR-FUNDO.
+           05 SS-CABECALHO.
+               10 LINE 01 COLUMN 02 PIC X(31) FROM WS-MODULO
+               HIGHLIGHT FOREGROUND-COLOR COR-FRENTE
+               BACKGROUND-COLOR COR-FUNDO.
+           05 SS-STATUS.
+               10 LINE WS-NUML COLUMN 2 ERASE EOL PIC X(30)
+               FROM WS-STATUS HIGHLIGHT
+               FOREGROUND-COLOR COR-FRENTE
+               BACKGROUND-COLOR COR-FUNDO.
+
+       01 SS-MENU FOREGROUND-COLOR 6.
+           05 LINE 07 COLUMN 15 VALUE "1 - INCLUIR".
+           05 LINE 08 COLUMN 15 VALUE "2 - CONSULTAR".
+           05 LINE 09 COLUMN 15 VALUE "3 - ALTERAR".
+           05 LINE 10 COLUMN 15 VALUE "4 - EXCLUIR".
+           05 LINE 11 COLUMN 15 VALUE "X - ENCERRAR".
+           05 LINE 13 COLUMN 15 VALUE "OPCAO: ".
+           05 LINE 13 COL PLUS 1 USING WS-OPCAO AUTO.
+
+       01 SS-TELA-REGISTRO.
+           05 SS-CHAVE FOREGROUND-COLOR 2.
+               10 LINE 10 COLUMN 10 VALUE "IDENTIFICACAO:".
+               10 COLUMN PLUS 2 PIC 9(03) USING fs-id.
+           05 SS-DADOS.
+               10 LINE 11 COLUMN 10 VALUE " NOME:".
+               10 COLUMN PLUS 2 PIC X(40) USING FS-NOME.
+               10 LINE 12 COLUMN 10 VALUE "TIPO (F=FISICA/J=JURIDICA):".
+               10 COLUMN PLUS 2 PIC X(01) USING FS-TIPO-PESSOA.
+               10 LINE 13 COLUMN 10 VALUE "CPF/CNPJ:".
+               10 COLUMN PLUS 2 PIC 9(14) USING FS-CPF.
+               10 LINE 14 COLUMN 10 VALUE "TELEFONE:".
+               10 COLUMN PLUS 2 PIC 9(11) USING FS-TELEFONE.
+
+       01 SS-ERRO.
+           05 FILLER FOREGROUND-COLOR 4 BACKGROUND-COLOR 1 HIGHLIGHT.
+               10 LINE WS-NUML COLUMN 2 PIC X(80) FROM WS-MSGERRO BELL.
+               10 COLUMN PLUS 2 TO WS-ERRO.
+
+      *=================================================================
+       PROCEDURE DIVISION.
+      *=================================================================
+
+       INICIO.
+
+           SET ENVIRONMENT 'COB_SCREEN_EXCEPTIONS' TO 'Y'.
+           SET ENVIRONMENT 'COB_SCREEN_ESC' TO 'Y'.
+           SET ENVIRONMENT 'ESCDELAY' TO '25'.
+           ACCEPT WS-NUML FROM LINES
+           ACCEPT WS-NUMC FROM COLUMNS
+           PERFORM ABRIR-ARQUIVOS
+           PERFORM UNTIL E-ENCERRAR
+               MOVE "CADASTRO DE CLIENTES - LOJA" TO WS-OP
+               MOVE "ESCOLHA A OPCAO" TO WS-STATUS
+               MOVE SPACES TO WS-OPCAO
+               DISPLAY SS-CLS
+               ACCEPT SS-MENU
+               EVALUATE TRUE
+                   WHEN E-INCLUIR
+                       PERFORM INCLUI THRU INCLUI-FIM
+                   WHEN E-CONSULTAR
+                       PERFORM CONSULTA THRU CONSULTA-FIM
+                   WHEN E-ALTERAR
+                       PERFORM ALTERA THRU ALTERA-FIM
+                   WHEN E-EXCLUIR
+                       PERFORM EXCLUI THRU EXCLUI-FIM
+               END-EVALUATE
+           END-PERFORM.
+
+       FINALIZA.
+
+       CLOSE FILE1.
+       GOBACK.
+
+      * -----------------------------------
+
+       INCLUI.
+           MOVE "INCLUSAO" TO WS-OP.
+           MOVE "ESC PARA ENCERRAR" TO WS-STATUS.
+           DISPLAY SS-CLS.
+           MOVE SPACES TO FILE1-REC.
+           MOVE "F" TO FS-TIPO-PESSOA.
+           MOVE 1 TO FS-FILIAL.
+           MOVE ZEROS TO FS-TENTATIVAS.
+           MOVE SPACES TO FS-BLOQUEADO.
+           MOVE SPACES TO FS-CREDITO-BLOQUEADO.
+
+           INCLUI-LOOP.
+           ACCEPT SS-TELA-REGISTRO.
+           IF COB-CRT-STATUS = COB-SCR-ESC
+               GO INCLUI-FIM
+           END-IF
+           IF FS-NOME EQUAL SPACES
+               MOVE "FAVOR INFORMAR O NOME" TO WS-MSGERRO
+               PERFORM MOSTRA-ERRO
+               GO INCLUI-LOOP
+           END-IF
+           IF NOT (FS-PESSOA-FISICA OR FS-PESSOA-JURIDICA)
+               MOVE "TIPO DEVE SER F (FISICA) OU J (JURIDICA)"
+                   TO WS-MSGERRO
+               PERFORM MOSTRA-ERRO
+               GO INCLUI-LOOP
+           END-IF
+           PERFORM VALIDA-CPF THRU VALIDA-CPF-FIM.
+           IF NOT CPF-VALIDO
+               MOVE "CPF/CNPJ INVALIDO" TO WS-MSGERRO
+               PERFORM MOSTRA-ERRO
+               GO INCLUI-LOOP
+           END-IF
+           MOVE SPACES TO FS-SENHA.
+           MOVE "S" TO FS-ATIVO.
+           ACCEPT FS-DATA-CADASTRO FROM DATE YYYYMMDD.
+           WRITE FILE1-REC
+           INVALID KEY
+           MOVE "REGISTRO JA CADASTRADO" TO WS-MSGERRO
+           PERFORM MOSTRA-ERRO
+           END-WRITE.
+           GO INCLUI.
+       INCLUI-FIM.
+
+      * -----------------------------------
+
+       CONSULTA.
+           MOVE "CONSULTA" TO WS-OP.
+           MOVE "ESC PARA ENCERRAR" TO WS-STATUS.
+           DISPLAY SS-CLS.
+           CONSULTA-LOOP.
+           MOVE SPACES TO FILE1-REC.
+           DISPLAY SS-TELA-REGISTRO.
+           PERFORM LE-CLIENTE THRU LE-CLIENTE-FIM.
+           IF FS-CANCELA
+               GO CONSULTA-FIM
+           END-IF
+           IF FS-OK
+               DISPLAY SS-DADOS
+               MOVE "PRESSIONE ENTER" TO WS-MSGERRO
+               PERFORM MOSTRA-ERRO
+           END-IF.
+           GO CONSULTA-LOOP.
+       CONSULTA-FIM.
+
+      * -----------------------------------
+
+       ALTERA.
+           MOVE "ALTERACAO" TO WS-OP.
+           MOVE "ESC PARA ENCERRAR" TO WS-STATUS.
+           DISPLAY SS-CLS.
+           ALTERA-LOOP.
+           MOVE SPACES TO FILE1-REC.
+           DISPLAY SS-TELA-REGISTRO.
+           PERFORM LE-CLIENTE THRU LE-CLIENTE-FIM.
+           IF FS-CANCELA
+               GO TO ALTERA-FIM
+           END-IF
+           IF FS-OK
+               ACCEPT SS-DADOS
+               IF COB-CRT-STATUS = COB-SCR-ESC
+               GO ALTERA-LOOP
+           END-IF
+           ELSE
+               GO ALTERA-LOOP
+           END-IF
+           IF NOT (FS-PESSOA-FISICA OR FS-PESSOA-JURIDICA)
+               MOVE "TIPO DEVE SER F (FISICA) OU J (JURIDICA)"
+                   TO WS-MSGERRO
+               PERFORM MOSTRA-ERRO
+               GO ALTERA-LOOP
+           END-IF
+           PERFORM VALIDA-CPF THRU VALIDA-CPF-FIM.
+           IF NOT CPF-VALIDO
+               MOVE "CPF/CNPJ INVALIDO" TO WS-MSGERRO
+               PERFORM MOSTRA-ERRO
+               GO ALTERA-LOOP
+           END-IF
+           REWRITE FILE1-REC
+           INVALID KEY
+           MOVE "ERRO AO GRAVAR" TO WS-MSGERRO
+           PERFORM MOSTRA-ERRO
+           NOT INVALID KEY
+           CONTINUE
+           END-REWRITE.
+           GO ALTERA-LOOP.
+       ALTERA-FIM.
+
+      * -----------------------------------
+
+       EXCLUI.
+           MOVE "EXCLUSAO" TO WS-OP.
+           MOVE "ESC PARA ENCERRAR" TO WS-STATUS.
+           DISPLAY SS-CLS.
+           MOVE SPACES TO FILE1-REC.
+           DISPLAY SS-TELA-REGISTRO.
+           PERFORM LE-CLIENTE THRU LE-CLIENTE-FIM.
+           IF FS-CANCELA
+               GO EXCLUI-FIM
+           END-IF
+           IF NOT FS-OK
+               GO EXCLUI
+           END-IF
+           DISPLAY SS-DADOS.
+           IF FS-ATIVO-NAO
+               MOVE "CLIENTE JA ESTA DESATIVADO" TO WS-MSGERRO
+               PERFORM MOSTRA-ERRO
+               GO EXCLUI-FIM
+           END-IF
+           MOVE "N" TO WS-ERRO.
+           MOVE "CONFIRMA A EXCLUSAO (S/N)?" TO WS-MSGERRO.
+           ACCEPT SS-ERRO.
+           IF NOT E-SIM
+               GO EXCLUI-FIM
+           END-IF
+           MOVE "N" TO FS-ATIVO.
+           REWRITE FILE1-REC
+           INVALID KEY
+           MOVE "ERRO AO EXCLUIR" TO WS-MSGERRO
+           PERFORM MOSTRA-ERRO
+           END-REWRITE.
+       EXCLUI-FIM.
+
+      * -----------------------------------
+      * CONFERE OS DIGITOS VERIFICADORES DO DOCUMENTO DIGITADO. PESSOA
+      * FISICA USA A SUBROTINA VALIDA-CPF (MESMO ALGORITMO DE CPF.COB);
+      * PESSOA JURIDICA USA A SUBROTINA VALIDA-CNPJ, QUE SEGUE O MESMO
+      * MOLDE PARA OS 14 DIGITOS DO CNPJ.
+
+       VALIDA-CPF.
+           IF FS-PESSOA-JURIDICA
+               CALL "VALIDA-CNPJ" USING FS-CPF, WS-CPF-VALIDO
+           ELSE
+               MOVE FS-CPF TO WS-CPF-11
+               CALL "VALIDA-CPF" USING WS-CPF-11, WS-CPF-VALIDO
+           END-IF.
+       VALIDA-CPF-FIM.
+
+      * -----------------------------------
+      * LE CLIENTE E MOSTRA MENSAGEM SE CHAVE NAO EXISTE
+
+       LE-CLIENTE.
+
+           ACCEPT SS-CHAVE.
+           IF NOT COB-CRT-STATUS = COB-SCR-ESC
+               READ FILE1
+               INVALID KEY
+               MOVE "REGISTRO NAO ENCONTRADO" TO WS-MSGERRO
+               PERFORM MOSTRA-ERRO
+               END-READ
+               ELSE
+                   MOVE 99 to FS-STAT
+           END-IF.
+
+       LE-CLIENTE-FIM.
+
+      * -----------------------------------
+      * ABRE ARQUIVOS PARA ENTRADA E SAIDA
+
+       ABRIR-ARQUIVOS.
+           OPEN I-O FILE1
+           IF FS-NAO-EXISTE THEN
+               OPEN OUTPUT FILE1
+               CLOSE FILE1
+               OPEN I-O FILE1
+           END-IF.
+
+      * -----------------------------------
+      * MOSTRA MENSAGEM, ESPERA ENTER, ATUALIZA BARRA STATUS
+
+       MOSTRA-ERRO.
+           DISPLAY SS-ERRO
+           ACCEPT SS-ERRO
+           DISPLAY SS-STATUS.
