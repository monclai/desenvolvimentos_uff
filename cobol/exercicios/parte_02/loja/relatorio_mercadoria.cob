@@ -0,0 +1,145 @@
+       identification division.
+       program-id. relatorio_mercadoria.
+
+      *=================================================================
+      * BATCH QUE LISTA TODA A MERCADORIA ATIVA, ORDENADA POR
+      * DESCRICAO, PARA CONFERENCIA FISICA DE ESTOQUE NO BALCAO.
+      *=================================================================
+       environment division.
+      *=================================================================
+       input-output section.
+      *-----------------------------------------------------------------
+       file-control.
+
+       select mercadoria-file
+           assign to disk
+           organization is indexed
+           access mode is sequential
+           file status is fs-stat
+           record key is fs-key.
+
+       select relatorio-file
+           assign to disk
+           organization is line sequential
+           access mode is sequential
+           file status is fs-stat-rel.
+
+       select work-file
+           assign to "MERCADORIA.srt"
+           organization is line sequential
+           access mode is sequential.
+
+      *=================================================================
+       data division.
+      *=================================================================
+       file section.
+      *-----------------------------------------------------------------
+
+       fd mercadoria-file value of file-id is "MERCADORIA.dat".
+       copy mercadoria.
+
+       fd relatorio-file value of file-id is "MERCADORIA_LST.dat".
+       01 relatorio-linha             pic x(80).
+
+       sd work-file.
+       01 ws-registro-ordenado.
+           02 ws-ord-descricao         pic x(40).
+           02 ws-ord-codigo            pic 9(05).
+           02 ws-ord-preco             pic 9(05)v99.
+           02 ws-ord-qtd-estoque       pic 9(05).
+
+      *-----------------------------------------------------------------
+       working-storage section.
+      *-----------------------------------------------------------------
+
+       77 fs-stat              pic 9(02).
+           88 fs-ok                    value zeros.
+           88 fs-nao-existe            value 35.
+           88 fs-fim                   value 10.
+
+       77 fs-stat-rel          pic 9(02).
+           88 fs-rel-ok                value zeros.
+
+       77 ws-total-itens       pic 9(05) value zeros.
+
+       01 ws-linha.
+           02 ws-lin-descricao     pic x(40).
+           02 filler               pic x(02) value spaces.
+           02 ws-lin-preco         pic zzzz9.99.
+           02 filler               pic x(02) value spaces.
+           02 ws-lin-qtd           pic zzzz9.
+           02 filler               pic x(15) value spaces.
+
+      *=================================================================
+       PROCEDURE DIVISION.
+      *=================================================================
+
+       INICIO.
+
+           OPEN INPUT MERCADORIA-FILE.
+           IF FS-NAO-EXISTE
+               CLOSE MERCADORIA-FILE
+               DISPLAY "NENHUMA MERCADORIA CADASTRADA - NADA A LISTAR"
+               STOP RUN
+           END-IF
+           CLOSE MERCADORIA-FILE.
+
+           OPEN OUTPUT RELATORIO-FILE.
+
+           SORT WORK-FILE ON ASCENDING KEY WS-ORD-DESCRICAO
+               INPUT PROCEDURE IS SELECIONA-ATIVOS
+               OUTPUT PROCEDURE IS GRAVA-RELATORIO.
+
+           CLOSE RELATORIO-FILE.
+           DISPLAY "TOTAL DE ITENS LISTADOS: " WS-TOTAL-ITENS.
+           STOP RUN.
+
+      * -----------------------------------
+      * PERCORRE O CADASTRO DE MERCADORIA E ENTREGA AO SORT SO OS ITENS
+      * ATIVOS.
+
+       SELECIONA-ATIVOS.
+           OPEN INPUT MERCADORIA-FILE.
+           MOVE ZEROS TO FS-STAT.
+           PERFORM SELECIONA-ATIVOS-LOOP UNTIL FS-FIM.
+           CLOSE MERCADORIA-FILE.
+
+       SELECIONA-ATIVOS-LOOP.
+           READ MERCADORIA-FILE
+           AT END
+               MOVE 10 TO FS-STAT
+               GO SELECIONA-ATIVOS-LOOP-FIM
+           END-READ.
+           IF FS-ATIVO-NAO
+               GO SELECIONA-ATIVOS-LOOP-FIM
+           END-IF
+           MOVE FS-DESCRICAO      TO WS-ORD-DESCRICAO.
+           MOVE FS-CODIGO         TO WS-ORD-CODIGO.
+           MOVE FS-PRECO          TO WS-ORD-PRECO.
+           MOVE FS-QTD-ESTOQUE    TO WS-ORD-QTD-ESTOQUE.
+           RELEASE WS-REGISTRO-ORDENADO.
+       SELECIONA-ATIVOS-LOOP-FIM.
+
+      * -----------------------------------
+      * RECEBE DO SORT OS REGISTROS JA EM ORDEM DE DESCRICAO E GRAVA A
+      * LINHA DO RELATORIO.
+
+       GRAVA-RELATORIO.
+           MOVE ZEROS TO FS-STAT.
+           PERFORM GRAVA-RELATORIO-LOOP UNTIL FS-FIM.
+
+       GRAVA-RELATORIO-LOOP.
+           RETURN WORK-FILE
+           AT END
+               MOVE 10 TO FS-STAT
+               GO GRAVA-RELATORIO-LOOP-FIM
+           END-RETURN.
+           MOVE SPACES TO WS-LINHA.
+           MOVE WS-ORD-DESCRICAO   TO WS-LIN-DESCRICAO.
+           MOVE WS-ORD-PRECO       TO WS-LIN-PRECO.
+           MOVE WS-ORD-QTD-ESTOQUE TO WS-LIN-QTD.
+           MOVE WS-LINHA TO RELATORIO-LINHA.
+           WRITE RELATORIO-LINHA.
+           DISPLAY WS-LINHA.
+           ADD 1 TO WS-TOTAL-ITENS.
+       GRAVA-RELATORIO-LOOP-FIM.
