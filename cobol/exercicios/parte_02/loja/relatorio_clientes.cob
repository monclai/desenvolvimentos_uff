@@ -0,0 +1,147 @@
+       identification division.
+       program-id. relatorio_clientes.
+
+      *=================================================================
+      * BATCH QUE LISTA OS CLIENTES CADASTRADOS EM FUNC.DAT, ORDENADOS
+      * POR NOME, COM TELEFONE E DATA DE CADASTRO, PARA A LISTA DE
+      * MALA-DIRETA DE PROMOCOES SAZONAIS.
+      *=================================================================
+       environment division.
+      *=================================================================
+       input-output section.
+      *-----------------------------------------------------------------
+       file-control.
+
+       select cliente-file
+           assign to disk
+           organization is indexed
+           access mode is sequential
+           file status is fs-stat
+           record key is fs-key.
+
+       select relatorio-file
+           assign to disk
+           organization is line sequential
+           access mode is sequential
+           file status is fs-stat-rel.
+
+       select work-file
+           assign to "CLIENTES.srt"
+           organization is line sequential
+           access mode is sequential.
+
+      *=================================================================
+       data division.
+      *=================================================================
+       file section.
+      *-----------------------------------------------------------------
+
+       fd cliente-file value of file-id is "FUNC.dat".
+       copy cliente.
+
+       fd relatorio-file value of file-id is "CLIENTES_LST.dat".
+       01 relatorio-linha             pic x(80).
+
+       sd work-file.
+       01 ws-registro-ordenado.
+           02 ws-ord-nome              pic x(40).
+           02 ws-ord-telefone          pic 9(11).
+           02 ws-ord-data-cadastro     pic 9(08).
+
+      *-----------------------------------------------------------------
+       working-storage section.
+      *-----------------------------------------------------------------
+
+       77 fs-stat              pic 9(02).
+           88 fs-ok                    value zeros.
+           88 fs-nao-existe            value 35.
+           88 fs-fim                   value 10.
+
+       77 fs-stat-rel          pic 9(02).
+           88 fs-rel-ok                value zeros.
+
+       77 ws-total-clientes    pic 9(05) value zeros.
+
+       01 ws-linha.
+           02 ws-lin-nome          pic x(40).
+           02 filler               pic x(02) value spaces.
+           02 ws-lin-telefone      pic 9(11).
+           02 filler               pic x(02) value spaces.
+           02 ws-lin-data          pic 9(08).
+           02 filler               pic x(15) value spaces.
+
+      *=================================================================
+       PROCEDURE DIVISION.
+      *=================================================================
+
+       INICIO.
+
+           OPEN INPUT CLIENTE-FILE.
+           IF FS-NAO-EXISTE
+               CLOSE CLIENTE-FILE
+               DISPLAY "NENHUM CLIENTE CADASTRADO - NADA A LISTAR"
+               STOP RUN
+           END-IF
+           CLOSE CLIENTE-FILE.
+
+           OPEN OUTPUT RELATORIO-FILE.
+
+           SORT WORK-FILE ON ASCENDING KEY WS-ORD-NOME
+               INPUT PROCEDURE IS SELECIONA-CLIENTES
+               OUTPUT PROCEDURE IS GRAVA-RELATORIO.
+
+           CLOSE RELATORIO-FILE.
+           DISPLAY "TOTAL DE CLIENTES LISTADOS: " WS-TOTAL-CLIENTES.
+           STOP RUN.
+
+      * -----------------------------------
+      * PERCORRE FUNC.DAT E ENTREGA AO SORT NOME/TELEFONE/DATA DE
+      * CADASTRO DE CADA CLIENTE.
+
+       SELECIONA-CLIENTES.
+           OPEN INPUT CLIENTE-FILE.
+           MOVE ZEROS TO FS-STAT.
+           PERFORM SELECIONA-CLIENTES-LOOP UNTIL FS-FIM.
+           CLOSE CLIENTE-FILE.
+
+       SELECIONA-CLIENTES-LOOP.
+           READ CLIENTE-FILE
+           AT END
+               MOVE 10 TO FS-STAT
+               GO SELECIONA-CLIENTES-LOOP-FIM
+           END-READ.
+           IF FS-NOME EQUAL SPACES
+               GO SELECIONA-CLIENTES-LOOP-FIM
+           END-IF
+           IF FS-ATIVO-NAO
+               GO SELECIONA-CLIENTES-LOOP-FIM
+           END-IF
+           MOVE FS-NOME            TO WS-ORD-NOME.
+           MOVE FS-TELEFONE        TO WS-ORD-TELEFONE.
+           MOVE FS-DATA-CADASTRO   TO WS-ORD-DATA-CADASTRO.
+           RELEASE WS-REGISTRO-ORDENADO.
+       SELECIONA-CLIENTES-LOOP-FIM.
+
+      * -----------------------------------
+      * RECEBE DO SORT OS REGISTROS JA EM ORDEM DE NOME E GRAVA A
+      * LINHA DO RELATORIO.
+
+       GRAVA-RELATORIO.
+           MOVE ZEROS TO FS-STAT.
+           PERFORM GRAVA-RELATORIO-LOOP UNTIL FS-FIM.
+
+       GRAVA-RELATORIO-LOOP.
+           RETURN WORK-FILE
+           AT END
+               MOVE 10 TO FS-STAT
+               GO GRAVA-RELATORIO-LOOP-FIM
+           END-RETURN.
+           MOVE SPACES TO WS-LINHA.
+           MOVE WS-ORD-NOME            TO WS-LIN-NOME.
+           MOVE WS-ORD-TELEFONE        TO WS-LIN-TELEFONE.
+           MOVE WS-ORD-DATA-CADASTRO   TO WS-LIN-DATA.
+           MOVE WS-LINHA TO RELATORIO-LINHA.
+           WRITE RELATORIO-LINHA.
+           DISPLAY WS-LINHA.
+           ADD 1 TO WS-TOTAL-CLIENTES.
+       GRAVA-RELATORIO-LOOP-FIM.
