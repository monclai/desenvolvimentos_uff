@@ -0,0 +1,315 @@
+       identification division.
+       program-id. registro_venda.
+
+      *=================================================================
+      * TELA DE VENDA DE BALCAO. REGISTRA ITEM/QUANTIDADE/CLIENTE/
+      * PRECO NO LIVRO-CAIXA DE VENDAS (VENDA.DAT) E BAIXA O ESTOQUE
+      * DA MERCADORIA VENDIDA.
+      *=================================================================
+       environment division.
+      *=================================================================
+       input-output section.
+      *-----------------------------------------------------------------
+       file-control.
+
+       select venda-file
+           assign to disk
+           organization is indexed
+           access mode is dynamic
+           file status is fs-stat
+           record key is vd-key.
+
+       select mercadoria-file
+           assign to disk
+           organization is indexed
+           access mode is random
+           file status is fs-stat-mercadoria
+           record key is fs-key.
+
+       select cliente-file
+           assign to disk
+           organization is indexed
+           access mode is random
+           file status is fs-stat-cliente
+           record key is cli-key.
+
+      *=================================================================
+       data division.
+      *=================================================================
+       file section.
+      *-----------------------------------------------------------------
+
+       fd venda-file value of file-id is "VENDA.dat".
+       copy venda.
+
+       fd mercadoria-file value of file-id is "MERCADORIA.dat".
+       copy mercadoria.
+
+       fd cliente-file value of file-id is "FUNC.dat".
+       copy cliente replacing ==FILE1-REC==     by ==CLI-REC==
+                              ==FS-KEY==        by ==CLI-KEY==
+                              ==FS-ID==         by ==CLI-ID==
+                              ==FS-NOME==       by ==CLI-NOME==
+                              ==FS-SENHA==      by ==CLI-SENHA==
+                              ==FS-ATIVO-SIM==  by ==CLI-ATIVO-SIM==
+                              ==FS-ATIVO-NAO==  by ==CLI-ATIVO-NAO==
+                              ==FS-ATIVO==      by ==CLI-ATIVO==.
+
+      *-----------------------------------------------------------------
+       working-storage section.
+      *-----------------------------------------------------------------
+
+       01 ws-modulo.
+           02 filler           pic x(11)   value "vendas-".
+           02 ws-op            pic x(20)   value spaces.
+
+       77 ws-opcao             pic x.
+           88 e-incluir                value is "1".
+           88 e-consultar              value is "2".
+           88 e-encerrar               value is "X" "x".
+
+       77 fs-stat              pic 9(02).
+           88 fs-ok                    value zeros.
+           88 fs-cancela               value 99.
+           88 fs-nao-existe            value 35.
+
+       77 fs-stat-mercadoria   pic 9(02).
+           88 fs-mercadoria-ok         value zeros.
+           88 fs-mercadoria-nao-existe value 35.
+
+       77 fs-stat-cliente      pic 9(02).
+           88 fs-cliente-ok            value zeros.
+           88 fs-cliente-nao-existe    value 35.
+
+       77 ws-erro              pic x.
+
+       77 ws-numl              pic 999.
+       77 ws-numc              pic 999.
+       77 cor-fundo            pic 9       value 4.
+       77 cor-frente           pic 9       value 6.
+
+       77 ws-status            pic x(30).
+       77 ws-msgerro           pic x(80).
+
+       copy screenio.
+
+      *-----------------------------------------------------------------
+       screen section.
+      *-----------------------------------------------------------------
+
+       01 SS-CLS.
+           05 SS-FILLER.
+               10 BLANK SCREEN.
+               10 LINE 01 COLUMN 01 ERASE EOL
+               BACKGROUND-COLOR COR-FUNDO.
+               10 LINE WS-NUML COLUMN 01 ERASE EOL
+               BACKGROUND-COLOR COR-FUNDO.
+           05 SS-CABECALHO.
+               10 LINE 01 COLUMN 02 PIC X(31) FROM WS-MODULO
+               HIGHLIGHT FOREGROUND-COLOR COR-FRENTE
+               BACKGROUND-COLOR COR-FUNDO.
+           05 SS-STATUS.
+               10 LINE WS-NUML COLUMN 2 ERASE EOL PIC X(30)
+               FROM WS-STATUS HIGHLIGHT
+               FOREGROUND-COLOR COR-FRENTE
+               BACKGROUND-COLOR COR-FUNDO.
+
+       01 SS-MENU FOREGROUND-COLOR 6.
+           05 LINE 07 COLUMN 15 VALUE "1 - REGISTRAR VENDA".
+           05 LINE 08 COLUMN 15 VALUE "2 - CONSULTAR".
+           05 LINE 09 COLUMN 15 VALUE "X - ENCERRAR".
+           05 LINE 11 COLUMN 15 VALUE "OPCAO: ".
+           05 LINE 11 COL PLUS 1 USING WS-OPCAO AUTO.
+
+       01 SS-TELA-VENDA.
+           05 SS-CHAVE FOREGROUND-COLOR 2.
+               10 LINE 09 COLUMN 10 VALUE "NUMERO DA VENDA:".
+               10 COLUMN PLUS 2 PIC 9(11) USING VD-ID.
+           05 SS-DADOS.
+               10 LINE 10 COLUMN 10 VALUE "CLIENTE:".
+               10 COLUMN PLUS 2 PIC 9(03) USING VD-CLIENTE-ID.
+               10 LINE 11 COLUMN 10 VALUE "CODIGO DA MERCADORIA:".
+               10 COLUMN PLUS 2 PIC 9(05) USING VD-MERCADORIA-COD.
+               10 LINE 12 COLUMN 10 VALUE "QUANTIDADE:".
+               10 COLUMN PLUS 2 PIC 9(05) USING VD-QUANTIDADE.
+               10 LINE 13 COLUMN 10 VALUE "FORMA PAGTO (D/C/P):".
+               10 COLUMN PLUS 2 PIC X(01) USING VD-FORMA-PAGTO.
+               10 LINE 14 COLUMN 10 VALUE "VALOR TOTAL:".
+               10 COLUMN PLUS 2 PIC ZZZZZ9.99 USING VD-VALOR-TOTAL.
+
+       01 SS-ERRO.
+           05 FILLER FOREGROUND-COLOR 4 BACKGROUND-COLOR 1 HIGHLIGHT.
+               10 LINE WS-NUML COLUMN 2 PIC X(80) FROM WS-MSGERRO BELL.
+               10 COLUMN PLUS 2 TO WS-ERRO.
+
+      *=================================================================
+       procedure division.
+      *=================================================================
+
+       INICIO.
+
+           SET ENVIRONMENT 'COB_SCREEN_EXCEPTIONS' TO 'Y'.
+           SET ENVIRONMENT 'COB_SCREEN_ESC' TO 'Y'.
+           SET ENVIRONMENT 'ESCDELAY' TO '25'.
+           ACCEPT WS-NUML FROM LINES
+           ACCEPT WS-NUMC FROM COLUMNS
+           PERFORM ABRIR-ARQUIVOS
+           PERFORM UNTIL E-ENCERRAR
+               MOVE "REGISTRO DE VENDAS" TO WS-OP
+               MOVE "ESCOLHA A OPCAO" TO WS-STATUS
+               MOVE SPACES TO WS-OPCAO
+               DISPLAY SS-CLS
+               ACCEPT SS-MENU
+               EVALUATE TRUE
+                   WHEN E-INCLUIR
+                       PERFORM INCLUI THRU INCLUI-FIM
+                   WHEN E-CONSULTAR
+                       PERFORM CONSULTA THRU CONSULTA-FIM
+               END-EVALUATE
+           END-PERFORM.
+
+       FINALIZA.
+
+       CLOSE VENDA-FILE MERCADORIA-FILE CLIENTE-FILE.
+       GOBACK.
+
+      * -----------------------------------
+
+       INCLUI.
+           MOVE "NOVA VENDA" TO WS-OP.
+           MOVE "ESC PARA ENCERRAR" TO WS-STATUS.
+           DISPLAY SS-CLS.
+           MOVE SPACES TO VD-REC.
+           MOVE ZEROS TO VD-ID.
+           MOVE 1 TO VD-FILIAL.
+
+           INCLUI-LOOP.
+           ACCEPT SS-TELA-VENDA.
+           IF COB-CRT-STATUS = COB-SCR-ESC
+               GO INCLUI-FIM
+           END-IF
+           IF VD-CLIENTE-ID EQUAL ZEROS
+               OR VD-MERCADORIA-COD EQUAL ZEROS
+               OR VD-QUANTIDADE EQUAL ZEROS
+               MOVE "FAVOR INFORMAR CLIENTE, MERCADORIA E QUANTIDADE"
+                   TO WS-MSGERRO
+               PERFORM MOSTRA-ERRO
+               GO INCLUI-LOOP
+           END-IF
+
+           MOVE VD-CLIENTE-ID TO CLI-ID
+           READ CLIENTE-FILE
+           INVALID KEY
+               MOVE "CLIENTE NAO CADASTRADO" TO WS-MSGERRO
+               PERFORM MOSTRA-ERRO
+               GO INCLUI-LOOP
+           END-READ.
+
+           IF CLI-ATIVO-NAO
+               MOVE "CLIENTE DESATIVADO - VENDA NAO PERMITIDA"
+                   TO WS-MSGERRO
+               PERFORM MOSTRA-ERRO
+               GO INCLUI-LOOP
+           END-IF
+
+           MOVE VD-MERCADORIA-COD TO FS-CODIGO
+           READ MERCADORIA-FILE
+           INVALID KEY
+               MOVE "MERCADORIA NAO CADASTRADA" TO WS-MSGERRO
+               PERFORM MOSTRA-ERRO
+               GO INCLUI-LOOP
+           END-READ.
+
+           IF FS-ATIVO-NAO
+               MOVE "MERCADORIA DESATIVADA - VENDA NAO PERMITIDA"
+                   TO WS-MSGERRO
+               PERFORM MOSTRA-ERRO
+               GO INCLUI-LOOP
+           END-IF
+
+           IF VD-QUANTIDADE > FS-QTD-ESTOQUE
+               MOVE "ESTOQUE INSUFICIENTE PARA ESTA VENDA"
+                   TO WS-MSGERRO
+               PERFORM MOSTRA-ERRO
+               GO INCLUI-LOOP
+           END-IF
+
+           IF NOT (VD-DINHEIRO OR VD-CARTAO OR VD-PIX)
+               MOVE "FORMA DE PAGAMENTO INVALIDA (D/C/P)"
+                   TO WS-MSGERRO
+               PERFORM MOSTRA-ERRO
+               GO INCLUI-LOOP
+           END-IF
+
+           MOVE FS-PRECO TO VD-PRECO-UNIT.
+           COMPUTE VD-VALOR-TOTAL = VD-PRECO-UNIT * VD-QUANTIDADE.
+           ACCEPT VD-DATA-VENDA FROM DATE YYYYMMDD.
+           DISPLAY SS-DADOS.
+
+           WRITE VD-REC
+           INVALID KEY
+               MOVE "REGISTRO JA REALIZADO" TO WS-MSGERRO
+               PERFORM MOSTRA-ERRO
+               MOVE ZEROS TO VD-KEY
+           NOT INVALID KEY
+               SUBTRACT VD-QUANTIDADE FROM FS-QTD-ESTOQUE
+               REWRITE FILE1-REC
+           END-WRITE.
+           GO INCLUI.
+       INCLUI-FIM.
+
+      * -----------------------------------
+
+       CONSULTA.
+           MOVE "CONSULTA" TO WS-OP.
+           MOVE "ESC PARA ENCERRAR" TO WS-STATUS.
+           DISPLAY SS-CLS.
+           CONSULTA-LOOP.
+           MOVE SPACES TO VD-REC.
+           DISPLAY SS-TELA-VENDA.
+           ACCEPT SS-CHAVE.
+           IF COB-CRT-STATUS = COB-SCR-ESC
+               GO CONSULTA-FIM
+           END-IF
+           READ VENDA-FILE
+           INVALID KEY
+               MOVE "VENDA NAO ENCONTRADA" TO WS-MSGERRO
+               PERFORM MOSTRA-ERRO
+           NOT INVALID KEY
+               DISPLAY SS-DADOS
+               MOVE "PRESSIONE ENTER" TO WS-MSGERRO
+               PERFORM MOSTRA-ERRO
+           END-READ.
+           GO CONSULTA-LOOP.
+       CONSULTA-FIM.
+
+      * -----------------------------------
+      * ABRE ARQUIVOS PARA ENTRADA E SAIDA
+
+       ABRIR-ARQUIVOS.
+           OPEN I-O VENDA-FILE
+           IF FS-NAO-EXISTE THEN
+               OPEN OUTPUT VENDA-FILE
+               CLOSE VENDA-FILE
+               OPEN I-O VENDA-FILE
+           END-IF.
+           OPEN I-O MERCADORIA-FILE
+           IF FS-MERCADORIA-NAO-EXISTE THEN
+               OPEN OUTPUT MERCADORIA-FILE
+               CLOSE MERCADORIA-FILE
+               OPEN I-O MERCADORIA-FILE
+           END-IF.
+           OPEN I-O CLIENTE-FILE
+           IF FS-CLIENTE-NAO-EXISTE THEN
+               OPEN OUTPUT CLIENTE-FILE
+               CLOSE CLIENTE-FILE
+               OPEN I-O CLIENTE-FILE
+           END-IF.
+
+      * -----------------------------------
+      * MOSTRA MENSAGEM, ESPERA ENTER, ATUALIZA BARRA STATUS
+
+       MOSTRA-ERRO.
+           DISPLAY SS-ERRO
+           ACCEPT SS-ERRO
+           DISPLAY SS-STATUS.
