@@ -0,0 +1,188 @@
+       identification division.
+       program-id. relatorio_estoque_baixo.
+
+      *=================================================================
+      * BATCH DE ALERTA DE REPOSICAO. PERCORRE O CATALOGO DE FILMES
+      * (LISTA_DE_FILMES.DAT, PELA QUANTIDADE DE COPIAS DISPONIVEIS) E
+      * O CADASTRO DE MERCADORIA DA LOJA (MERCADORIA.DAT, PELA
+      * QUANTIDADE EM ESTOQUE) E LISTA TODO TITULO OU ITEM ABAIXO DO
+      * LIMIAR DE REPOSICAO, PARA QUE A DECISAO DE REPOR NAO DEPENDA
+      * DE ALGUEM REPARAR NA PRATELEIRA VAZIA.
+      *
+      * O LIMIAR E CONFIGURAVEL PELA VARIAVEL DE AMBIENTE
+      * LIMIAR_ESTOQUE; SE NAO ESTIVER DEFINIDA (OU NAO FOR NUMERICA),
+      * ASSUME O PADRAO DE WS-LIMIAR-DEFAULT.
+      *=================================================================
+       environment division.
+      *=================================================================
+       input-output section.
+      *-----------------------------------------------------------------
+       file-control.
+
+       select filme-file
+           assign to disk
+           organization is indexed
+           access mode is sequential
+           file status is fs-stat-filme
+           record key is flm-key.
+
+       select mercadoria-file
+           assign to disk
+           organization is indexed
+           access mode is sequential
+           file status is fs-stat-merc
+           record key is fs-key.
+
+       select relatorio-file
+           assign to disk
+           organization is line sequential
+           access mode is sequential
+           file status is fs-stat-rel.
+
+      *=================================================================
+       data division.
+      *=================================================================
+       file section.
+      *-----------------------------------------------------------------
+
+       fd filme-file value of file-id is "lista_de_filmes.dat".
+       copy filme replacing ==FILE1-REC==       by ==FLM-REC==
+                            ==FS-KEY==          by ==FLM-KEY==
+                            ==FS-ID==           by ==FLM-ID==
+                            ==FS-CATEGORIA==    by ==FLM-CATEGORIA==
+                            ==FS-NOME-FILME==   by ==FLM-NOME-FILME==
+                            ==FS-QTD-TOTAL==    by ==FLM-QTD-TOTAL==
+                            ==FS-QTD-DISPONIVEL==
+                                by ==FLM-QTD-DISPONIVEL==
+                            ==FS-TAXA-DIARIA==  by ==FLM-TAXA-DIARIA==
+                            ==FS-ATIVO==        by ==FLM-ATIVO==
+                            ==FS-ATIVO-SIM==    by ==FLM-ATIVO-SIM==
+                            ==FS-ATIVO-NAO==    by ==FLM-ATIVO-NAO==
+                            ==FS-FILIAL==       by ==FLM-FILIAL==.
+
+       fd mercadoria-file value of file-id is "MERCADORIA.dat".
+       copy mercadoria.
+
+       fd relatorio-file value of file-id is "ESTOQUE_BAIXO.dat".
+       01 relatorio-linha             pic x(80).
+
+      *-----------------------------------------------------------------
+       working-storage section.
+      *-----------------------------------------------------------------
+
+       77 fs-stat-filme        pic 9(02).
+           88 fs-filme-ok              value zeros.
+           88 fs-filme-nao-existe      value 35.
+           88 fs-filme-fim             value 10.
+
+       77 fs-stat-merc         pic 9(02).
+           88 fs-merc-ok               value zeros.
+           88 fs-merc-nao-existe       value 35.
+           88 fs-merc-fim              value 10.
+
+       77 fs-stat-rel          pic 9(02).
+           88 fs-rel-ok                value zeros.
+
+       77 ws-limiar-ambiente   pic x(05).
+       77 ws-limiar-estoque    pic 9(05).
+       77 ws-limiar-default    pic 9(05) value 5.
+
+       77 ws-total-alertas     pic 9(05) value zeros.
+
+       01 ws-linha.
+           02 ws-lin-tipo          pic x(11).
+           02 ws-lin-descricao     pic x(40).
+           02 filler               pic x(02) value spaces.
+           02 ws-lin-qtd           pic zzzz9.
+           02 filler               pic x(02) value spaces.
+           02 ws-lin-limiar        pic zzzz9.
+
+      *=================================================================
+       PROCEDURE DIVISION.
+      *=================================================================
+
+       INICIO.
+
+           PERFORM OBTEM-LIMIAR.
+           OPEN OUTPUT RELATORIO-FILE.
+
+           OPEN INPUT FILME-FILE.
+           IF NOT FS-FILME-NAO-EXISTE
+               PERFORM PROCESSA-FILMES THRU PROCESSA-FILMES-FIM
+                   UNTIL FS-FILME-FIM
+               CLOSE FILME-FILE
+           END-IF.
+
+           OPEN INPUT MERCADORIA-FILE.
+           IF NOT FS-MERC-NAO-EXISTE
+               PERFORM PROCESSA-MERCADORIA THRU PROCESSA-MERCADORIA-FIM
+                   UNTIL FS-MERC-FIM
+               CLOSE MERCADORIA-FILE
+           END-IF.
+
+           CLOSE RELATORIO-FILE.
+           DISPLAY "LIMIAR DE REPOSICAO USADO...: " WS-LIMIAR-ESTOQUE.
+           DISPLAY "TOTAL DE ALERTAS DE ESTOQUE.: " WS-TOTAL-ALERTAS.
+           STOP RUN.
+
+      * -----------------------------------
+      * LE O LIMIAR DE REPOSICAO DA VARIAVEL DE AMBIENTE LIMIAR_ESTOQUE;
+      * SE NAO ESTIVER DEFINIDA OU NAO FOR NUMERICA, USA O PADRAO
+
+       OBTEM-LIMIAR.
+           MOVE ZEROS TO WS-LIMIAR-ESTOQUE.
+           ACCEPT WS-LIMIAR-AMBIENTE FROM ENVIRONMENT "LIMIAR_ESTOQUE".
+           IF WS-LIMIAR-AMBIENTE IS NUMERIC
+               AND WS-LIMIAR-AMBIENTE NOT = SPACES
+               MOVE WS-LIMIAR-AMBIENTE TO WS-LIMIAR-ESTOQUE
+           ELSE
+               MOVE WS-LIMIAR-DEFAULT TO WS-LIMIAR-ESTOQUE
+           END-IF.
+
+      * -----------------------------------
+      * VERIFICA CADA FILME ATIVO CUJA QUANTIDADE DISPONIVEL ESTA
+      * ABAIXO DO LIMIAR DE REPOSICAO
+
+       PROCESSA-FILMES.
+           READ FILME-FILE
+           AT END
+               MOVE 10 TO FS-STAT-FILME
+               GO PROCESSA-FILMES-FIM
+           END-READ.
+           IF FLM-ATIVO-SIM AND FLM-QTD-DISPONIVEL < WS-LIMIAR-ESTOQUE
+               MOVE SPACES TO WS-LINHA
+               MOVE "FILME"          TO WS-LIN-TIPO
+               MOVE FLM-NOME-FILME   TO WS-LIN-DESCRICAO
+               MOVE FLM-QTD-DISPONIVEL TO WS-LIN-QTD
+               PERFORM GRAVA-LINHA
+           END-IF.
+       PROCESSA-FILMES-FIM.
+
+      * -----------------------------------
+      * VERIFICA CADA MERCADORIA ATIVA CUJA QUANTIDADE EM ESTOQUE
+      * ESTA ABAIXO DO LIMIAR DE REPOSICAO
+
+       PROCESSA-MERCADORIA.
+           READ MERCADORIA-FILE
+           AT END
+               MOVE 10 TO FS-STAT-MERC
+               GO PROCESSA-MERCADORIA-FIM
+           END-READ.
+           IF FS-ATIVO-SIM AND FS-QTD-ESTOQUE < WS-LIMIAR-ESTOQUE
+               MOVE SPACES TO WS-LINHA
+               MOVE "MERCADORIA"     TO WS-LIN-TIPO
+               MOVE FS-DESCRICAO     TO WS-LIN-DESCRICAO
+               MOVE FS-QTD-ESTOQUE   TO WS-LIN-QTD
+               PERFORM GRAVA-LINHA
+           END-IF.
+       PROCESSA-MERCADORIA-FIM.
+
+      * -----------------------------------
+      * MONTA E GRAVA UMA LINHA DO ALERTA DE REPOSICAO
+
+       GRAVA-LINHA.
+           MOVE WS-LIMIAR-ESTOQUE TO WS-LIN-LIMIAR.
+           MOVE WS-LINHA TO RELATORIO-LINHA.
+           WRITE RELATORIO-LINHA.
+           DISPLAY WS-LINHA.
+           ADD 1 TO WS-TOTAL-ALERTAS.
