@@ -0,0 +1,235 @@
+       identification division.
+       program-id. exporta_contabilidade.
+
+      *=================================================================
+      * BATCH DE EXPORTACAO CONTABIL DIARIA. PERCORRE ALUGUEL.DAT (OS
+      * ALUGUEIS FECHADOS NO DIA, PELA MESMA AL-DATA-ALUGUEL USADA POR
+      * RELATORIO_CAIXA) E VENDA.DAT (AS VENDAS DE BALCAO DO DIA, POR
+      * VD-DATA-VENDA) E GRAVA UM UNICO ARQUIVO PLANO, COM CAMPOS
+      * SEPARADOS POR PONTO-E-VIRGULA, PARA A CONTABILIDADE TERCEIRIZADA
+      * IMPORTAR - EM VEZ DE O CAIXA CONTINUAR REDIGITANDO O MOVIMENTO
+      * DO DIA A PARTIR DE UM RELATORIO IMPRESSO.
+      *
+      * CADA LINHA TRAZ O TIPO DE LANCAMENTO (ALUGUEL, MULTA OU VENDA),
+      * A CHAVE DO REGISTRO DE ORIGEM, O CLIENTE, A DATA, O VALOR E A
+      * FORMA DE PAGAMENTO - O MINIMO QUE UM PACOTE DE CONTABILIDADE
+      * PRECISA PARA LANCAR A RECEITA DO DIA. A RECEITA DE ALUGUEL SEGUE
+      * O MESMO CRITERIO DUPLO DE RELATORIO_CAIXA: O VALOR DO ALUGUEL E
+      * EXPORTADO PELA DATA DO ALUGUEL (AL-DATA-ALUGUEL) E A MULTA DA
+      * DEVOLUCAO E EXPORTADA COMO LANCAMENTO A PARTE, PELA DATA DA
+      * DEVOLUCAO (AL-DATA-DEVOLUCAO) - AS DUAS DATAS PODEM CAIR EM DIAS
+      * DIFERENTES. NAO HA PONTO DE CONTROLE COMO EM RELATORIO_CAIXA: A
+      * EXPORTACAO SO LE OS ARQUIVOS (NAO ALTERA ALUGUEL.DAT NEM
+      * VENDA.DAT), ENTAO UM REINICIO E SO RODAR O BATCH DE NOVO PARA O
+      * MESMO DIA.
+      *=================================================================
+       environment division.
+      *=================================================================
+       input-output section.
+      *-----------------------------------------------------------------
+       file-control.
+
+       select aluguel-file
+           assign to disk
+           organization is indexed
+           access mode is dynamic
+           file status is fs-stat-aluguel
+           record key is al-key.
+
+       select venda-file
+           assign to disk
+           organization is indexed
+           access mode is dynamic
+           file status is fs-stat-venda
+           record key is vd-key.
+
+       select exporta-file
+           assign to disk
+           organization is line sequential
+           access mode is sequential
+           file status is fs-stat-exp.
+
+      *=================================================================
+       data division.
+      *=================================================================
+       file section.
+      *-----------------------------------------------------------------
+
+       fd aluguel-file value of file-id is "ALUGUEL.dat".
+       copy aluguel.
+
+       fd venda-file value of file-id is "VENDA.dat".
+       copy venda.
+
+       fd exporta-file value of file-id is "EXPORTA_CONTABIL.dat".
+       01 exporta-linha               pic x(100).
+
+      *-----------------------------------------------------------------
+       working-storage section.
+      *-----------------------------------------------------------------
+
+       77 fs-stat-aluguel      pic 9(02).
+           88 fs-aluguel-ok            value zeros.
+           88 fs-aluguel-nao-existe    value 35.
+           88 fs-aluguel-fim           value 10.
+
+       77 fs-stat-venda        pic 9(02).
+           88 fs-venda-ok              value zeros.
+           88 fs-venda-nao-existe      value 35.
+           88 fs-venda-fim             value 10.
+
+       77 fs-stat-exp          pic 9(02).
+           88 fs-exp-ok                value zeros.
+
+       77 ws-data-hoje         pic 9(08).
+       77 ws-total-alugueis    pic 9(05) value zeros.
+       77 ws-total-multas      pic 9(05) value zeros.
+       77 ws-total-vendas      pic 9(05) value zeros.
+
+       01 ws-linha.
+           02 ws-lin-tipo          pic x(07).
+           02 filler               pic x(01) value ";".
+           02 ws-lin-chave         pic 9(11).
+           02 filler               pic x(01) value ";".
+           02 ws-lin-cliente-id    pic 9(03).
+           02 filler               pic x(01) value ";".
+           02 ws-lin-data          pic 9(08).
+           02 filler               pic x(01) value ";".
+           02 ws-lin-valor         pic 9(07)v99.
+           02 filler               pic x(01) value ";".
+           02 ws-lin-forma-pagto   pic x(01).
+           02 filler               pic x(45) value spaces.
+
+      *=================================================================
+       PROCEDURE DIVISION.
+      *=================================================================
+
+       INICIO.
+
+           ACCEPT WS-DATA-HOJE FROM DATE YYYYMMDD.
+           PERFORM ABRIR-ARQUIVOS THRU ABRIR-ARQUIVOS-FIM.
+           IF NOT FS-ALUGUEL-NAO-EXISTE
+               MOVE ZEROS TO AL-KEY
+               START ALUGUEL-FILE KEY IS NOT LESS THAN AL-KEY
+               INVALID KEY
+                   MOVE 10 TO FS-STAT-ALUGUEL
+               END-START
+               PERFORM EXPORTA-ALUGUEL THRU EXPORTA-ALUGUEL-FIM
+                   UNTIL FS-ALUGUEL-FIM
+           END-IF.
+           IF NOT FS-VENDA-NAO-EXISTE
+               MOVE ZEROS TO VD-KEY
+               START VENDA-FILE KEY IS NOT LESS THAN VD-KEY
+               INVALID KEY
+                   MOVE 10 TO FS-STAT-VENDA
+               END-START
+               PERFORM EXPORTA-VENDA THRU EXPORTA-VENDA-FIM
+                   UNTIL FS-VENDA-FIM
+           END-IF.
+           DISPLAY "ALUGUEIS EXPORTADOS: " WS-TOTAL-ALUGUEIS.
+           DISPLAY "MULTAS EXPORTADAS..: " WS-TOTAL-MULTAS.
+           DISPLAY "VENDAS EXPORTADAS..: " WS-TOTAL-VENDAS.
+           PERFORM FINALIZA.
+           STOP RUN.
+
+      * -----------------------------------
+      * EXPORTA OS ALUGUEIS FECHADOS HOJE (PELA DATA DO ALUGUEL, DA
+      * MESMA FORMA QUE RELATORIO_CAIXA APURA O FECHAMENTO DO DIA)
+
+       EXPORTA-ALUGUEL.
+           READ ALUGUEL-FILE NEXT RECORD
+           AT END
+               MOVE 10 TO FS-STAT-ALUGUEL
+               GO EXPORTA-ALUGUEL-FIM
+           END-READ.
+           IF AL-DATA-ALUGUEL EQUAL WS-DATA-HOJE
+               PERFORM GRAVA-LINHA-ALUGUEL
+           END-IF
+           IF AL-DEVOLVIDO AND AL-DATA-DEVOLUCAO EQUAL WS-DATA-HOJE
+               PERFORM GRAVA-LINHA-MULTA
+           END-IF.
+       EXPORTA-ALUGUEL-FIM.
+
+      * -----------------------------------
+      * GRAVA A RECEITA DO ALUGUEL EM SI (VALE PELA DATA DO ALUGUEL)
+
+       GRAVA-LINHA-ALUGUEL.
+           MOVE SPACES TO WS-LINHA.
+           MOVE "ALUGUEL" TO WS-LIN-TIPO.
+           MOVE AL-ID TO WS-LIN-CHAVE.
+           MOVE AL-CLIENTE-ID TO WS-LIN-CLIENTE-ID.
+           MOVE AL-DATA-ALUGUEL TO WS-LIN-DATA.
+           MOVE AL-VALOR TO WS-LIN-VALOR.
+           MOVE AL-FORMA-PAGTO TO WS-LIN-FORMA-PAGTO.
+           PERFORM GRAVA-LINHA.
+           ADD 1 TO WS-TOTAL-ALUGUEIS.
+
+      * -----------------------------------
+      * GRAVA A MULTA RECEBIDA NA DEVOLUCAO, COMO LANCAMENTO A PARTE
+      * (VALE PELA DATA DA DEVOLUCAO, QUE PODE SER OUTRO DIA)
+
+       GRAVA-LINHA-MULTA.
+           MOVE SPACES TO WS-LINHA.
+           MOVE "MULTA" TO WS-LIN-TIPO.
+           MOVE AL-ID TO WS-LIN-CHAVE.
+           MOVE AL-CLIENTE-ID TO WS-LIN-CLIENTE-ID.
+           MOVE AL-DATA-DEVOLUCAO TO WS-LIN-DATA.
+           MOVE AL-MULTA TO WS-LIN-VALOR.
+           MOVE AL-FORMA-PAGTO TO WS-LIN-FORMA-PAGTO.
+           PERFORM GRAVA-LINHA.
+           ADD 1 TO WS-TOTAL-MULTAS.
+
+      * -----------------------------------
+      * EXPORTA AS VENDAS DE BALCAO DE HOJE
+
+       EXPORTA-VENDA.
+           READ VENDA-FILE NEXT RECORD
+           AT END
+               MOVE 10 TO FS-STAT-VENDA
+               GO EXPORTA-VENDA-FIM
+           END-READ.
+           IF VD-DATA-VENDA NOT EQUAL WS-DATA-HOJE
+               GO EXPORTA-VENDA-FIM
+           END-IF
+           MOVE SPACES TO WS-LINHA.
+           MOVE "VENDA" TO WS-LIN-TIPO.
+           MOVE VD-ID TO WS-LIN-CHAVE.
+           MOVE VD-CLIENTE-ID TO WS-LIN-CLIENTE-ID.
+           MOVE VD-DATA-VENDA TO WS-LIN-DATA.
+           MOVE VD-VALOR-TOTAL TO WS-LIN-VALOR.
+           MOVE VD-FORMA-PAGTO TO WS-LIN-FORMA-PAGTO.
+           PERFORM GRAVA-LINHA.
+           ADD 1 TO WS-TOTAL-VENDAS.
+       EXPORTA-VENDA-FIM.
+
+      * -----------------------------------
+      * GRAVA UMA LINHA DO ARQUIVO DE EXPORTACAO
+
+       GRAVA-LINHA.
+           MOVE WS-LINHA TO EXPORTA-LINHA.
+           WRITE EXPORTA-LINHA.
+
+      * -----------------------------------
+      * ABRE OS ARQUIVOS DE ENTRADA E O ARQUIVO DE EXPORTACAO DE SAIDA
+
+       ABRIR-ARQUIVOS.
+           OPEN INPUT ALUGUEL-FILE.
+           OPEN INPUT VENDA-FILE.
+           IF FS-ALUGUEL-NAO-EXISTE AND FS-VENDA-NAO-EXISTE
+               DISPLAY "NENHUM ALUGUEL OU VENDA REGISTRADO - "
+                   "NADA A EXPORTAR"
+               GO ABRIR-ARQUIVOS-FIM
+           END-IF
+           OPEN OUTPUT EXPORTA-FILE.
+       ABRIR-ARQUIVOS-FIM.
+
+       FINALIZA.
+           IF NOT FS-ALUGUEL-NAO-EXISTE
+               CLOSE ALUGUEL-FILE
+           END-IF.
+           IF NOT FS-VENDA-NAO-EXISTE
+               CLOSE VENDA-FILE
+           END-IF.
+           IF NOT (FS-ALUGUEL-NAO-EXISTE AND FS-VENDA-NAO-EXISTE)
+               CLOSE EXPORTA-FILE
+           END-IF.
