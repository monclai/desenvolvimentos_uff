@@ -1,37 +1,133 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. SORTE.
-       ENVIRONMENT DIVISION.
-           INPUT-OUTPUT SECTION.
-           FILE-CONTROL.
-           SELECT INPUTE
-              ASSIGN TO "entrada.dat"
-              ORGANIZATION IS LINE SEQUENTIAL
-              ACCESS IS SEQUENTIAL.
-              SELECT OUTPUTE ASSIGN TO "saida.dat"
-              ORGANIZATION IS LINE SEQUENTIAL
-              ACCESS IS SEQUENTIAL.
-              SELECT WORK ASSIGN TO "arqtemp.dat"
-              ORGANIZATION IS LINE SEQUENTIAL
-              ACCESS IS SEQUENTIAL.
-       DATA DIVISION.
-           FILE SECTION.
-           FD INPUTE.
-           01 INPUT-STUDENT.
-              05 STUDENT-ID-I PIC 9(3).
-              05 STUDENT-NAME-I PIC X(25).
-
-           FD OUTPUTE.
-           01 OUTPUT-STUDENT.
-              05 STUDENT-ID-O PIC 9(3).
-              05 STUDENT-NAME-O PIC X(25).
-
-           SD WORK.
-           01 WORK-STUDENT.
-              05 STUDENT-ID-W PIC 9(3).
-              05 STUDENT-NAME-W PIC X(25).
-
-       PROCEDURE DIVISION.
-           SORT WORK ON ASCENDING KEY STUDENT-ID-O
-           USING INPUTE GIVING OUTPUTE.
-           DISPLAY 'Enfim ordenado!'.
-       STOP RUN.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SORTE.
+       ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+           SELECT INPUTE
+              ASSIGN TO "entrada.dat"
+              ORGANIZATION IS LINE SEQUENTIAL
+              ACCESS IS SEQUENTIAL.
+              SELECT OUTPUTE ASSIGN TO "saida.dat"
+              ORGANIZATION IS LINE SEQUENTIAL
+              ACCESS IS SEQUENTIAL.
+              SELECT RELATORIO ASSIGN TO "roster.dat"
+              ORGANIZATION IS LINE SEQUENTIAL
+              ACCESS IS SEQUENTIAL.
+              SELECT WORK ASSIGN TO "arqtemp.dat"
+              ORGANIZATION IS LINE SEQUENTIAL
+              ACCESS IS SEQUENTIAL.
+       DATA DIVISION.
+           FILE SECTION.
+           FD INPUTE.
+           01 INPUT-STUDENT.
+              05 STUDENT-CATEGORIA-I PIC X(15).
+              05 STUDENT-ID-I PIC 9(3).
+              05 STUDENT-NAME-I PIC X(25).
+
+           FD OUTPUTE.
+           01 OUTPUT-STUDENT.
+              05 STUDENT-CATEGORIA-O PIC X(15).
+              05 STUDENT-ID-O PIC 9(3).
+              05 STUDENT-NAME-O PIC X(25).
+
+           FD RELATORIO.
+           01 RELATORIO-LINHA PIC X(60).
+
+           SD WORK.
+           01 WORK-STUDENT.
+              05 STUDENT-CATEGORIA-W PIC X(15).
+              05 STUDENT-ID-W PIC 9(3).
+              05 STUDENT-NAME-W PIC X(25).
+
+           WORKING-STORAGE SECTION.
+           77 WS-ORDEM PIC X(04).
+           77 WS-SAIDA PIC X(10).
+           77 WS-TOTAL PIC 9(05) VALUE ZEROS.
+
+           77 WS-STAT PIC 9(02) VALUE ZEROS.
+               88 WS-FIM VALUE 10.
+
+           01 WS-LINHA.
+              05 WS-LIN-CATEGORIA PIC X(15).
+              05 FILLER PIC X(02) VALUE SPACES.
+              05 WS-LIN-ID PIC ZZ9.
+              05 FILLER PIC X(02) VALUE SPACES.
+              05 WS-LIN-NOME PIC X(25).
+
+       PROCEDURE DIVISION.
+
+       INICIO.
+      *    LE, POR VARIAVEL DE AMBIENTE, A ORDEM DA CHAVE DE CATEGORIA
+      *    (SORTE_ORDEM = ASC OU DESC, PADRAO ASC) E O DESTINO DA
+      *    SAIDA (SORTE_SAIDA = DADOS OU RELATORIO, PADRAO DADOS)
+           ACCEPT WS-ORDEM FROM ENVIRONMENT "SORTE_ORDEM".
+           IF WS-ORDEM NOT = "DESC"
+               MOVE "ASC" TO WS-ORDEM
+           END-IF.
+           ACCEPT WS-SAIDA FROM ENVIRONMENT "SORTE_SAIDA".
+           IF WS-SAIDA NOT = "RELATORIO"
+               MOVE "DADOS" TO WS-SAIDA
+           END-IF.
+
+      *    ORDENA POR CATEGORIA (ASC OU DESC CONFORME WS-ORDEM) E,
+      *    DENTRO DE CADA CATEGORIA, PELO NOME - O MESMO PAREAMENTO
+      *    CATEGORIA/TITULO DE LISTA_DE_FILMES.DAT
+           IF WS-ORDEM = "DESC"
+               SORT WORK
+                   ON DESCENDING KEY STUDENT-CATEGORIA-W
+                   ON ASCENDING KEY STUDENT-NAME-W
+                   USING INPUTE
+                   OUTPUT PROCEDURE IS GRAVA-SAIDA
+           ELSE
+               SORT WORK
+                   ON ASCENDING KEY STUDENT-CATEGORIA-W
+                   ON ASCENDING KEY STUDENT-NAME-W
+                   USING INPUTE
+                   OUTPUT PROCEDURE IS GRAVA-SAIDA
+           END-IF.
+
+           DISPLAY "TOTAL DE REGISTROS ORDENADOS: " WS-TOTAL.
+           DISPLAY "ENFIM ORDENADO!".
+       STOP RUN.
+
+      *-----------------------------------
+      * RECEBE DO SORT OS REGISTROS JA ORDENADOS E OS ENTREGA A
+      * SAIDA.DAT (DADOS RE-ORDENADOS) OU A ROSTER.DAT (RELATORIO
+      * IMPRESSO), CONFORME WS-SAIDA
+
+       GRAVA-SAIDA.
+           MOVE ZEROS TO WS-STAT.
+           IF WS-SAIDA = "RELATORIO"
+               OPEN OUTPUT RELATORIO
+           ELSE
+               OPEN OUTPUT OUTPUTE
+           END-IF.
+           PERFORM GRAVA-SAIDA-LOOP UNTIL WS-FIM.
+           IF WS-SAIDA = "RELATORIO"
+               CLOSE RELATORIO
+           ELSE
+               CLOSE OUTPUTE
+           END-IF.
+
+       GRAVA-SAIDA-LOOP.
+           RETURN WORK
+           AT END
+               MOVE 10 TO WS-STAT
+               GO TO GRAVA-SAIDA-LOOP-FIM
+           END-RETURN.
+           ADD 1 TO WS-TOTAL.
+           IF WS-SAIDA = "RELATORIO"
+               MOVE SPACES TO WS-LINHA
+               MOVE STUDENT-CATEGORIA-W TO WS-LIN-CATEGORIA
+               MOVE STUDENT-ID-W TO WS-LIN-ID
+               MOVE STUDENT-NAME-W TO WS-LIN-NOME
+               MOVE WS-LINHA TO RELATORIO-LINHA
+               WRITE RELATORIO-LINHA
+               DISPLAY WS-LINHA
+           ELSE
+               MOVE STUDENT-CATEGORIA-W TO STUDENT-CATEGORIA-O
+               MOVE STUDENT-ID-W TO STUDENT-ID-O
+               MOVE STUDENT-NAME-W TO STUDENT-NAME-O
+               WRITE OUTPUT-STUDENT
+           END-IF.
+       GRAVA-SAIDA-LOOP-FIM.
